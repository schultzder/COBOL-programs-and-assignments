@@ -0,0 +1,18 @@
+      ******************************************************************
+      * RUNLOG.cpy - shared run-statistics/exception log file record,
+      * one line appended per run by PROGRAM2, PROGRAM3, PROGRAM4, and
+      * PROGRAM5, so operations has one place to see how every run
+      * went (records read/written/rejected, start/end time) instead
+      * of paging through each program's own summary trailer.
+      ******************************************************************
+       01  RUN-LOG-RECORD.
+           05 RL-PROGRAM-NAME                   PIC X(8).
+           05 RL-RUN-DATE.
+              10 RL-YEAR                        PIC 9999.
+              10 RL-MONTH                       PIC 99.
+              10 RL-DAY                         PIC 99.
+           05 RL-START-TIME                     PIC 9(6).
+           05 RL-END-TIME                       PIC 9(6).
+           05 RL-RECORDS-READ                   PIC 9(7).
+           05 RL-RECORDS-WRITTEN                PIC 9(7).
+           05 RL-RECORDS-REJECTED                PIC 9(7).
