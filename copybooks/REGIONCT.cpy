@@ -0,0 +1,8 @@
+      ******************************************************************
+      * REGIONCT.cpy - working-storage counters that drive the shared
+      * REGION-NUMBER-TABLE load (see copybooks/REGIONTB.cpy). Placed
+      * inside each program's WS-VARS group the same way PROGRAM5
+      * originally declared them.
+      ******************************************************************
+       05 WS-REGION-COUNT                       PIC 99 VALUE 0.
+       05 WS-REGION-EOF                         PIC XXX VALUE "NO".
