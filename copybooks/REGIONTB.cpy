@@ -0,0 +1,14 @@
+      ******************************************************************
+      * REGIONTB.cpy - shared region-number/region-name lookup table,
+      * loaded from RegionTable.txt (see copybooks/REGIONFD.cpy) into
+      * an OCCURS DEPENDING ON WS-REGION-COUNT table (see copybooks/
+      * REGIONCT.cpy) so PROGRAM3, PROGRAM4, and PROGRAM5 all SEARCH
+      * the same region list instead of each hardcoding its own range
+      * check.
+      ******************************************************************
+       01 REGION-NUMBER-TABLE.
+          05 REGION-ENTRIES OCCURS 1 TO 20 TIMES
+               DEPENDING ON WS-REGION-COUNT
+               ASCENDING KEY IS REGION-NO INDEXED BY X1.
+             10 REGION-NO                          PIC 99.
+             10 REGION-NAME                        PIC X(15).
