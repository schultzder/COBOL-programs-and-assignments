@@ -0,0 +1,15 @@
+      ******************************************************************
+      * FILECTL.cpy - shared file-location control file record, one
+      * line per DD name/path pair (JCL DD-style), e.g.:
+      *
+      * INVFILE       C:\COBOL\trip.dat
+      * OUTVFILE      C:\COBOL\tripout.doc
+      *
+      * Read by PROGRAM2, PROGRAM3, PROGRAM4, PROGRAM5, PROJECT1,
+      * PROJECT2, and PROJECT3 at startup so every program's file
+      * locations can be repointed from one control file instead of
+      * seven sets of compiled-in WS-FILES literals.
+      ******************************************************************
+       01  FC-CONTROL-RECORD.
+           05 FC-DD-NAME                        PIC X(15).
+           05 FC-DD-PATH                        PIC X(60).
