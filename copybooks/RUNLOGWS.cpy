@@ -0,0 +1,15 @@
+      ******************************************************************
+      * RUNLOGWS.cpy - working-storage fields for the shared run-log
+      * file (see copybooks/RUNLOG.cpy). Each program stamps its own
+      * start time in 000-MAIN-MODULE, counts records read/written/
+      * rejected as it goes, and writes one run-log record from those
+      * counters just before STOP RUN.
+      ******************************************************************
+       05 WS-RUNLOG-START-TIME              PIC 9(6).
+       05 WS-RUNLOG-END-TIME                PIC 9(6).
+       05 WS-RUNLOG-STATUS                  PIC XX.
+       05 WS-RECORDS-READ                   PIC 9(7) VALUE 0.
+       05 WS-RECORDS-WRITTEN                PIC 9(7) VALUE 0.
+       05 WS-RECORDS-REJECTED                PIC 9(7) VALUE 0.
+       05 UT-SYS-RUNLOG                     PIC X(60)
+       VALUE "C:\COBOL\RunLog.txt".
