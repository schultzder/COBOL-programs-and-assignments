@@ -0,0 +1,11 @@
+      ******************************************************************
+      * FILECTLWS.cpy - working-storage fields for loading the shared
+      * file-location control file (see copybooks/FILECTL.cpy). The
+      * control file is optional -- FILE STATUS is checked after OPEN
+      * so a program with no control file on hand just keeps its own
+      * compiled-in WS-FILES defaults.
+      ******************************************************************
+       05 WS-FILECTL-EOF                    PIC XXX VALUE "NO".
+       05 WS-FILECTL-STATUS                 PIC XX.
+       05 UT-SYS-FILECTL                    PIC X(60)
+       VALUE "C:\COBOL\FileControl.txt".
