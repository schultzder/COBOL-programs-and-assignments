@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CLIENTMS.cpy - shared client/customer master record layout.
+      *
+      * Used by PROGRAM1, PROGRAM3, PROJECT1, and PROJECT3 so a client's
+      * number and name are keyed in once and looked up everywhere else
+      * instead of four programs each re-keying their own copy. The
+      * client number is sized X(5) and the name X(25) to cover the
+      * widest field already in use across those four programs.
+      ******************************************************************
+       01  CM-MASTER-RECORD.
+           05 CM-CLIENT-NO             PIC X(5).
+           05 CM-CLIENT-NAME           PIC X(25).
+           05 CM-CLIENT-ADDRESS        PIC X(25).
+           05 CM-CLIENT-PHONE          PIC X(15).
+           05 CM-CLIENT-CITY-STATE-ZIP PIC X(22).
