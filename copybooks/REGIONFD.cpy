@@ -0,0 +1,10 @@
+      ******************************************************************
+      * REGIONFD.cpy - shared region-table file record layout, read
+      * from RegionTable.txt. Used by PROGRAM3, PROGRAM4, and
+      * PROGRAM5 so a region code's title is keyed in once (see the
+      * REGIONMNT maintenance program) instead of three programs each
+      * guessing at region names on their own.
+      ******************************************************************
+       01 REGION-REC.
+          05 R-REGION-CODE                         PIC XX.
+          05 R-REGION-TITLE                        PIC X(15).
