@@ -0,0 +1,12 @@
+      ******************************************************************
+      * RUNDATE.cpy - shared "today's date, broken into year/day/month"
+      * working-storage group, populated by MOVE FUNCTION CURRENT-DATE
+      * TO WS-CUR-DATE. Used by PROGRAM3, PROGRAM4, PROJECT1, and
+      * PROJECT3 so the field widths (and the DAY-before-MONTH field
+      * order FUNCTION CURRENT-DATE actually needs) only have to be
+      * right in one place.
+      ******************************************************************
+       05 WS-CUR-DATE.
+          10 CUR-YEAR                     PIC 9999.
+          10 CUR-DAY                      PIC 99.
+          10 CUR-MONTH                    PIC 99.
