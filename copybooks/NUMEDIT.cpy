@@ -0,0 +1,16 @@
+      ******************************************************************
+      * NUMEDIT.cpy - shared numeric-edit picture patterns (see the
+      * currency/quantity edit masks worked out in COBOL_sample/
+      * Week7_Sample_Edit_Code/Editcode.cbl) so a report field that
+      * wants a plain dollar amount or a plain item count doesn't need
+      * its PICTURE clause retyped by hand in every program. COPY this
+      * with REPLACING to declare a field, e.g.:
+      *
+      *     05 NO-OF-CLIENTS
+      *        COPY NUMEDIT REPLACING ==EDIT-PIC== BY ==ZZ9==.
+      *
+      * Common pictures to REPLACING BY:
+      *   $$$,$$9.99   (dollars-and-cents amount)
+      *   ZZ9          (small item/client count)
+      ******************************************************************
+       PIC EDIT-PIC.
