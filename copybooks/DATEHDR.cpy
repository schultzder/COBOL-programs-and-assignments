@@ -0,0 +1,13 @@
+      ******************************************************************
+      * DATEHDR.cpy - shared "DD/MM/YYYY" date display group used
+      * inside a report heading line. Populated the same way in every
+      * program: MOVE CUR-DAY TO H-DAY, MOVE CUR-MONTH TO H-MONTH,
+      * MOVE CUR-YEAR TO H-YEAR (see copybooks/RUNDATE.cpy). Pulled out
+      * so the day/month/year field order can't drift between reports
+      * the way it already had in one of them.
+      ******************************************************************
+       05 H-DAY                           PIC 99.
+       05                                 PIC X     VALUE "/".
+       05 H-MONTH                         PIC 99.
+       05                                 PIC X     VALUE "/".
+       05 H-YEAR                          PIC 9999.
