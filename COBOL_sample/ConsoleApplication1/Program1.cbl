@@ -6,12 +6,19 @@
       ******************************************************************
       *                                                                *
       * In this program the user enters a starting balance for
-      * a checkbook.  We are going to assume that the user will not
-      * overdraw their account.  THe user is able to enter deposits
+      * a checkbook.  The user is able to enter deposits
       * and withdrawals.  After each transaction, the new balance is
       * displayed.  The user enters no to stop the program.
       *
-      * Input file:  none
+      * 038: the ending balance and every transaction are logged to
+      * CHECKBOOK-LOG, so the next run reads the prior ending balance
+      * back in as its starting balance instead of asking for one.
+      * 039: a withdrawal that would overdraw the balance now warns
+      * the user and asks for confirmation before going through.
+      * 040: each transaction can carry a short memo/category, and an
+      * end-of-session mini-statement summarizes the run.
+      *
+      * Input file:  CHECKBOOK-LOG (optional -- prior balance/history)
       *                                                                *
       * Output: There are prompts for entering the starting balance,
       * whether it is a deposit or withdrawal, the amount of the
@@ -19,74 +26,200 @@
       * prompt to stop the program.
       *
       * Date/Time due: N/A
-      * Date assigned: N/A 
-      * data files: none
+      * Date assigned: N/A
+      * data files: CHECKBOOK-LOG
       ******************************************************************
-       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Select statement for the checkbook balance/transaction log.
+      * FILE STATUS lets 050-LOAD-BALANCE tell a first-ever run (no
+      * log file yet) from a run that has prior history to read.
+
+           SELECT CHECKBOOK-LOG
+               ASSIGN TO UT-SYS-CBLLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CBLLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+      * File description for the checkbook balance/transaction log.
+
+       FD  CHECKBOOK-LOG
+           RECORD CONTAINS 60 CHARACTERS.
+       01  CBL-LOG-RECORD.
+           05 CBL-TRX-TYPE        PIC X.
+           05 CBL-TRX-AMT         PIC 9(3)V99.
+           05 CBL-MEMO            PIC X(20).
+           05 CBL-BALANCE         PIC 9(4)V99.
+           05 FILLER              PIC X(29).
+
        WORKING-STORAGE SECTION.
        01  WS-VARS.
            05 WV-BAL          PIC 9(4)V99.
            05 WV-TRX-AMT      PIC 9(3)V99.
            05 WV-TRX-TYPE     PIC X.
-      
+           05 WV-MEMO         PIC X(20).
+      *
        01  WS-SWITCHES.
-           05  WS-RESPONSE    PIC X(3).
+           05  WS-RESPONSE          PIC X(3).
+           05  WS-CBLLOG-STATUS     PIC XX.
+           05  WS-CBLLOG-EOF        PIC XXX  VALUE "NO".
+           05  WS-PRIOR-FOUND       PIC XXX  VALUE "NO".
+           05  WS-OVERDRAFT-CONFIRM PIC X.
+           05  WS-TRX-CANCELLED     PIC XXX  VALUE "NO".
+      *
+       01  WS-STATEMENT-TOTALS.
+           05  WS-DEPOSIT-COUNT      PIC 99  VALUE 0.
+           05  WS-DEPOSIT-TOTAL      PIC 9(5)V99 VALUE 0.
+           05  WS-WITHDRAWAL-COUNT   PIC 99  VALUE 0.
+           05  WS-WITHDRAWAL-TOTAL   PIC 9(5)V99 VALUE 0.
+      *
+       01  WS-FILES.
+           05 UT-SYS-CBLLOG   PIC X(60)
+                    VALUE "C:\COBOL\CheckbookLog.txt".
       *
        01  WS-OUTPUT-FIELDS.
            05  WO-BAL         PIC $$,$$9.99.
            05  WO-TRX-AMT     PIC $$$9.99.
+           05  WO-DEP-TOTAL   PIC $$$,$$9.99.
+           05  WO-WD-TOTAL    PIC $$$,$$9.99.
       *
        PROCEDURE DIVISION.
       ******************************************************************
-      * INITIALIZE RESPONSE AND GET THE BEGINNING BALANCE
-      * LOOP UNTIL RESPONSE IS NO
-      * STOP PROGRAM
+      * LOAD ANY PRIOR BALANCE, INITIALIZE RESPONSE, GET/DISPLAY THE
+      * BEGINNING BALANCE, LOOP UNTIL RESPONSE IS NO, PRINT THE
+      * END-OF-SESSION MINI-STATEMENT, THEN STOP THE PROGRAM.
       ******************************************************************
        000-MAIN-RTN.
+           PERFORM 050-LOAD-BALANCE THRU 050-EXIT
            PERFORM 100-INIT-RTN THRU 100-INIT-RTN-EXIT
            PERFORM 200-ENTER-TRXS THRU 200-EXIT
                UNTIL WS-RESPONSE = "NO"
+           PERFORM 900-END-OF-SESSION THRU 900-EXIT
            DISPLAY "END OF SESSION"
            STOP RUN.
       ******************************************************************
-      *100-INIT-RTN WILL INITIALIZE RESPONSE TO YES, GET THE BEGINNING
-      *             BALANCE OF THE CHECKBOOK AND DISPLAY IT.
+      * 050-LOAD-BALANCE (038) READS THE CHECKBOOK LOG LEFT BY THE
+      * PRIOR RUN, IF ANY, AND KEEPS THE LAST RECORD'S ENDING BALANCE
+      * SO 100-INIT-RTN CAN START THIS SESSION FROM IT INSTEAD OF
+      * PROMPTING FOR A STARTING BALANCE EVERY TIME.
+      ******************************************************************
+       050-LOAD-BALANCE.
+           OPEN INPUT CHECKBOOK-LOG
+           IF WS-CBLLOG-STATUS = "00"
+               PERFORM UNTIL WS-CBLLOG-EOF = "YES"
+                   READ CHECKBOOK-LOG
+                       AT END
+                           MOVE "YES" TO WS-CBLLOG-EOF
+                       NOT AT END
+                           MOVE "YES" TO WS-PRIOR-FOUND
+                           MOVE CBL-BALANCE TO WV-BAL
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKBOOK-LOG
+           END-IF.
+       050-EXIT.
+      ******************************************************************
+      *100-INIT-RTN WILL INITIALIZE RESPONSE TO YES, GET (OR CARRY
+      *             FORWARD) THE BEGINNING BALANCE OF THE CHECKBOOK,
+      *             DISPLAY IT, AND OPEN THE LOG FOR THIS SESSION'S
+      *             TRANSACTIONS.
       ******************************************************************
        100-INIT-RTN.
           MOVE "YES" TO WS-RESPONSE
-          DISPLAY "ENTER BEGINNING BALANCE (9999.99)"
-          ACCEPT WV-BAL
-          MOVE WV-BAL TO WO-BAL
-          DISPLAY "BEGINNING BALANCE IS " WO-BAL.
+          IF WS-PRIOR-FOUND = "YES"
+              MOVE WV-BAL TO WO-BAL
+              DISPLAY "STARTING BALANCE (FROM PRIOR SESSION) IS " WO-BAL
+          ELSE
+              DISPLAY "ENTER BEGINNING BALANCE (9999.99)"
+              ACCEPT WV-BAL
+              MOVE WV-BAL TO WO-BAL
+              DISPLAY "BEGINNING BALANCE IS " WO-BAL
+          END-IF
+          OPEN EXTEND CHECKBOOK-LOG
+          IF WS-CBLLOG-STATUS NOT = "00"
+              OPEN OUTPUT CHECKBOOK-LOG
+          END-IF.
        100-INIT-RTN-EXIT.
            EXIT.
       ******************************************************************
       * 200-ENTER-TRXS IS A LOOP THAT ASKS THE USER IF THE TRANSACTION
-      *                 IS A DEPOSIT OR WITHDRAWAL AND FOR THE AMOUNT
-      *                 OF THE TRANSACTION.  IT THEN COMPUTES AND
-      *                 DISPLAYS THE BALANCE.
+      *                 IS A DEPOSIT OR WITHDRAWAL, FOR THE AMOUNT AND
+      *                 MEMO OF THE TRANSACTION.  IT THEN COMPUTES AND
+      *                 DISPLAYS THE BALANCE. A WITHDRAWAL THAT WOULD
+      *                 OVERDRAW THE ACCOUNT IS CONFIRMED BEFORE IT IS
+      *                 APPLIED. EVERY COMPLETED TRANSACTION IS LOGGED.
       ******************************************************************
        200-ENTER-TRXS.
+           MOVE "NO" TO WS-TRX-CANCELLED
            DISPLAY "ENTER D FOR DEPOSIT OR W FOR WITHDRAWAL"
            ACCEPT WV-TRX-TYPE
            DISPLAY "ENTER TRANSACTION AMOUNT (999.99)"
            ACCEPT WV-TRX-AMT
+           DISPLAY "ENTER MEMO/CATEGORY (20 CHARACTERS)"
+           ACCEPT WV-MEMO
            DISPLAY "----------"
            DISPLAY WO-BAL
-           IF WV-TRX-TYPE = "D"
+           IF WV-TRX-TYPE = "D" OR WV-TRX-TYPE = "d"
               ADD WV-TRX-AMT TO WV-BAL
+              ADD 1 TO WS-DEPOSIT-COUNT
+              ADD WV-TRX-AMT TO WS-DEPOSIT-TOTAL
            ELSE
-              SUBTRACT WV-TRX-AMT FROM WV-BAL
+              IF WV-TRX-AMT > WV-BAL
+                  DISPLAY "WARNING - THIS WITHDRAWAL WILL OVERDRAW "
+                      "THE ACCOUNT"
+                  DISPLAY "PROCEED ANYWAY? (Y/N)"
+                  ACCEPT WS-OVERDRAFT-CONFIRM
+                  IF WS-OVERDRAFT-CONFIRM = "Y"
+                          OR WS-OVERDRAFT-CONFIRM = "y"
+                      SUBTRACT WV-TRX-AMT FROM WV-BAL
+                      ADD 1 TO WS-WITHDRAWAL-COUNT
+                      ADD WV-TRX-AMT TO WS-WITHDRAWAL-TOTAL
+                  ELSE
+                      DISPLAY "WITHDRAWAL CANCELLED"
+                      MOVE "YES" TO WS-TRX-CANCELLED
+                  END-IF
+              ELSE
+                  SUBTRACT WV-TRX-AMT FROM WV-BAL
+                  ADD 1 TO WS-WITHDRAWAL-COUNT
+                  ADD WV-TRX-AMT TO WS-WITHDRAWAL-TOTAL
+              END-IF
+           END-IF
+           IF WS-TRX-CANCELLED = "NO"
+               MOVE WV-TRX-AMT TO WO-TRX-AMT
+               MOVE WV-BAL TO WO-BAL
+               DISPLAY "  " WO-TRX-AMT
+               DISPLAY WO-BAL
+               MOVE WV-TRX-TYPE TO CBL-TRX-TYPE
+               MOVE WV-TRX-AMT TO CBL-TRX-AMT
+               MOVE WV-MEMO TO CBL-MEMO
+               MOVE WV-BAL TO CBL-BALANCE
+               WRITE CBL-LOG-RECORD
            END-IF
-           MOVE WV-TRX-AMT TO WO-TRX-AMT
-           MOVE WV-BAL TO WV-BAL
-           DISPLAY "  " WO-TRX-AMT
-           DISPLAY WO-BAL
            DISPLAY "=========="
            DISPLAY "ENTER NO TO STOP"
            ACCEPT WS-RESPONSE.
        200-EXIT.
            EXIT.
-           
+      ******************************************************************
+      * 900-END-OF-SESSION (040) PRINTS A MINI-STATEMENT SUMMARIZING
+      * THIS SESSION'S DEPOSITS AND WITHDRAWALS, THEN CLOSES THE LOG.
+      ******************************************************************
+       900-END-OF-SESSION.
+           MOVE WS-DEPOSIT-TOTAL TO WO-DEP-TOTAL
+           MOVE WS-WITHDRAWAL-TOTAL TO WO-WD-TOTAL
+           DISPLAY "========= MINI-STATEMENT ========="
+           DISPLAY "DEPOSITS:    " WS-DEPOSIT-COUNT " TOTALING "
+               WO-DEP-TOTAL
+           DISPLAY "WITHDRAWALS: " WS-WITHDRAWAL-COUNT " TOTALING "
+               WO-WD-TOTAL
+           DISPLAY "ENDING BALANCE: " WO-BAL
+           DISPLAY "==================================="
+           CLOSE CHECKBOOK-LOG.
+       900-EXIT.
+           EXIT.
+
        END PROGRAM SAMPLE1.
