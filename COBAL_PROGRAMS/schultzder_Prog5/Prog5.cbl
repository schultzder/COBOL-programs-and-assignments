@@ -60,11 +60,39 @@
               ORGANIZATION IS LINE SEQUENTIAL.
               
       * Select statment for the region table
-        
-       SELECT REGION-TABLE 
+
+       SELECT REGION-TABLE
               ASSIGN TO UT-SYS-REGION
               ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+      * 020: trips whose cost is far from their region's average are
+      * logged here instead of just silently folded into the average.
+
+       SELECT OUTLIER-FILE
+              ASSIGN TO UT-SYS-OUTLIER
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * 021: the same region report, in CSV form for spreadsheet use.
+
+       SELECT CSV-FILE
+              ASSIGN TO UT-SYS-CSVFILE
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * 036: shared file-location control file, lets every UT-SYS-*
+      * path above be repointed without a recompile.
+
+       SELECT FILE-CONTROL-FILE
+              ASSIGN TO UT-SYS-FILECTL
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FILECTL-STATUS.
+
+      * 048: shared run-statistics/exception log file.
+
+       SELECT RUN-LOG-FILE
+              ASSIGN TO UT-SYS-RUNLOG
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RUNLOG-STATUS.
+
       * Beginning of data division.
         
        DATA DIVISION. 
@@ -105,22 +133,56 @@
       * FD for the region table
         
        FD REGION-TABLE.
-       01 REGION-REC.
-          05 R-REGION-CODE                         PIC XX.
-          05 R-REGION-TITLE                        PIC X(14).
-          
-       
+       COPY REGIONFD.
+
+
       * File description for output file
-        
+
        FD OUTPUT-FILE
-          RECORD CONTAINS 60 CHARACTERS.
+          RECORD CONTAINS 57 CHARACTERS.
        01 OUTPUT-RECORD.
           05 OUT-REGION-NUMBER                     PIC X(2).
           05 OUT-REGION-NAME                       PIC X(20).
           05 OUT-AVG-TRIP                          PIC 9(6)V99.
           05 OUT-LOWEST-TRIP                       PIC 9(6).
           05 OUT-HIGHEST-TRIP                      PIC 9(6).
-          
+
+      * 019: median and population standard deviation of trip cost,
+      * added to the end of the existing output record.
+
+          05 OUT-MEDIAN-TRIP                       PIC 9(6)V99.
+          05 OUT-STD-DEV                           PIC 9(5)V99.
+
+      * 020: file description for the outlier report -- any trip more
+      * than two standard deviations from its region's average cost.
+
+       FD OUTLIER-FILE
+          RECORD CONTAINS 55 CHARACTERS.
+       01 OUTLIER-RECORD.
+          05 OLR-CLIENT-NO                         PIC XXX.
+          05 OLR-CLIENT-NAME                       PIC X(19).
+          05 OLR-REGION-NO                         PIC XX.
+          05 OLR-TRIP-COST                         PIC 9(5).
+          05 OLR-REGION-AVG                        PIC 9(6)V99.
+          05 OLR-REASON                            PIC X(14).
+
+      * 021: file description for the CSV export of the region report.
+
+       FD CSV-FILE
+          RECORD CONTAINS 80 CHARACTERS.
+       01 CSV-RECORD                                PIC X(80).
+
+      * 036: file description for the shared file-location control
+      * file.
+
+       FD FILE-CONTROL-FILE.
+       COPY FILECTL.
+
+      * 048: file description for the shared run-log file.
+
+       FD RUN-LOG-FILE.
+       COPY RUNLOG.
+
       * SD for sort file
         
        SD SORT-FILE.
@@ -156,15 +218,58 @@
           05 WS-LARGEST                            PIC 9(5) VALUE 0.
           05 WS-SMALEST                            PIC 9(5) VALUE 0.
           05 WS-AVERAGE                            PIC 9(6)V99.
-             
-       01 REGION-NUMBER-TABLE.
-          05 REGION-ENTRIES OCCURS 9 TIMES
-               ASCENDING KEY IS REGION-NO INDEXED BY X1.
-             10 REGION-NO                          PIC 99.
-             10 REGION-NAME                        PIC X(15).
-          
+
+      * 018: how many region entries were actually loaded from
+      * REGION-TABLE, driving the OCCURS DEPENDING ON table below so
+      * the region list is no longer hardcoded to exactly 9 entries.
+
+          COPY REGIONCT.
+
+      * 019: median and standard deviation working fields.
+
+          05 WS-MEDIAN                             PIC 9(6)V99.
+          05 WS-STD-DEV                            PIC 9(5)V99.
+          05 WS-SUM-SQ-DIFF                        PIC 9(12)V99.
+          05 WS-DIFF-FROM-AVG                      PIC S9(6)V99.
+          05 WS-SORT-TEMP-COST                     PIC 9(5).
+          05 WS-SORT-TEMP-NO                       PIC XXX.
+          05 WS-SORT-TEMP-NAME                     PIC X(19).
+          05 WS-MEDIAN-LOW-IDX                     PIC 999.
+          05 WS-MEDIAN-HIGH-IDX                    PIC 999.
+
+      * 020: twice the region's standard deviation -- a trip more than
+      * this far from the average is logged as an outlier.
+
+          05 WS-OUTLIER-THRESHOLD                  PIC 9(6)V99.
+
+      * 044: counts how many times 650-ERROR-RTN fired -- a trip whose
+      * region number wasn't found in REGION-ENTRIES -- so a final
+      * summary line can report the total instead of it only showing
+      * up as scattered "BAD REGION NO" rows.
+
+          05 WS-BAD-REGION-COUNT                   PIC 999 VALUE 0.
+
+       01 BAD-REGION-SUMMARY.
+          05                                        PIC X(20)
+                                    VALUE "BAD REGION NO COUNT:".
+          05 BR-COUNT                               PIC ZZ9.
+
+       COPY REGIONTB.
+
+      * 019/020: every trip cost (with its client) seen so far for the
+      * region currently being totaled, used to compute the median and
+      * standard deviation and to flag outliers once the group ends.
+
+       01 WS-TRIP-GROUP.
+          05 WS-TRIP-ENTRY OCCURS 1 TO 300 TIMES
+               DEPENDING ON WS-CLIENT-COUNT
+               INDEXED BY T-IDX T-IDX2.
+             10 WS-TRIP-CLIENT-NO                  PIC XXX.
+             10 WS-TRIP-CLIENT-NAME                PIC X(19).
+             10 WS-TRIP-COST                       PIC 9(5).
+
       * Files
-        
+
        01 WS-FILES.
           05 UT-SYS-INVFILE                  PIC X(30)
           VALUE "C:\COBOL\Client5.txt".
@@ -174,7 +279,13 @@
           VALUE "C:\COBOL\RegionTable.txt".
           05 UT-SYS-SORT                     PIC X(30)
           VALUE "C:\COBOL\sortedClient.txt".
-          
+          05 UT-SYS-OUTLIER                  PIC X(30)
+          VALUE "C:\COBOL\TripOutliers.txt".
+          05 UT-SYS-CSVFILE                  PIC X(30)
+          VALUE "C:\COBOL\Tripcost.csv".
+          COPY FILECTLWS.
+          COPY RUNLOGWS.
+
       * Start of procedure division
         
        PROCEDURE DIVISION.
@@ -183,22 +294,71 @@
       * 000-MAIN-MODULE RUNS ALL THE KEY MODULES TO PERFORM THE PROGRAMS
       * PURPOSE.
       ******************************************************************
-       000-MAIN-MODULE. 
+       000-MAIN-MODULE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-RUNLOG-START-TIME
+           PERFORM 050-LOAD-FILE-CONTROL THRU 050-EXIT
            PERFORM 100-SORT THRU 100-EXIT
            PERFORM 200-INITIALIZATION-OPEN THRU 200-EXIT
            PERFORM 300-LOAD-TITLE-TABLE THRU 300-EXIT
            PERFORM 500-READ-REC UNTIL WS-EOF-FLAG = "YES"
-           PERFORM 900-END-OF-JOB-RTN THRU 900-EXIT.
+           PERFORM 900-END-OF-JOB-RTN THRU 900-EXIT
+           PERFORM 980-WRITE-RUN-LOG THRU 980-EXIT.
        STOP RUN.
         
         
       ******************************************************************
-      * 100-SORT SORTS THE INPUT FILE AND CREATES A NEW SORTED INPUT 
+      * 050-LOAD-FILE-CONTROL (036) READS THE SHARED FILE-LOCATION
+      * CONTROL FILE, IF ONE IS PRESENT, AND OVERRIDES THE COMPILED-IN
+      * UT-SYS-* DEFAULTS ABOVE BEFORE 100-SORT OPENS INPUT-FILE.
+      ******************************************************************
+       050-LOAD-FILE-CONTROL.
+           OPEN INPUT FILE-CONTROL-FILE
+           IF WS-FILECTL-STATUS = "00"
+               PERFORM UNTIL WS-FILECTL-EOF = "YES"
+                   READ FILE-CONTROL-FILE
+                       AT END
+                           MOVE "YES" TO WS-FILECTL-EOF
+                       NOT AT END
+                           PERFORM 055-APPLY-FILE-OVERRIDE THRU 055-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE FILE-CONTROL-FILE
+           END-IF.
+       050-EXIT.
+
+       055-APPLY-FILE-OVERRIDE.
+           EVALUATE FC-DD-NAME
+               WHEN "INVFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-INVFILE
+               WHEN "OUTVFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-OUTVFILE
+               WHEN "REGION"
+                   MOVE FC-DD-PATH TO UT-SYS-REGION
+               WHEN "SORT"
+                   MOVE FC-DD-PATH TO UT-SYS-SORT
+               WHEN "OUTLIER"
+                   MOVE FC-DD-PATH TO UT-SYS-OUTLIER
+               WHEN "CSVFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-CSVFILE
+               WHEN "RUNLOG"
+                   MOVE FC-DD-PATH TO UT-SYS-RUNLOG
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       055-EXIT.
+
+      ******************************************************************
+      * 100-SORT SORTS THE INPUT FILE AND CREATES A NEW SORTED INPUT
       * THAT WILL BE USED FOR READING
       ******************************************************************
        100-SORT.
+      * 049: S-CLIENT-NAME is a secondary ascending key so two trips
+      * in the same region always sort in the same order run to run,
+      * instead of however the sort happened to leave same-region
+      * ties.
            SORT SORT-FILE
            ON ASCENDING KEY S-REGION-NO
+           ON ASCENDING KEY S-CLIENT-NAME
            USING INPUT-FILE
            GIVING SORTED-INPUT.
        100-EXIT.
@@ -209,21 +369,35 @@
        200-INITIALIZATION-OPEN.
            OPEN INPUT REGION-TABLE
            OPEN INPUT SORTED-INPUT
-           OPEN OUTPUT OUTPUT-FILE.
+           OPEN OUTPUT OUTPUT-FILE
+           OPEN OUTPUT OUTLIER-FILE
+           OPEN OUTPUT CSV-FILE
+           MOVE "REGION,NAME,AVERAGE,LOW,HIGH,MEDIAN,STDDEV"
+               TO CSV-RECORD
+           WRITE CSV-RECORD.
        200-EXIT.
-   
+
       ******************************************************************
-      * 300-LOAD-TITLE-TABLE LOADS THE TABLE WITH THE APPROPRIATE VALUES
+      * 300-LOAD-TITLE-TABLE LOADS THE TABLE WITH THE APPROPRIATE
+      * VALUES. 018: REGION-TABLE IS READ UNTIL END OF FILE RATHER THAN
+      * A HARDCODED 9 TIMES, SO THE NUMBER OF REGIONS CAN GROW.
       ******************************************************************
        300-LOAD-TITLE-TABLE.
-           PERFORM VARYING X1 FROM 1 BY 1
-               UNTIL X1 > 9 
-           READ REGION-TABLE
-               AT END DISPLAY 'NOT ENOUGH RECORDS'
-                   STOP RUN
-           END-READ 
-           MOVE REGION-REC TO REGION-ENTRIES (X1)
-           END-PERFORM.
+           PERFORM UNTIL WS-REGION-EOF = "YES"
+               READ REGION-TABLE
+                   AT END
+                       MOVE "YES" TO WS-REGION-EOF
+                   NOT AT END
+                       ADD 1 TO WS-REGION-COUNT
+                       SET X1 TO WS-REGION-COUNT
+                       MOVE REGION-REC TO REGION-ENTRIES (X1)
+               END-READ
+           END-PERFORM
+           IF WS-REGION-COUNT = 0
+               DISPLAY 'NOT ENOUGH RECORDS'
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
        300-EXIT.
            
       ******************************************************************
@@ -232,9 +406,10 @@
       ******************************************************************
        500-READ-REC.
            READ SORTED-INPUT
-               AT END 
+               AT END
                    MOVE "YES" TO WS-EOF-FLAG
-               NOT AT END 
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
                    PERFORM 510-CALC-RTN THRU 510-EXIT
            END-READ.
            
@@ -258,7 +433,12 @@
               MOVE ST-COST-OF-TRIP TO WS-LARGEST
            END-IF
            IF ST-COST-OF-TRIP < WS-SMALEST
-              MOVE ST-COST-OF-TRIP TO WS-SMALEST.
+              MOVE ST-COST-OF-TRIP TO WS-SMALEST
+           END-IF
+           SET T-IDX TO WS-CLIENT-COUNT
+           MOVE ST-CLIENT-NO TO WS-TRIP-CLIENT-NO (T-IDX)
+           MOVE ST-CLIENT-NAME TO WS-TRIP-CLIENT-NAME (T-IDX)
+           MOVE ST-COST-OF-TRIP TO WS-TRIP-COST (T-IDX).
        510-EXIT.
        
       ******************************************************************
@@ -268,37 +448,185 @@
       ******************************************************************
        600-CONTROL-BREAK.
        COMPUTE WS-AVERAGE ROUNDED = WS-REGION-TOTAL / WS-CLIENT-COUNT
+       PERFORM 615-SORT-TRIP-GROUP THRU 615-EXIT
+       PERFORM 620-COMPUTE-MEDIAN THRU 620-EXIT
+       PERFORM 625-COMPUTE-STD-DEV THRU 625-EXIT
+       PERFORM 630-FLAG-OUTLIERS THRU 630-EXIT
        MOVE WS-AVERAGE TO OUT-AVG-TRIP
        MOVE WS-SMALEST TO OUT-LOWEST-TRIP
        MOVE WS-LARGEST TO OUT-HIGHEST-TRIP
        MOVE WS-HOLD-REGION TO OUT-REGION-NUMBER
-       SET X1 TO 1 
+       MOVE WS-MEDIAN TO OUT-MEDIAN-TRIP
+       MOVE WS-STD-DEV TO OUT-STD-DEV
+       SET X1 TO 1
        SEARCH REGION-ENTRIES
            AT END PERFORM 650-ERROR-RTN THRU 650-EXIT
            WHEN WS-HOLD-REGION = REGION-NO (X1)
                MOVE REGION-NAME (X1) TO OUT-REGION-NAME
        END-SEARCH
+       WRITE OUTPUT-RECORD
+       ADD 1 TO WS-RECORDS-WRITTEN
+       PERFORM 635-WRITE-CSV-RECORD THRU 635-EXIT
        MOVE ZEROS TO WS-CLIENT-COUNT
        MOVE ZEROS TO WS-REGION-TOTAL
        MOVE ZEROS TO WS-LARGEST
        MOVE ST-COST-OF-TRIP TO WS-SMALEST
-       MOVE ST-REGION-NO TO WS-HOLD-REGION
-       WRITE OUTPUT-RECORD.
+       MOVE ST-REGION-NO TO WS-HOLD-REGION.
        600-EXIT.
 
+      ******************************************************************
+      * 615-SORT-TRIP-GROUP (019/020) SORTS THE CURRENT REGION'S TRIP
+      * ENTRIES ASCENDING BY COST WITH A SIMPLE INSERTION SORT, SO
+      * 620-COMPUTE-MEDIAN CAN PICK THE MIDDLE VALUE(S) DIRECTLY.
+      ******************************************************************
+       615-SORT-TRIP-GROUP.
+           PERFORM VARYING T-IDX FROM 2 BY 1
+               UNTIL T-IDX > WS-CLIENT-COUNT
+               MOVE WS-TRIP-COST (T-IDX) TO WS-SORT-TEMP-COST
+               MOVE WS-TRIP-CLIENT-NO (T-IDX) TO WS-SORT-TEMP-NO
+               MOVE WS-TRIP-CLIENT-NAME (T-IDX) TO WS-SORT-TEMP-NAME
+               SET T-IDX2 TO T-IDX
+               PERFORM UNTIL T-IDX2 <= 1
+                   OR WS-TRIP-COST (T-IDX2 - 1) <= WS-SORT-TEMP-COST
+                   MOVE WS-TRIP-COST (T-IDX2 - 1)
+                       TO WS-TRIP-COST (T-IDX2)
+                   MOVE WS-TRIP-CLIENT-NO (T-IDX2 - 1)
+                       TO WS-TRIP-CLIENT-NO (T-IDX2)
+                   MOVE WS-TRIP-CLIENT-NAME (T-IDX2 - 1)
+                       TO WS-TRIP-CLIENT-NAME (T-IDX2)
+                   SET T-IDX2 DOWN BY 1
+               END-PERFORM
+               MOVE WS-SORT-TEMP-COST TO WS-TRIP-COST (T-IDX2)
+               MOVE WS-SORT-TEMP-NO TO WS-TRIP-CLIENT-NO (T-IDX2)
+               MOVE WS-SORT-TEMP-NAME TO WS-TRIP-CLIENT-NAME (T-IDX2)
+           END-PERFORM.
+       615-EXIT.
+
+      ******************************************************************
+      * 620-COMPUTE-MEDIAN (019) PICKS THE MIDDLE VALUE OF THE SORTED
+      * TRIP GROUP, AVERAGING THE TWO MIDDLE VALUES WHEN THE GROUP HAS
+      * AN EVEN NUMBER OF TRIPS.
+      ******************************************************************
+       620-COMPUTE-MEDIAN.
+           IF FUNCTION MOD(WS-CLIENT-COUNT, 2) = 1
+               COMPUTE WS-MEDIAN-LOW-IDX = (WS-CLIENT-COUNT + 1) / 2
+               MOVE WS-TRIP-COST (WS-MEDIAN-LOW-IDX) TO WS-MEDIAN
+           ELSE
+               COMPUTE WS-MEDIAN-LOW-IDX = WS-CLIENT-COUNT / 2
+               COMPUTE WS-MEDIAN-HIGH-IDX = WS-MEDIAN-LOW-IDX + 1
+               COMPUTE WS-MEDIAN ROUNDED =
+                   (WS-TRIP-COST (WS-MEDIAN-LOW-IDX) +
+                    WS-TRIP-COST (WS-MEDIAN-HIGH-IDX)) / 2
+           END-IF.
+       620-EXIT.
+
+      ******************************************************************
+      * 625-COMPUTE-STD-DEV (019) COMPUTES THE POPULATION STANDARD
+      * DEVIATION OF THE REGION'S TRIP COSTS AROUND WS-AVERAGE.
+      ******************************************************************
+       625-COMPUTE-STD-DEV.
+           MOVE ZEROS TO WS-SUM-SQ-DIFF
+           PERFORM VARYING T-IDX FROM 1 BY 1
+               UNTIL T-IDX > WS-CLIENT-COUNT
+               COMPUTE WS-DIFF-FROM-AVG =
+                   WS-TRIP-COST (T-IDX) - WS-AVERAGE
+               COMPUTE WS-SUM-SQ-DIFF = WS-SUM-SQ-DIFF +
+                   (WS-DIFF-FROM-AVG * WS-DIFF-FROM-AVG)
+           END-PERFORM
+           COMPUTE WS-STD-DEV ROUNDED =
+               FUNCTION SQRT(WS-SUM-SQ-DIFF / WS-CLIENT-COUNT)
+           COMPUTE WS-OUTLIER-THRESHOLD = WS-STD-DEV * 2.
+       625-EXIT.
+
+      ******************************************************************
+      * 630-FLAG-OUTLIERS (020) LOGS ANY TRIP MORE THAN TWO STANDARD
+      * DEVIATIONS FROM ITS REGION'S AVERAGE TO THE OUTLIER REPORT.
+      ******************************************************************
+       630-FLAG-OUTLIERS.
+           PERFORM VARYING T-IDX FROM 1 BY 1
+               UNTIL T-IDX > WS-CLIENT-COUNT
+               COMPUTE WS-DIFF-FROM-AVG =
+                   WS-TRIP-COST (T-IDX) - WS-AVERAGE
+               IF FUNCTION ABS(WS-DIFF-FROM-AVG) > WS-OUTLIER-THRESHOLD
+                   MOVE WS-TRIP-CLIENT-NO (T-IDX) TO OLR-CLIENT-NO
+                   MOVE WS-TRIP-CLIENT-NAME (T-IDX) TO OLR-CLIENT-NAME
+                   MOVE WS-HOLD-REGION TO OLR-REGION-NO
+                   MOVE WS-TRIP-COST (T-IDX) TO OLR-TRIP-COST
+                   MOVE WS-AVERAGE TO OLR-REGION-AVG
+                   MOVE "OUTSIDE 2 STD DEV" TO OLR-REASON
+                   WRITE OUTLIER-RECORD
+               END-IF
+           END-PERFORM.
+       630-EXIT.
+
+      ******************************************************************
+      * 635-WRITE-CSV-RECORD (021) WRITES THE SAME REGION TOTALS THAT
+      * WERE JUST WRITTEN TO OUTPUT-RECORD OUT AS A CSV ROW.
+      ******************************************************************
+       635-WRITE-CSV-RECORD.
+           STRING
+               OUT-REGION-NUMBER DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(OUT-REGION-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               OUT-AVG-TRIP DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               OUT-LOWEST-TRIP DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               OUT-HIGHEST-TRIP DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               OUT-MEDIAN-TRIP DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               OUT-STD-DEV DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING
+           WRITE CSV-RECORD.
+       635-EXIT.
 
        650-ERROR-RTN.
-           MOVE "BAD REGION NO" TO OUT-REGION-NAME.
-       650-EXIT.    
+           MOVE "BAD REGION NO" TO OUT-REGION-NAME
+           ADD 1 TO WS-BAD-REGION-COUNT
+           ADD 1 TO WS-RECORDS-REJECTED.
+       650-EXIT.
 
       ******************************************************************
       * 900-END-OF-JOB-RTN CLOSES BOTH THE INPUT AND OUTPUT FILES AND
       * PERFROMS THE CONTROL BREAK ONE LAST TIME. 
       ******************************************************************
-       900-END-OF-JOB-RTN. 
+       900-END-OF-JOB-RTN.
        MOVE 'YES' TO WS-END-OF-JOB
        PERFORM 600-CONTROL-BREAK THRU 600-EXIT
+       IF WS-BAD-REGION-COUNT > 0
+           MOVE WS-BAD-REGION-COUNT TO BR-COUNT
+           WRITE OUTPUT-RECORD FROM BAD-REGION-SUMMARY
+       END-IF
            CLOSE REGION-TABLE
            CLOSE SORTED-INPUT
-           CLOSE OUTPUT-FILE.
-       900-EXIT.
\ No newline at end of file
+           CLOSE OUTPUT-FILE
+           CLOSE OUTLIER-FILE
+           CLOSE CSV-FILE.
+       900-EXIT.
+
+      ******************************************************************
+      * 980-WRITE-RUN-LOG (048) APPENDS ONE LINE TO THE SHARED RUN-LOG
+      * FILE (SEE COPYBOOKS/RUNLOG.CPY) RECORDING THIS PROGRAM'S
+      * START/END TIME AND ITS RECORDS READ/WRITTEN/REJECTED COUNTS.
+      ******************************************************************
+       980-WRITE-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-RUNLOG-END-TIME
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           MOVE "PROGRAM5" TO RL-PROGRAM-NAME
+           MOVE FUNCTION CURRENT-DATE (1:4) TO RL-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO RL-MONTH
+           MOVE FUNCTION CURRENT-DATE (7:2) TO RL-DAY
+           MOVE WS-RUNLOG-START-TIME TO RL-START-TIME
+           MOVE WS-RUNLOG-END-TIME TO RL-END-TIME
+           MOVE WS-RECORDS-READ TO RL-RECORDS-READ
+           MOVE WS-RECORDS-WRITTEN TO RL-RECORDS-WRITTEN
+           MOVE WS-RECORDS-REJECTED TO RL-RECORDS-REJECTED
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE.
+       980-EXIT.
\ No newline at end of file
