@@ -20,28 +20,165 @@
       * 
       * Date/Time due: Feb 23, 2018
       * Date assigned: Feb 12, 2018
-      * data files: none
+      * data files: invoice history file (see WS-FILES)
       ******************************************************************
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Select statment for the invoice history file.
+
+       SELECT INVOICE-HISTORY-FILE
+                ASSIGN TO UT-SYS-HISTFILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-HISTFILE-STATUS.
+
+      * Select statment for the persisted invoice number counter.
+
+       SELECT INVOICE-COUNTER-FILE
+                ASSIGN TO UT-SYS-CTRFILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CTRFILE-STATUS.
+
+      * Select statment for the bike/accessory price lookup file,
+      * keyed by item code, instead of the clerk keying prices by hand.
+
+       SELECT INVENTORY-FILE
+                ASSIGN TO UT-SYS-INVENTORY
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS INV-CODE.
+
+      * Select statment for the void log used by the void/reprint
+      * mode. Voiding an invoice never rewrites the append-only
+      * history file - it just logs the void against the invoice
+      * number, the same way the history file logs the original sale.
+
+       SELECT INVOICE-VOID-FILE
+                ASSIGN TO UT-SYS-VOIDFILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-VOIDFILE-STATUS.
+
+      * Select statment for the shared client master file (see
+      * copybooks/CLIENTMS.cpy), keyed by client number, so a
+      * customer's name/address/phone is entered once and reused on
+      * every later invoice instead of re-keyed per sale.
+
+       SELECT CLIENT-MASTER-FILE
+                ASSIGN TO UT-SYS-CLIENTMS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS CM-CLIENT-NO
+                FILE STATUS IS WS-CLIENTMS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+      * File description for the invoice history file. Every completed
+      * sale is written here so an invoice can be reprinted or looked
+      * up later without the customer having kept their own copy.
+
+       FD  INVOICE-HISTORY-FILE.
+       01  HIST-RECORD.
+           05 HIST-NAME                  PIC X(40).
+           05 HIST-ADDRESS               PIC X(25).
+           05 HIST-PHONE                 PIC X(15).
+           05 HIST-CITY-STATE-ZIP        PIC X(22).
+           05 HIST-BIKE-DESCRIPTION      PIC X(25).
+           05 HIST-BIKE-PRICE            PIC 9(5)V99.
+           05 HIST-ACCESS-COUNT          PIC 999.
+           05 HIST-SUM-ACCESS            PIC 9(6)V99.
+           05 HIST-SUBTOTAL              PIC 9(6)V99.
+           05 HIST-DISCOUNT-SUM          PIC 9(5)V99.
+           05 HIST-NET-SALE              PIC 9(5)V99.
+           05 HIST-SALES-TAX             PIC 9(5)V99.
+           05 HIST-INVOICE-TOTAL         PIC 9(5)V99.
+           05 HIST-INVOICE-NUMBER        PIC 9(6).
+           05 HIST-PAY-CASH-AMT          PIC 9(5)V99.
+           05 HIST-PAY-CHECK-AMT         PIC 9(5)V99.
+           05 HIST-PAY-CARD-AMT          PIC 9(5)V99.
+
+      * File description for the persisted invoice number counter.
+      * Holds only the last invoice number that was assigned.
+
+       FD  INVOICE-COUNTER-FILE.
+       01  CTR-RECORD                    PIC 9(6).
+
+      * File description for the bike/accessory inventory lookup.
+
+       FD  INVENTORY-FILE.
+       01  INV-RECORD.
+           05 INV-CODE                   PIC X(10).
+           05 INV-DESCRIPTION            PIC X(25).
+           05 INV-PRICE                  PIC 99999V99.
+
+      * File description for the void log written by the void/reprint
+      * mode.
+
+       FD  INVOICE-VOID-FILE.
+       01  VOID-RECORD.
+           05 VOID-INVOICE-NUMBER        PIC 9(6).
+           05 VOID-REASON                PIC X(40).
+           05 VOID-DATE                  PIC 9(8).
+           05 VOID-TIME                  PIC 9(8).
+
+      * File description for the shared client master file.
+
+       FD  CLIENT-MASTER-FILE.
+           COPY CLIENTMS.
+
        WORKING-STORAGE SECTION.
        
       * Working vaiables section for customer information.
         
        01  WV-CUSTOMER-INFO.
+           05 WV-INVOICE-NUMBER        PIC 9(6).
+           05 WV-CLIENT-NO              PIC X(5).
+      * 032 (review fix): CM-CLIENT-NO is the shared master's key
+      * (copybooks/CLIENTMS.cpy, PIC X(5)). WV-CLIENT-NO is filled by
+      * ACCEPT, which left-justifies and space-pads whatever digits
+      * the operator types (e.g. "23" becomes "23   "), while
+      * PROGRAM3/PROJECT3's file-sourced client numbers are zero-
+      * padded. Routing the value through a numeric field before the
+      * master-file key so every program's client "23" collapses to
+      * the same "00023" key, matching req032's intent.
+           05 WV-CLIENT-NO-KEY          PIC 9(5).
            05 WV-NAME                  PIC X(40).
            05 WV-ADDRESS               PIC X(25).
            05 WV-PHONE                 PIC X(15).
            05 WV-CITY-STATE-ZIP        PIC X(22).
-           05 WV-BIKE.                  
+           05 WV-BIKE.
               10 WV-BIKE-DESCRIPTION   PIC X(25).
               10 WV-BIKE-PRICE         PIC 99999V99.
-           05 WV-ACESSORY.          
+           05 WV-BIKE-COUNT            PIC 9          VALUE 1.
+           05 WV-BIKE-TABLE OCCURS 4 TIMES INDEXED BY WV-BIKE-IDX.
+              10 WV-BIKE-TBL-DESCRIPTION PIC X(25).
+              10 WV-BIKE-TBL-PRICE       PIC 99999V99.
+           05 WV-BIKE-DISCOUNT-LINE    PIC 99999V99.
+           05 WV-ACESSORY.
               10 WV-ACCESS-DESCRIPTION PIC X(20).
               10 WV-ACCESS-PRICE       PIC 99999V99.
-           05 WV-SUM-ACCESS            PIC 999999V99.  
-           05 WV-LINE-COUNT            PIC 999.       
-           05 WV-ACCESS-COUNT          PIC 9          VALUE 1.
+           05 WV-SUM-ACCESS            PIC 999999V99.
+           05 WV-LINE-COUNT            PIC 999.
+           05 WV-ACCESS-COUNT          PIC 999        VALUE 1.
+           05 WV-ACCESS-QTY            PIC 99.
+
+      * 042: accessory catalog table, keyed by WV-ACCESS-COUNT the same
+      * way WV-BIKE-TABLE is keyed by WV-BIKE-COUNT, except OCCURS
+      * DEPENDING ON (see WS-TRIP-ENTRY in schultzder_Prog5/Prog5.cbl)
+      * is used instead of a fixed OCCURS 4 so an invoice is no longer
+      * limited to 4 accessory lines. Each line also carries a quantity
+      * so the same accessory can be ordered more than once without
+      * re-keying the item code.
+
+           05 WV-ACCESS-TABLE OCCURS 1 TO 300 TIMES
+                DEPENDING ON WV-ACCESS-COUNT
+                INDEXED BY WV-ACCESS-IDX.
+              10 WV-ACCTBL-DESCRIPTION PIC X(20).
+              10 WV-ACCTBL-UNIT-PRICE  PIC 99999V99.
+              10 WV-ACCTBL-QTY         PIC 99.
+              10 WV-ACCTBL-LINE-TOTAL  PIC 99999V99.
            05 WV-SUBTOTAL-SUM          PIC 999999V99.
            05 WV-ACCESS-DISCOUNT       PIC 99999V99.
            05 WV-BIKE-DISCOUNT         PIC 99999V99.
@@ -49,9 +186,44 @@
            05 WV-NET-SALE              PIC 99999V99.
            05 WV-SALES-TAX             PIC 99999V99.
            05 WV-ENTER                 PIC X.
-           
+
+      * Working fields for the inventory price lookup, shared by the
+      * bike and accessory loops.
+
+       01  WV-ITEM-LOOKUP.
+           05 WV-ITEM-CODE             PIC X(10).
+           05 WV-ITEM-DESCRIPTION      PIC X(25).
+           05 WV-ITEM-PRICE            PIC 99999V99.
+           05 WV-MGR-CODE              PIC X(4).
+
+      * Working fields for the split-tender payment section. A sale
+      * can be paid with up to two tenders (e.g. part cash, part
+      * card) as long as the amounts sum to WO-INVOICE-TOTAL.
+
+       01  WV-PAYMENT-INFO.
+           05 WV-PAY-CASH-AMT          PIC 99999V99  VALUE ZEROS.
+           05 WV-PAY-CHECK-AMT         PIC 99999V99  VALUE ZEROS.
+           05 WV-PAY-CARD-AMT          PIC 99999V99  VALUE ZEROS.
+           05 WV-PAY-TOTAL             PIC 99999V99  VALUE ZEROS.
+           05 WV-PAY-OK                PIC X(3)      VALUE "NO".
+               88 WV-PAY-IS-OK                       VALUE "YES".
+
+      * Working fields for the void/reprint mode, keyed off invoice
+      * number once invoice numbering and the history file exist.
+
+       01  WV-VOID-INFO.
+           05 WV-RUN-MODE               PIC X         VALUE "N".
+               88 WV-MODE-NEW-INVOICE                 VALUE "N".
+               88 WV-MODE-VOID-REPRINT                VALUE "V".
+           05 WV-LOOKUP-INVOICE-NUMBER  PIC 9(6).
+           05 WV-FOUND-INVOICE         PIC X(3)       VALUE "NO".
+               88 WV-INVOICE-WAS-FOUND                VALUE "YES".
+           05 WV-VOID-ANSWER           PIC X.
+           05 WV-VOID-REASON           PIC X(40).
+           05 WV-END-OF-HIST           PIC 9(6)       VALUE 999999.
+
       * Constant variables used for calculations.
-        
+
        01  CO-CONSTANTS.
            05 CO-NO-DISCOUNT           PIC 9     VALUE 0.
            05 CO-MID-DISCOUNT-BIKE     PIC 9V99  VALUE 0.05.
@@ -59,6 +231,30 @@
            05 CO-MID-DISCOUNT-ACCESS   PIC 9V99  VALUE 0.02.
            05 CO-HIGH-DISCOUNT-ACCESS  PIC 9V99  VALUE 0.03.
            05 CO-SALES-TAX             PIC 9V999 VALUE 0.055.
+           05 CO-MANAGER-CODE          PIC X(4)  VALUE "9999".
+
+      * 041: state-specific sales tax table, keyed off the two-letter
+      * state code parsed out of WV-CITY-STATE-ZIP. A state not listed
+      * here falls back to CO-SALES-TAX above, so the old flat rate is
+      * still what an unrecognized state gets charged.
+
+       01  WS-STATE-TAX-DATA.
+           05 FILLER                  PIC X(40) VALUE
+              "CO055IL065CA075TX063NY080WI050AZ056FL060".
+       01  WS-STATE-TAX-TABLE REDEFINES WS-STATE-TAX-DATA.
+           05 WS-STATE-TAX-ENTRY OCCURS 8 TIMES INDEXED BY WV-ST-IDX.
+              10 WS-STATE-CODE         PIC XX.
+              10 WS-STATE-RATE         PIC V999.
+
+      * Working fields for parsing the state code out of the free-text
+      * city/state/zip field and holding the rate that was found.
+
+       01  WV-TAX-LOOKUP.
+           05 WV-CSZ-CITY-PART        PIC X(22).
+           05 WV-CSZ-STATE-ZIP-PART   PIC X(22).
+           05 WV-CSZ-STATE-CODE       PIC XX.
+           05 WV-CSZ-ZIP-PART         PIC X(20).
+           05 WV-TAX-RATE-USED        PIC 9V999.
            
       * Variables used for outputting purposes.
         
@@ -70,52 +266,152 @@
            05  WO-BIKE-PRICE           PIC ZZZZ9.99.
            05  WO-DISCOUNT-SUM         PIC ZZZZ9.99.
            05  WO-SALES-TAX            PIC ZZZZ9.99.
+           05  WO-PAY-AMT              PIC ZZZZ9.99.
+
+      * Data file locations.
+
+       01  WS-FILES.
+           05 UT-SYS-HISTFILE          PIC X(60)
+           VALUE "C:\COBOL\InvoiceHistory.txt".
+           05 UT-SYS-CTRFILE           PIC X(60)
+           VALUE "C:\COBOL\InvoiceCounter.txt".
+           05 UT-SYS-INVENTORY         PIC X(60)
+           VALUE "C:\COBOL\Inventory.dat".
+           05 UT-SYS-VOIDFILE          PIC X(60)
+           VALUE "C:\COBOL\InvoiceVoid.txt".
+           05 UT-SYS-CLIENTMS          PIC X(60)
+           VALUE "C:\COBOL\ClientMaster.dat".
+           05 WS-CLIENTMS-STATUS       PIC XX.
+           05 WS-HISTFILE-STATUS       PIC XX.
+           05 WS-CTRFILE-STATUS        PIC XX.
+           05 WS-VOIDFILE-STATUS       PIC XX.
       *
        PROCEDURE DIVISION.
       ******************************************************************
       * 000-MAIN-RTN RUNS THE MAIN MODULES FOR THE ENTIRE PROGRAM
       ******************************************************************
        000-MAIN-RTN.
-       
-      * Main block of performs.
-        
-           PERFORM 100-PRINT-BLOCK1 THRU 100-EXIT.
-           PERFORM 200-PRINT-BLOCK2 THRU 200-EXIT.
-           PERFORM 400-PRINT-RESULTS THRU 400-EXIT.
-           
+
+      * Ask whether this run enters a new invoice or voids/reprints
+      * an existing one off the history file.
+
+           DISPLAY "Enter N for a New Invoice or V to Void/Reprint"
+               LINE 1 COLUMN 1
+           ACCEPT WV-RUN-MODE LINE 1 COLUMN 52
+
+           IF WV-MODE-VOID-REPRINT
+               PERFORM 800-VOID-REPRINT-MODE THRU 800-EXIT
+           ELSE
+               PERFORM 050-GET-INVOICE-NUMBER THRU 050-EXIT
+               OPEN EXTEND INVOICE-HISTORY-FILE
+               IF WS-HISTFILE-STATUS NOT = "00"
+                   OPEN OUTPUT INVOICE-HISTORY-FILE
+               END-IF
+               OPEN INPUT INVENTORY-FILE
+               OPEN I-O CLIENT-MASTER-FILE
+               IF WS-CLIENTMS-STATUS NOT = "00"
+                   OPEN OUTPUT CLIENT-MASTER-FILE
+                   CLOSE CLIENT-MASTER-FILE
+                   OPEN I-O CLIENT-MASTER-FILE
+               END-IF
+               PERFORM 100-PRINT-BLOCK1 THRU 100-EXIT
+               PERFORM 200-PRINT-BLOCK2 THRU 200-EXIT
+               PERFORM 400-PRINT-RESULTS THRU 400-EXIT
+               PERFORM 700-PROCESS-PAYMENT THRU 700-EXIT
+               PERFORM 450-WRITE-HISTORY THRU 450-EXIT
+               CLOSE INVOICE-HISTORY-FILE
+               CLOSE INVENTORY-FILE
+               CLOSE CLIENT-MASTER-FILE
+           END-IF
+
       * Final display.
-        
+
            ADD 1 TO WV-LINE-COUNT
-           DISPLAY "PRESS ENTER TO EXIT"  
+           DISPLAY "PRESS ENTER TO EXIT"
                LINE 25 COLUMN 1
            STOP RUN.
-           
-           
+
+      ******************************************************************
+      * 050-GET-INVOICE-NUMBER READS THE PERSISTED INVOICE COUNTER,
+      * INCREMENTS IT, AND WRITES THE NEW VALUE BACK SO EVERY INVOICE
+      * GETS ITS OWN SEQUENTIAL NUMBER ACROSS RUNS OF THE PROGRAM.
+      ******************************************************************
+       050-GET-INVOICE-NUMBER.
+           OPEN INPUT INVOICE-COUNTER-FILE
+           IF WS-CTRFILE-STATUS NOT = "00"
+               MOVE ZEROS TO CTR-RECORD
+               OPEN OUTPUT INVOICE-COUNTER-FILE
+               WRITE CTR-RECORD
+               CLOSE INVOICE-COUNTER-FILE
+               OPEN INPUT INVOICE-COUNTER-FILE
+           END-IF
+           READ INVOICE-COUNTER-FILE
+               AT END MOVE ZEROS TO CTR-RECORD
+           END-READ
+           MOVE CTR-RECORD TO WV-INVOICE-NUMBER
+           CLOSE INVOICE-COUNTER-FILE
+           ADD 1 TO WV-INVOICE-NUMBER
+           MOVE WV-INVOICE-NUMBER TO CTR-RECORD
+           OPEN OUTPUT INVOICE-COUNTER-FILE
+           WRITE CTR-RECORD
+           CLOSE INVOICE-COUNTER-FILE.
+       050-EXIT.
+
       ******************************************************************
       * 100-PRINT-BLOCK1 WILL DISPLAY THE CUSTOMER INFORMATION HEADING
-      * 
+      *
       ******************************************************************
        100-PRINT-BLOCK1.
-       
+
       * Displays the first 'block' of the invoice. Contains customer
-      * information. 
-        
+      * information.
+
            DISPLAY "Derek Schultz"
            DISPLAY "Bicycle Invoice"            LINE 1 COLUMN 40
-           DISPLAY "Customer Name"              LINE 3 COLUMN 1
+           DISPLAY "Invoice #"                  LINE 2 COLUMN 1
+           DISPLAY WV-INVOICE-NUMBER            LINE 2 COLUMN 11
+           DISPLAY "Client Number"               LINE 3 COLUMN 1
            DISPLAY ":"                          LINE 3 COLUMN 30
-           ACCEPT WV-NAME                       LINE 3 COLUMN 32
-           DISPLAY "Customer Address"           LINE 4 COLUMN 1
+           ACCEPT WV-CLIENT-NO                   LINE 3 COLUMN 32
+           DISPLAY "Customer Name"              LINE 4 COLUMN 1
            DISPLAY ":"                          LINE 4 COLUMN 30
-           ACCEPT WV-ADDRESS                    LINE 4 COLUMN 32
-           DISPLAY "Customer City, State, Zip"  LINE 5 COLUMN 1
+           ACCEPT WV-NAME                       LINE 4 COLUMN 32
+           DISPLAY "Customer Address"           LINE 5 COLUMN 1
            DISPLAY ":"                          LINE 5 COLUMN 30
-           ACCEPT WV-CITY-STATE-ZIP             LINE 5 COLUMN 32
-           DISPLAY "Customer Phone #"           LINE 6 COLUMN 1
+           ACCEPT WV-ADDRESS                    LINE 5 COLUMN 32
+           DISPLAY "Customer City, State, Zip"  LINE 6 COLUMN 1
            DISPLAY ":"                          LINE 6 COLUMN 30
-           ACCEPT WV-PHONE                      LINE 6 COLUMN 32
-           ADD 8 TO WV-LINE-COUNT.
+           ACCEPT WV-CITY-STATE-ZIP             LINE 6 COLUMN 32
+           DISPLAY "Customer Phone #"           LINE 7 COLUMN 1
+           DISPLAY ":"                          LINE 7 COLUMN 30
+           ACCEPT WV-PHONE                      LINE 7 COLUMN 32
+           PERFORM 110-SYNC-CLIENT-MASTER THRU 110-EXIT
+           ADD 9 TO WV-LINE-COUNT.
        100-EXIT.
+
+      ******************************************************************
+      * 110-SYNC-CLIENT-MASTER LOOKS THE CLIENT NUMBER UP AGAINST THE
+      * SHARED CLIENT MASTER FILE. IF THE CLIENT ALREADY EXISTS, THE
+      * MASTER'S NAME/ADDRESS/PHONE ARE PULLED IN AS CANONICAL. IF NOT,
+      * TODAY'S KEYED-IN INFORMATION BECOMES THE NEW MASTER RECORD.
+      ******************************************************************
+       110-SYNC-CLIENT-MASTER.
+           MOVE WV-CLIENT-NO TO WV-CLIENT-NO-KEY
+           MOVE WV-CLIENT-NO-KEY TO CM-CLIENT-NO
+           READ CLIENT-MASTER-FILE
+               INVALID KEY
+                   MOVE WV-NAME TO CM-CLIENT-NAME
+                   MOVE WV-ADDRESS TO CM-CLIENT-ADDRESS
+                   MOVE WV-PHONE TO CM-CLIENT-PHONE
+                   MOVE WV-CITY-STATE-ZIP TO CM-CLIENT-CITY-STATE-ZIP
+                   WRITE CM-MASTER-RECORD
+               NOT INVALID KEY
+                   MOVE CM-CLIENT-NAME TO WV-NAME
+                   MOVE CM-CLIENT-ADDRESS TO WV-ADDRESS
+                   MOVE CM-CLIENT-PHONE TO WV-PHONE
+                   MOVE CM-CLIENT-CITY-STATE-ZIP TO WV-CITY-STATE-ZIP
+           END-READ.
+       110-EXIT.
        
       ******************************************************************
       * 200-ENTER-TRXS IS A LOOP THAT ASKS THE USER IF THE TRANSACTION
@@ -131,55 +427,125 @@
            DISPLAY "ITEMS ORDERED"        LINE WV-LINE-COUNT COLUMN 1
            DISPLAY "Price"                LINE WV-LINE-COUNT COLUMN 50
            ADD 1 TO WV-LINE-COUNT
-           DISPLAY "Bicycle:"             LINE WV-LINE-COUNT COLUMN 1
-           ACCEPT WV-BIKE-DESCRIPTION     LINE WV-LINE-COUNT COLUMN 11
-           ACCEPT WV-BIKE-PRICE           LINE WV-LINE-COUNT COLUMN 47
-           ADD WV-BIKE-PRICE TO WV-SUBTOTAL-SUM
-           MOVE WV-BIKE-PRICE TO WO-BIKE-PRICE
-           DISPLAY WO-BIKE-PRICE          LINE WV-LINE-COUNT COLUMN 47
+           DISPLAY "XXXXX to end bicycles after the first"
+               LINE WV-LINE-COUNT COLUMN 1
            ADD 1 TO WV-LINE-COUNT
+
+      * Start of the bike loop. Will stop once bike count is greater
+      * than 4 or the bike description is 'XXXXX'. Lets a customer
+      * order more than one bicycle on a single invoice.
+
+           PERFORM 250-PROCESS-BIKE THRU 250-EXIT
+               UNTIL WV-BIKE-COUNT > 4
+               OR WV-BIKE-DESCRIPTION = "XXXXX"
            DISPLAY "XXXXX to end accessories"
                LINE WV-LINE-COUNT COLUMN 1
            ADD 1 TO WV-LINE-COUNT
-           
-      * Start of the accessory loop. Will stop once accessory count is 
-      * greater than 4 or the accessory description is 'XXXXX'
-        
+
+      * Start of the accessory loop. 042: no longer capped at 4 -- the
+      * accessory catalog table is OCCURS DEPENDING ON, so the loop now
+      * stops only once the accessory description is 'XXXXX' (or the
+      * table's practical limit of 300 lines is reached).
+
            PERFORM 300-PROCESS-ACCESS THRU 300-EXIT
-               UNTIL WV-ACCESS-COUNT > 4 
+               UNTIL WV-ACCESS-COUNT > 300
                OR WV-ACCESS-DESCRIPTION = "XXXXX".
        200-EXIT.
-               
-           
-           
+
+      ******************************************************************
+      * 250-PROCESS-BIKE IS A LOOP THAT PROCESSES BICYCLES ORDERED
+      * UNTIL THE BIKE DESCRIPTION VALUE IS 'XXXXX' OR THE BIKE COUNT
+      * REACHES 5.
+      ******************************************************************
+       250-PROCESS-BIKE.
+
+      * Display set up for the bike.  The operator keys in an
+      * inventory code rather than typing the description and price
+      * by hand; 900-LOOKUP-PRICE resolves the code against the
+      * inventory file.
+
+           DISPLAY "Bicycle "            LINE WV-LINE-COUNT COLUMN 1
+           DISPLAY WV-BIKE-COUNT         LINE WV-LINE-COUNT COLUMN 9
+           DISPLAY ":"                   LINE WV-LINE-COUNT COLUMN 10
+           ACCEPT WV-ITEM-CODE           LINE WV-LINE-COUNT COLUMN 12
+
+      * If statement to check if the bike entered is 'XXXXX'
+
+           IF WV-ITEM-CODE = "XXXXX"
+               MOVE "XXXXX" TO WV-BIKE-DESCRIPTION
+               GO TO 250-EXIT
+           END-IF
+
+      * If the if condition fails, then looks up the item code and
+      * does calculations for sub totaling.
+
+           PERFORM 900-LOOKUP-PRICE THRU 900-EXIT
+           DISPLAY WV-ITEM-DESCRIPTION   LINE WV-LINE-COUNT COLUMN 12
+           MOVE WV-ITEM-DESCRIPTION TO WV-BIKE-DESCRIPTION
+           MOVE WV-ITEM-PRICE TO WV-BIKE-PRICE
+           MOVE WV-BIKE-DESCRIPTION TO
+               WV-BIKE-TBL-DESCRIPTION (WV-BIKE-COUNT)
+           MOVE WV-BIKE-PRICE TO WV-BIKE-TBL-PRICE (WV-BIKE-COUNT)
+           ADD WV-BIKE-PRICE TO WV-SUBTOTAL-SUM
+           MOVE WV-BIKE-PRICE TO WO-BIKE-PRICE
+           DISPLAY WO-BIKE-PRICE         LINE WV-LINE-COUNT COLUMN 47
+           ADD 1 TO WV-BIKE-COUNT
+           ADD 1 TO WV-LINE-COUNT
+           MOVE SPACES TO WV-BIKE-DESCRIPTION
+           MOVE ZEROS TO WV-BIKE-PRICE.
+       250-EXIT.
+
       ******************************************************************
       * 300-PROCESS-ACCESS IS A LOOP THAT PROCESSES BIKE ACCESSORIES
       * UNTILL THE ACESSORY NAME VALUE IS 'XXXXX' OR THE ACCESSORY COUNT
       * REACHES 5. 
       ******************************************************************
        300-PROCESS-ACCESS.
-       
-      * Display set up for the accessories.
-        
+
+      * Display set up for the accessories.  As with the bikes, the
+      * operator keys in an inventory code which is resolved through
+      * 900-LOOKUP-PRICE instead of typing the description/price.
+
            DISPLAY "Accessory "           LINE WV-LINE-COUNT COLUMN 1
            DISPLAY WV-ACCESS-COUNT        LINE WV-LINE-COUNT COLUMN 11
            DISPLAY ":"                    LINE WV-LINE-COUNT COLUMN 12
-           ACCEPT WV-ACCESS-DESCRIPTION   LINE WV-LINE-COUNT COLUMN 14
-        
+           ACCEPT WV-ITEM-CODE            LINE WV-LINE-COUNT COLUMN 14
+
       * If statement to check if the accessory entered is 'XXXXX'
-        
-           IF WV-ACCESS-DESCRIPTION = "XXXXX"
+
+           IF WV-ITEM-CODE = "XXXXX"
+               MOVE "XXXXX" TO WV-ACCESS-DESCRIPTION
                GO TO 300-EXIT
            END-IF
-           
-      * If the if condition fails, then contiues to accept the price
-      * and do calculations for sub totaling.
-        
-           ACCEPT WV-ACCESS-PRICE         LINE WV-LINE-COUNT COLUMN 47
+
+      * If the if condition fails, then looks up the item code and
+      * continues with calculations for sub totaling.
+
+           PERFORM 900-LOOKUP-PRICE THRU 900-EXIT
+           DISPLAY WV-ITEM-DESCRIPTION    LINE WV-LINE-COUNT COLUMN 14
+
+      * 042: ask how many of this accessory, so an order for more than
+      * one of the same item doesn't need the code re-keyed on its own
+      * line. Blank/zero defaults to 1.
+
+           DISPLAY "Qty: "                LINE WV-LINE-COUNT COLUMN 40
+           ACCEPT WV-ACCESS-QTY           LINE WV-LINE-COUNT COLUMN 45
+           IF WV-ACCESS-QTY = 0
+               MOVE 1 TO WV-ACCESS-QTY
+           END-IF
+
+           MOVE WV-ITEM-DESCRIPTION TO WV-ACCESS-DESCRIPTION
+               WV-ACCTBL-DESCRIPTION (WV-ACCESS-COUNT)
+           MOVE WV-ITEM-PRICE TO WV-ACCESS-PRICE
+               WV-ACCTBL-UNIT-PRICE (WV-ACCESS-COUNT)
+           MOVE WV-ACCESS-QTY TO WV-ACCTBL-QTY (WV-ACCESS-COUNT)
+           MULTIPLY WV-ITEM-PRICE BY WV-ACCESS-QTY
+               GIVING WV-ACCTBL-LINE-TOTAL (WV-ACCESS-COUNT)
+           ADD WV-ACCTBL-LINE-TOTAL (WV-ACCESS-COUNT) TO WV-SUBTOTAL-SUM
+           ADD WV-ACCTBL-LINE-TOTAL (WV-ACCESS-COUNT) TO WV-SUM-ACCESS
+           MOVE WV-ACCTBL-LINE-TOTAL (WV-ACCESS-COUNT)
+               TO WO-ACCESS-PRICE
            ADD 1 TO WV-ACCESS-COUNT
-           ADD WV-ACCESS-PRICE TO WV-SUBTOTAL-SUM
-           ADD WV-ACCESS-PRICE TO WV-SUM-ACCESS
-           MOVE WV-ACCESS-PRICE TO WO-ACCESS-PRICE
            MOVE SPACES TO WV-ACCESS-DESCRIPTION
            MOVE ZEROS TO WV-ACCESS-PRICE
            DISPLAY WO-ACCESS-PRICE        LINE WV-LINE-COUNT COLUMN 47
@@ -187,7 +553,33 @@
        300-EXIT.
            
       ******************************************************************
-      * 400-PRINT-RESULTS DOES THE FINAL SUBTOTALING OF THE ORDER. 
+      * 395-DETERMINE-SALES-TAX-RATE (041) PARSES THE TWO-LETTER STATE
+      * CODE OUT OF WV-CITY-STATE-ZIP ("CITY, ST  ZIP") AND SEARCHES
+      * WS-STATE-TAX-ENTRY FOR THAT STATE'S RATE. A STATE NOT IN THE
+      * TABLE (OR A CITY/STATE/ZIP THAT DOESN'T PARSE) FALLS BACK TO
+      * THE OLD FLAT CO-SALES-TAX RATE.
+      ******************************************************************
+       395-DETERMINE-SALES-TAX-RATE.
+           MOVE CO-SALES-TAX TO WV-TAX-RATE-USED
+           UNSTRING WV-CITY-STATE-ZIP DELIMITED BY ","
+               INTO WV-CSZ-CITY-PART WV-CSZ-STATE-ZIP-PART
+           END-UNSTRING
+           MOVE FUNCTION TRIM(WV-CSZ-STATE-ZIP-PART)
+               TO WV-CSZ-STATE-ZIP-PART
+           UNSTRING WV-CSZ-STATE-ZIP-PART DELIMITED BY ALL SPACES
+               INTO WV-CSZ-STATE-CODE WV-CSZ-ZIP-PART
+           END-UNSTRING
+           SET WV-ST-IDX TO 1
+           SEARCH WS-STATE-TAX-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WV-CSZ-STATE-CODE = WS-STATE-CODE (WV-ST-IDX)
+                   MOVE WS-STATE-RATE (WV-ST-IDX) TO WV-TAX-RATE-USED
+           END-SEARCH.
+       395-EXIT.
+
+      ******************************************************************
+      * 400-PRINT-RESULTS DOES THE FINAL SUBTOTALING OF THE ORDER.
       * THIS MODUAL ALSO CALLS A SUB FUNCTION TO CALCULATE 
       * THE DISCOUNTS. WITHIN THIS MODUAL, THE SALES TAX WILL ALSO BE 
       * CALCULATED.
@@ -219,7 +611,8 @@
            WO-NET-SALE
            DISPLAY WO-NET-SALE            LINE WV-LINE-COUNT COLUMN 47
            MOVE WO-NET-SALE TO WV-NET-SALE
-           MULTIPLY CO-SALES-TAX BY WV-NET-SALE GIVING WO-SALES-TAX
+           PERFORM 395-DETERMINE-SALES-TAX-RATE THRU 395-EXIT
+           MULTIPLY WV-TAX-RATE-USED BY WV-NET-SALE GIVING WO-SALES-TAX
            MOVE WO-SALES-TAX TO WV-SALES-TAX
            ADD 1 TO WV-LINE-COUNT
            DISPLAY "Sales Tax"            LINE WV-LINE-COUNT COLUMN 1
@@ -232,26 +625,71 @@
            WO-INVOICE-TOTAL
            DISPLAY WO-INVOICE-TOTAL       LINE WV-LINE-COUNT COLUMN 47.
        400-EXIT.
-       
+
       ******************************************************************
-      * 500-CALC-DISCOUNT CALCULATES THE TOATAL DISCOUNT APPLIED FOR 
+      * 450-WRITE-HISTORY APPENDS THE COMPLETED INVOICE TO THE INVOICE
+      * HISTORY FILE SO IT CAN BE REPRINTED OR LOOKED UP LATER.
+      ******************************************************************
+       450-WRITE-HISTORY.
+
+      * One history line is written per bike so a multi-bike invoice
+      * still shows every item sold, each carrying the shared invoice
+      * totals.
+
+           PERFORM VARYING WV-BIKE-IDX FROM 1 BY 1
+               UNTIL WV-BIKE-IDX >= WV-BIKE-COUNT
+               MOVE WV-NAME             TO HIST-NAME
+               MOVE WV-ADDRESS          TO HIST-ADDRESS
+               MOVE WV-PHONE            TO HIST-PHONE
+               MOVE WV-CITY-STATE-ZIP   TO HIST-CITY-STATE-ZIP
+               MOVE WV-BIKE-TBL-DESCRIPTION (WV-BIKE-IDX) TO
+                   HIST-BIKE-DESCRIPTION
+               MOVE WV-BIKE-TBL-PRICE (WV-BIKE-IDX) TO HIST-BIKE-PRICE
+               MOVE WV-ACCESS-COUNT     TO HIST-ACCESS-COUNT
+               MOVE WV-SUM-ACCESS       TO HIST-SUM-ACCESS
+               MOVE WV-SUBTOTAL-SUM     TO HIST-SUBTOTAL
+               MOVE WV-DISCOUNT-SUM     TO HIST-DISCOUNT-SUM
+               MOVE WO-NET-SALE         TO HIST-NET-SALE
+               MOVE WV-SALES-TAX        TO HIST-SALES-TAX
+               MOVE WO-INVOICE-TOTAL    TO HIST-INVOICE-TOTAL
+               MOVE WV-INVOICE-NUMBER   TO HIST-INVOICE-NUMBER
+               MOVE WV-PAY-CASH-AMT     TO HIST-PAY-CASH-AMT
+               MOVE WV-PAY-CHECK-AMT    TO HIST-PAY-CHECK-AMT
+               MOVE WV-PAY-CARD-AMT     TO HIST-PAY-CARD-AMT
+               WRITE HIST-RECORD
+           END-PERFORM.
+       450-EXIT.
+
+      ******************************************************************
+      * 500-CALC-DISCOUNT CALCULATES THE TOATAL DISCOUNT APPLIED FOR
       * THE BIKE. SENDS THE VALUES CALCULATED TO VARIABLES USED FOR
       * STROING THE VALUES. 
       ******************************************************************
        500-CALC-DISCOUNT-BIKE.
-       
-      * If statments for the bike discount.
-        
-           IF WV-BIKE-PRICE < 1000
-               MULTIPLY CO-NO-DISCOUNT BY WV-BIKE-PRICE GIVING 
-               WV-BIKE-DISCOUNT
-           ELSE IF 1000 <= WV-BIKE-PRICE AND WV-BIKE-PRICE <= 1500
-               MULTIPLY CO-MID-DISCOUNT-BIKE BY WV-BIKE-PRICE GIVING 
-               WV-BIKE-DISCOUNT
-           ELSE 
-               MULTIPLY CO-HIGH-DISCOUNT-BIKE BY WV-BIKE-PRICE GIVING 
-               WV-BIKE-DISCOUNT
-           END-IF.
+
+      * If statments for the bike discount. Applied per bike and then
+      * summed, since every bike on the invoice has its own price
+      * tier.
+
+           MOVE ZEROS TO WV-BIKE-DISCOUNT
+           PERFORM VARYING WV-BIKE-IDX FROM 1 BY 1
+               UNTIL WV-BIKE-IDX >= WV-BIKE-COUNT
+               IF WV-BIKE-TBL-PRICE (WV-BIKE-IDX) < 1000
+                   MULTIPLY CO-NO-DISCOUNT BY
+                       WV-BIKE-TBL-PRICE (WV-BIKE-IDX)
+                       GIVING WV-BIKE-DISCOUNT-LINE
+               ELSE IF 1000 <= WV-BIKE-TBL-PRICE (WV-BIKE-IDX)
+                   AND WV-BIKE-TBL-PRICE (WV-BIKE-IDX) <= 1500
+                   MULTIPLY CO-MID-DISCOUNT-BIKE BY
+                       WV-BIKE-TBL-PRICE (WV-BIKE-IDX)
+                       GIVING WV-BIKE-DISCOUNT-LINE
+               ELSE
+                   MULTIPLY CO-HIGH-DISCOUNT-BIKE BY
+                       WV-BIKE-TBL-PRICE (WV-BIKE-IDX)
+                       GIVING WV-BIKE-DISCOUNT-LINE
+               END-IF
+               ADD WV-BIKE-DISCOUNT-LINE TO WV-BIKE-DISCOUNT
+           END-PERFORM.
        500-EXIT.
        
       ******************************************************************
@@ -274,6 +712,155 @@
                WV-ACCESS-DISCOUNT
            END-IF.
        600-EXIT.
-       
-           
-           
\ No newline at end of file
+
+      ******************************************************************
+      * 700-PROCESS-PAYMENT CAPTURES HOW THE CUSTOMER PAID. A SALE CAN
+      * BE SPLIT BETWEEN UP TO TWO TENDERS (CASH/CHECK/CARD) AS LONG
+      * AS THE TENDERS ADD UP TO WO-INVOICE-TOTAL. THE OPERATOR IS
+      * KEPT IN THE LOOP UNTIL THE TENDERS BALANCE.
+      ******************************************************************
+       700-PROCESS-PAYMENT.
+           ADD 1 TO WV-LINE-COUNT
+           PERFORM 710-ACCEPT-TENDERS THRU 710-EXIT
+               UNTIL WV-PAY-IS-OK.
+       700-EXIT.
+
+       710-ACCEPT-TENDERS.
+           MOVE ZEROS TO WV-PAY-CASH-AMT WV-PAY-CHECK-AMT
+               WV-PAY-CARD-AMT
+           DISPLAY "Payment - Cash Amount"    LINE WV-LINE-COUNT
+               COLUMN 1
+           ACCEPT WV-PAY-CASH-AMT             LINE WV-LINE-COUNT
+               COLUMN 47
+           ADD 1 TO WV-LINE-COUNT
+           DISPLAY "Payment - Check Amount"   LINE WV-LINE-COUNT
+               COLUMN 1
+           ACCEPT WV-PAY-CHECK-AMT            LINE WV-LINE-COUNT
+               COLUMN 47
+           ADD 1 TO WV-LINE-COUNT
+           DISPLAY "Payment - Card Amount"    LINE WV-LINE-COUNT
+               COLUMN 1
+           ACCEPT WV-PAY-CARD-AMT             LINE WV-LINE-COUNT
+               COLUMN 47
+           ADD WV-PAY-CASH-AMT WV-PAY-CHECK-AMT WV-PAY-CARD-AMT
+               GIVING WV-PAY-TOTAL
+           ADD 1 TO WV-LINE-COUNT
+           IF WV-PAY-TOTAL = WO-INVOICE-TOTAL
+               MOVE "YES" TO WV-PAY-OK
+           ELSE
+               MOVE "NO" TO WV-PAY-OK
+               MOVE WV-PAY-TOTAL TO WO-PAY-AMT
+               DISPLAY "PAYMENT " WO-PAY-AMT
+                   " DOES NOT MATCH INVOICE TOTAL - REENTER"
+                   LINE WV-LINE-COUNT COLUMN 1
+               ADD 1 TO WV-LINE-COUNT
+           END-IF.
+       710-EXIT.
+
+      ******************************************************************
+      * 900-LOOKUP-PRICE READS THE INVENTORY FILE FOR THE ITEM CODE
+      * KEYED BY THE OPERATOR (BIKE OR ACCESSORY). IF THE CODE IS NOT
+      * ON FILE THE OPERATOR IS GIVEN A CHANCE TO MANUALLY PRICE THE
+      * ITEM BY PERFORMING 910-MANAGER-OVERRIDE.
+      ******************************************************************
+       900-LOOKUP-PRICE.
+           MOVE WV-ITEM-CODE TO INV-CODE
+           READ INVENTORY-FILE
+               INVALID KEY
+                   DISPLAY "ITEM CODE NOT FOUND" LINE WV-LINE-COUNT
+                       COLUMN 60
+                   PERFORM 910-MANAGER-OVERRIDE THRU 910-EXIT
+               NOT INVALID KEY
+                   MOVE INV-DESCRIPTION TO WV-ITEM-DESCRIPTION
+                   MOVE INV-PRICE TO WV-ITEM-PRICE
+           END-READ.
+       900-EXIT.
+
+      ******************************************************************
+      * 910-MANAGER-OVERRIDE LETS A MANAGER KEY IN A DESCRIPTION AND
+      * PRICE BY HAND FOR AN ITEM CODE THAT IS NOT ON THE INVENTORY
+      * FILE. THE MANAGER CODE MUST MATCH CO-MANAGER-CODE.
+      ******************************************************************
+       910-MANAGER-OVERRIDE.
+           DISPLAY "ENTER MANAGER CODE TO OVERRIDE" LINE WV-LINE-COUNT
+               COLUMN 60
+           ACCEPT WV-MGR-CODE LINE WV-LINE-COUNT COLUMN 60
+           IF WV-MGR-CODE NOT = CO-MANAGER-CODE
+               DISPLAY "INVALID MANAGER CODE" LINE WV-LINE-COUNT
+                   COLUMN 60
+               MOVE "UNKNOWN ITEM" TO WV-ITEM-DESCRIPTION
+               MOVE ZEROS TO WV-ITEM-PRICE
+           ELSE
+               DISPLAY "ENTER DESCRIPTION" LINE WV-LINE-COUNT COLUMN 60
+               ACCEPT WV-ITEM-DESCRIPTION LINE WV-LINE-COUNT COLUMN 60
+               DISPLAY "ENTER PRICE" LINE WV-LINE-COUNT COLUMN 60
+               ACCEPT WV-ITEM-PRICE LINE WV-LINE-COUNT COLUMN 60
+           END-IF.
+       910-EXIT.
+
+      ******************************************************************
+      * 800-VOID-REPRINT-MODE LOOKS UP EVERY HISTORY LINE FOR A GIVEN
+      * INVOICE NUMBER, REPRINTS THEM VERBATIM, AND OPTIONALLY LOGS A
+      * VOID AGAINST THAT INVOICE NUMBER WITH A REASON AND TIMESTAMP.
+      * THE HISTORY FILE ITSELF IS NEVER REWRITTEN - THE VOID LOG IS
+      * THE RECORD THAT THE INVOICE WAS CANCELLED.
+      ******************************************************************
+       800-VOID-REPRINT-MODE.
+           DISPLAY "Enter Invoice Number to Void/Reprint" LINE 2
+               COLUMN 1
+           ACCEPT WV-LOOKUP-INVOICE-NUMBER LINE 2 COLUMN 40
+           MOVE "NO" TO WV-FOUND-INVOICE
+           MOVE 3 TO WV-LINE-COUNT
+           OPEN INPUT INVOICE-HISTORY-FILE
+           IF WS-HISTFILE-STATUS = "00"
+               PERFORM 810-FIND-AND-PRINT THRU 810-EXIT
+                   UNTIL HIST-INVOICE-NUMBER = WV-END-OF-HIST
+               CLOSE INVOICE-HISTORY-FILE
+           END-IF
+
+           IF NOT WV-INVOICE-WAS-FOUND
+               DISPLAY "INVOICE NUMBER NOT FOUND" LINE WV-LINE-COUNT
+                   COLUMN 1
+           ELSE
+               ADD 1 TO WV-LINE-COUNT
+               DISPLAY "Void this invoice? (Y/N)" LINE WV-LINE-COUNT
+                   COLUMN 1
+               ACCEPT WV-VOID-ANSWER LINE WV-LINE-COUNT COLUMN 30
+               IF WV-VOID-ANSWER = "Y" OR WV-VOID-ANSWER = "y"
+                   ADD 1 TO WV-LINE-COUNT
+                   DISPLAY "Reason for Void" LINE WV-LINE-COUNT
+                       COLUMN 1
+                   ACCEPT WV-VOID-REASON LINE WV-LINE-COUNT COLUMN 20
+                   OPEN EXTEND INVOICE-VOID-FILE
+                   IF WS-VOIDFILE-STATUS NOT = "00"
+                       OPEN OUTPUT INVOICE-VOID-FILE
+                   END-IF
+                   MOVE WV-LOOKUP-INVOICE-NUMBER TO VOID-INVOICE-NUMBER
+                   MOVE WV-VOID-REASON TO VOID-REASON
+                   ACCEPT VOID-DATE FROM DATE
+                   ACCEPT VOID-TIME FROM TIME
+                   WRITE VOID-RECORD
+                   CLOSE INVOICE-VOID-FILE
+                   ADD 1 TO WV-LINE-COUNT
+                   DISPLAY "INVOICE VOIDED" LINE WV-LINE-COUNT COLUMN 1
+               END-IF
+           END-IF.
+       800-EXIT.
+
+       810-FIND-AND-PRINT.
+           READ INVOICE-HISTORY-FILE
+               AT END MOVE WV-END-OF-HIST TO HIST-INVOICE-NUMBER
+               NOT AT END
+                   IF HIST-INVOICE-NUMBER = WV-LOOKUP-INVOICE-NUMBER
+                       MOVE "YES" TO WV-FOUND-INVOICE
+                       DISPLAY HIST-NAME LINE WV-LINE-COUNT COLUMN 1
+                       ADD 1 TO WV-LINE-COUNT
+                       DISPLAY HIST-BIKE-DESCRIPTION " "
+                           HIST-BIKE-PRICE LINE WV-LINE-COUNT COLUMN 1
+                       ADD 1 TO WV-LINE-COUNT
+                       DISPLAY "INVOICE TOTAL " HIST-INVOICE-TOTAL
+                           LINE WV-LINE-COUNT COLUMN 1
+                       ADD 1 TO WV-LINE-COUNT
+                   END-IF
+           END-READ.
+       810-EXIT.
