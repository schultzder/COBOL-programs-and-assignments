@@ -38,9 +38,16 @@
        SELECT SORTED-MASTER-REPORT
               ASSIGN TO UT-SYS-OUTVFILE
               ORGANIZATION IS LINE SEQUENTIAL.
-              
-              
-      * Beginning of data division. 
+
+      * 036: shared file-location control file.
+
+       SELECT FILE-CONTROL-FILE
+              ASSIGN TO UT-SYS-FILECTL
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FILECTL-STATUS.
+
+
+      * Beginning of data division.
         
        DATA DIVISION.
        FILE SECTION.
@@ -72,7 +79,13 @@
           
        FD SORTED-MASTER-REPORT
           RECORD CONTAINS 99 CHARACTERS.
-       01 OUTPUT-REC                                 PIC X(99). 
+       01 OUTPUT-REC                                 PIC X(99).
+
+      * 036: file description for the shared file-location control
+      * file.
+
+       FD FILE-CONTROL-FILE.
+       COPY FILECTL.
 
        SD SORT-X.
        01 SORT-RECORD.
@@ -99,6 +112,15 @@
              10 CUR-YEAR                            PIC 9999.
              10 CUR-DAY                             PIC 99.
              10 CUR-MONTH                           PIC 99.
+
+      * 046: client-number inquiry/lookup mode, run interactively
+      * after the report prints, so an operator can look a client up
+      * on the sorted master without paging through the whole report.
+
+          05 WS-INQUIRY-AGAIN                       PIC X   VALUE "Y".
+          05 WS-INQUIRY-CLIENT-NO                    PIC X(4).
+          05 WS-INQUIRY-FOUND                        PIC XXX VALUE "NO".
+          05 WS-INQUIRY-EOF                          PIC XXX VALUE "NO".
           
           
           
@@ -208,26 +230,56 @@
           VALUE "C:\COBOL\outDAT.txt".
           05 UT-SYS-SORTED-OUTVFILE          PIC X(76)
           VALUE "C:\COBOL\sortedDAT.txt".
- 
-          
+          COPY FILECTLWS.
+
       * Start of procedure division
-        
+
        PROCEDURE DIVISION.
-       
+
        000-MAIN-MODULE.
+           PERFORM 050-LOAD-FILE-CONTROL THRU 050-EXIT
            PERFORM 100-SORT THRU 100-EXIT
            PERFORM 200-OPEN THRU 200-EXIT
            PERFORM 300-WRITE-HEADER THRU 300-EXIT
            PERFORM 400-READ-RECORDS THRU 400-EXIT 
              UNTIL DO-IT-AGAIN = "Y"
            PERFORM 550-WRITE-FOOTER THRU 550-EXIT
+           PERFORM 560-CLIENT-INQUIRY THRU 560-EXIT
            PERFORM 600-TERMINATION-MODULE THRU 600-EXIT.
        STOP RUN.
        
        
        
+       050-LOAD-FILE-CONTROL.
+           OPEN INPUT FILE-CONTROL-FILE
+           IF WS-FILECTL-STATUS = "00"
+               PERFORM UNTIL WS-FILECTL-EOF = "YES"
+                   READ FILE-CONTROL-FILE
+                       AT END
+                           MOVE "YES" TO WS-FILECTL-EOF
+                       NOT AT END
+                           PERFORM 055-APPLY-FILE-OVERRIDE THRU 055-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE FILE-CONTROL-FILE
+           END-IF.
+       050-EXIT.
+
+       055-APPLY-FILE-OVERRIDE.
+           EVALUATE FC-DD-NAME
+               WHEN "OUTVFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-OUTVFILE
+               WHEN "INVFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-INVFILE
+               WHEN "SORTED-OUTVFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-SORTED-OUTVFILE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       055-EXIT.
+
        100-SORT.
-          SORT SORT-X 
+          SORT SORT-X
                ON ASCENDING KEY S-CLIENT-NO 
                USING INPUT-FILE
                GIVING SORTED-MASTER-FILE.
@@ -305,6 +357,56 @@
            WRITE OUTPUT-REC FROM FOOTER1.
        550-EXIT.
        
+      ******************************************************************
+      * 560-CLIENT-INQUIRY (046) LETS THE OPERATOR LOOK UP A CLIENT ON
+      * THE SORTED MASTER FILE BY CLIENT NUMBER AFTER THE REPORT HAS
+      * PRINTED. SORTED-MASTER-FILE IS LINE SEQUENTIAL, SO EACH LOOKUP
+      * RE-OPENS IT AND SCANS FROM THE TOP -- THE SAME REWIND-AND-SCAN
+      * APPROACH PROGRAM1'S 810-FIND-AND-PRINT USES ON ITS INVOICE
+      * HISTORY FILE.
+      ******************************************************************
+       560-CLIENT-INQUIRY.
+           CLOSE SORTED-MASTER-FILE
+           DISPLAY "LOOK UP A CLIENT NUMBER? (Y/N)"
+           ACCEPT WS-INQUIRY-AGAIN
+           PERFORM UNTIL WS-INQUIRY-AGAIN NOT = "Y"
+                   AND WS-INQUIRY-AGAIN NOT = "y"
+               DISPLAY "ENTER CLIENT NUMBER TO LOOK UP"
+               ACCEPT WS-INQUIRY-CLIENT-NO
+               MOVE "NO" TO WS-INQUIRY-FOUND
+               MOVE "NO" TO WS-INQUIRY-EOF
+               OPEN INPUT SORTED-MASTER-FILE
+               PERFORM 565-FIND-CLIENT THRU 565-EXIT
+                   UNTIL WS-INQUIRY-FOUND = "YES"
+                       OR WS-INQUIRY-EOF = "YES"
+               CLOSE SORTED-MASTER-FILE
+               IF WS-INQUIRY-FOUND = "NO"
+                   DISPLAY "CLIENT NUMBER NOT FOUND"
+               END-IF
+               DISPLAY "LOOK UP ANOTHER CLIENT NUMBER? (Y/N)"
+               ACCEPT WS-INQUIRY-AGAIN
+           END-PERFORM
+           OPEN INPUT SORTED-MASTER-FILE.
+       560-EXIT.
+
+       565-FIND-CLIENT.
+           READ SORTED-MASTER-FILE
+               AT END
+                   MOVE "YES" TO WS-INQUIRY-EOF
+               NOT AT END
+                   IF A-CLIENT-NO = WS-INQUIRY-CLIENT-NO
+                       MOVE "YES" TO WS-INQUIRY-FOUND
+                       DISPLAY "CLIENT NO:    " A-CLIENT-NO
+                       DISPLAY "CLIENT NAME:  " A-CLIENT-NAME
+                       DISPLAY "UNIT PRICE:   " A-UNIT-PRICE
+                       DISPLAY "QUANTITY:     " A-QUANTITY-SOLD
+                       DISPLAY "TOTAL SALE:   " A-TOTAL-SALE
+                       DISPLAY "SALES TAX:    " A-SALES-TAX
+                       DISPLAY "FINAL SALE:   " A-FINAL-SALE
+                   END-IF
+           END-READ.
+       565-EXIT.
+
        600-TERMINATION-MODULE.
            CLOSE SORTED-MASTER-FILE
            CLOSE SORTED-MASTER-REPORT.
