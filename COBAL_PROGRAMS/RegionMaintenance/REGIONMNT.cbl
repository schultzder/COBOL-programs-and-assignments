@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  REGIONMNT.
+       Author. Shared Utilities.
+       Date-Written. 8/8/2026.
+       Date-Compiled. TBD.
+      ******************************************************************
+      * This program adds, renames, or retires an entry in the shared
+      * region-number/region-name table (see copybooks/REGIONFD.cpy
+      * and copybooks/REGIONTB.cpy) that PROGRAM3, PROGRAM4, and
+      * PROGRAM5 all load at startup. Region maintenance used to mean
+      * editing RegionTable.txt by hand in three different places;
+      * this program is the one place to do it instead.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Select statement for the shared region table.
+
+       SELECT REGION-TABLE
+               ASSIGN TO UT-SYS-REGION
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGION-STATUS.
+
+      * Beginning of data division.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * File description for the shared region table.
+
+       FD  REGION-TABLE.
+       COPY REGIONFD.
+
+      * Working storage variables.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARS.
+          05 WS-END-OF-JOB                   PIC XXX VALUE "NO".
+          05 WS-MENU-CHOICE                  PIC X.
+          05 WS-ENTRY-FOUND                  PIC XXX VALUE "NO".
+          05 WS-ENTRY-SUB                    PIC 99.
+          05 WS-INPUT-REGION-NO              PIC 99.
+          05 WS-INPUT-REGION-NAME            PIC X(15).
+          05 WS-REGION-STATUS                PIC XX.
+          COPY REGIONCT.
+
+      * Shared region-number/region-name lookup table.
+
+       COPY REGIONTB.
+
+      * Files
+
+       01 WS-FILES.
+          05 UT-SYS-REGION                   PIC X(30)
+          VALUE "C:\COBOL\RegionTable.txt".
+
+      * Start of procedure division
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 000-MAIN-MODULE LOADS THE REGION TABLE, RUNS THE MAINTENANCE
+      * MENU UNTIL THE USER QUITS, THEN REWRITES THE TABLE BACK OUT.
+      ******************************************************************
+       000-MAIN-MODULE.
+           PERFORM 200-LOAD-REGION-TABLE THRU 200-EXIT
+           PERFORM 300-MENU-RTN THRU 300-EXIT
+               UNTIL WS-END-OF-JOB = "YES"
+           PERFORM 900-REWRITE-REGION-TABLE THRU 900-EXIT
+       STOP RUN.
+
+      ******************************************************************
+      * 200-LOAD-REGION-TABLE READS THE EXISTING REGION TABLE INTO
+      * REGION-NUMBER-TABLE, THE SAME WAY PROGRAM5'S 300-LOAD-TITLE-
+      * TABLE DOES.
+      ******************************************************************
+       200-LOAD-REGION-TABLE.
+           OPEN INPUT REGION-TABLE
+           IF WS-REGION-STATUS = "00"
+               PERFORM UNTIL WS-REGION-EOF = "YES"
+                   READ REGION-TABLE
+                       AT END
+                           MOVE "YES" TO WS-REGION-EOF
+                       NOT AT END
+                           ADD 1 TO WS-REGION-COUNT
+                           SET X1 TO WS-REGION-COUNT
+                           MOVE REGION-REC TO REGION-ENTRIES(X1)
+                   END-READ
+               END-PERFORM
+               CLOSE REGION-TABLE
+           END-IF.
+       200-EXIT.
+
+      ******************************************************************
+      * 300-MENU-RTN DISPLAYS THE MAINTENANCE MENU AND ROUTES TO THE
+      * CHOSEN OPERATION.
+      ******************************************************************
+       300-MENU-RTN.
+           PERFORM 310-DISPLAY-TABLE THRU 310-EXIT
+           DISPLAY " "
+           DISPLAY "REGION TABLE MAINTENANCE"
+           DISPLAY "A - ADD A REGION"
+           DISPLAY "R - RENAME A REGION"
+           DISPLAY "D - RETIRE (DELETE) A REGION"
+           DISPLAY "X - SAVE AND EXIT"
+           DISPLAY "ENTER CHOICE"
+           ACCEPT WS-MENU-CHOICE
+           EVALUATE WS-MENU-CHOICE
+               WHEN "A"
+               WHEN "a"
+                   PERFORM 400-ADD-REGION THRU 400-EXIT
+               WHEN "R"
+               WHEN "r"
+                   PERFORM 500-RENAME-REGION THRU 500-EXIT
+               WHEN "D"
+               WHEN "d"
+                   PERFORM 600-RETIRE-REGION THRU 600-EXIT
+               WHEN "X"
+               WHEN "x"
+                   MOVE "YES" TO WS-END-OF-JOB
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE"
+           END-EVALUATE.
+       300-EXIT.
+
+      ******************************************************************
+      * 310-DISPLAY-TABLE LISTS EVERY REGION CURRENTLY ON FILE.
+      ******************************************************************
+       310-DISPLAY-TABLE.
+           DISPLAY " "
+           DISPLAY "CURRENT REGIONS"
+           PERFORM VARYING X1 FROM 1 BY 1
+               UNTIL X1 > WS-REGION-COUNT
+               DISPLAY REGION-NO(X1) " " REGION-NAME(X1)
+           END-PERFORM.
+       310-EXIT.
+
+      ******************************************************************
+      * 400-ADD-REGION APPENDS A NEW REGION NUMBER AND NAME TO THE
+      * TABLE.
+      ******************************************************************
+       400-ADD-REGION.
+           IF WS-REGION-COUNT >= 20
+               DISPLAY "REGION TABLE IS FULL"
+           ELSE
+               DISPLAY "ENTER NEW REGION NUMBER (2 DIGITS)"
+               ACCEPT WS-INPUT-REGION-NO
+               DISPLAY "ENTER REGION NAME"
+               ACCEPT WS-INPUT-REGION-NAME
+               PERFORM 700-FIND-REGION THRU 700-EXIT
+               IF WS-ENTRY-FOUND = "YES"
+                   DISPLAY "REGION NUMBER ALREADY EXISTS"
+               ELSE
+                   ADD 1 TO WS-REGION-COUNT
+                   SET X1 TO WS-REGION-COUNT
+                   MOVE WS-INPUT-REGION-NO TO REGION-NO(X1)
+                   MOVE WS-INPUT-REGION-NAME TO REGION-NAME(X1)
+               END-IF
+           END-IF.
+       400-EXIT.
+
+      ******************************************************************
+      * 500-RENAME-REGION CHANGES THE NAME OF AN EXISTING REGION.
+      ******************************************************************
+       500-RENAME-REGION.
+           DISPLAY "ENTER REGION NUMBER TO RENAME"
+           ACCEPT WS-INPUT-REGION-NO
+           PERFORM 700-FIND-REGION THRU 700-EXIT
+           IF WS-ENTRY-FOUND = "NO"
+               DISPLAY "REGION NUMBER NOT FOUND"
+           ELSE
+               DISPLAY "ENTER NEW REGION NAME"
+               ACCEPT WS-INPUT-REGION-NAME
+               MOVE WS-INPUT-REGION-NAME TO REGION-NAME(WS-ENTRY-SUB)
+           END-IF.
+       500-EXIT.
+
+      ******************************************************************
+      * 600-RETIRE-REGION REMOVES AN EXISTING REGION FROM THE TABLE,
+      * SLIDING EVERY LATER ENTRY DOWN ONE SUBSCRIPT.
+      ******************************************************************
+       600-RETIRE-REGION.
+           DISPLAY "ENTER REGION NUMBER TO RETIRE"
+           ACCEPT WS-INPUT-REGION-NO
+           PERFORM 700-FIND-REGION THRU 700-EXIT
+           IF WS-ENTRY-FOUND = "NO"
+               DISPLAY "REGION NUMBER NOT FOUND"
+           ELSE
+               PERFORM VARYING X1 FROM WS-ENTRY-SUB BY 1
+                   UNTIL X1 >= WS-REGION-COUNT
+                   MOVE REGION-ENTRIES(X1 + 1) TO REGION-ENTRIES(X1)
+               END-PERFORM
+               SUBTRACT 1 FROM WS-REGION-COUNT
+           END-IF.
+       600-EXIT.
+
+      ******************************************************************
+      * 700-FIND-REGION SEARCHES THE TABLE FOR WS-INPUT-REGION-NO,
+      * SETTING WS-ENTRY-FOUND AND WS-ENTRY-SUB THE SAME WAY PROGRAM5
+      * SEARCHES REGION-ENTRIES TO FIND A REGION'S NAME.
+      ******************************************************************
+       700-FIND-REGION.
+           MOVE "NO" TO WS-ENTRY-FOUND
+           IF WS-REGION-COUNT > 0
+               SET X1 TO 1
+               SEARCH REGION-ENTRIES
+                   AT END
+                       MOVE "NO" TO WS-ENTRY-FOUND
+                   WHEN WS-INPUT-REGION-NO = REGION-NO(X1)
+                       MOVE "YES" TO WS-ENTRY-FOUND
+                       MOVE X1 TO WS-ENTRY-SUB
+               END-SEARCH
+           END-IF.
+       700-EXIT.
+
+      ******************************************************************
+      * 900-REWRITE-REGION-TABLE WRITES REGION-NUMBER-TABLE BACK OUT
+      * TO REGIONTABLE.TXT, THE SAME WAY PROGRAM3'S 950-REWRITE-YTD-
+      * TABLE REWRITES ITS OWN TABLE.
+      ******************************************************************
+       900-REWRITE-REGION-TABLE.
+           OPEN OUTPUT REGION-TABLE
+           PERFORM VARYING X1 FROM 1 BY 1
+               UNTIL X1 > WS-REGION-COUNT
+               MOVE REGION-ENTRIES(X1) TO REGION-REC
+               WRITE REGION-REC
+           END-PERFORM
+           CLOSE REGION-TABLE.
+       900-EXIT.
