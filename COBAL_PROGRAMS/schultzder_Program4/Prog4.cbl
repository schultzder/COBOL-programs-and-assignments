@@ -24,10 +24,36 @@
                
       * Select statment for output file.
         
-       SELECT OUTPUT-FILE 
+       SELECT OUTPUT-FILE
                ASSIGN TO UT-SYS-OUTVFILE
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+      * 034: select statement for the shared region-number/region-name
+      * table (see copybooks/REGIONFD.cpy), same table PROGRAM3 and
+      * PROGRAM5 load, so this report can print a region's name
+      * instead of just its number.
+
+       SELECT REGION-TABLE
+               ASSIGN TO UT-SYS-REGION
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * 036: select statement for the shared file-location control
+      * file (see copybooks/FILECTL.cpy), read at startup so the file
+      * locations above can be repointed from one control file
+      * instead of a recompile.
+
+       SELECT FILE-CONTROL-FILE
+               ASSIGN TO UT-SYS-FILECTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILECTL-STATUS.
+
+      * 048: shared run-statistics/exception log file.
+
+       SELECT RUN-LOG-FILE
+               ASSIGN TO UT-SYS-RUNLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
       * Beginning of data division.
         
        DATA DIVISION. 
@@ -55,7 +81,22 @@
        FD OUTPUT-FILE
           RECORD CONTAINS 60 CHARACTERS.
        01 OUTPUT-RECORD                            PIC X(69).
-       
+
+      * File description for the shared region table.
+
+       FD REGION-TABLE.
+       COPY REGIONFD.
+
+      * File description for the shared file-location control file.
+
+       FD FILE-CONTROL-FILE.
+       COPY FILECTL.
+
+      * 048: file description for the shared run-log file.
+
+       FD RUN-LOG-FILE.
+       COPY RUNLOG.
+
       * Working storage variables
         
        WORKING-STORAGE SECTION.
@@ -71,11 +112,44 @@
           05 WS-REGION-TOTAL                       PIC 9(6)V99.
           05 WS-CLIENT-COUNT                       PIC 999.
           05 WS-END-OF-JOB                         PIC XXX VALUE 'NO'.
-          05 WS-CUR-DATE.
-             10 CUR-YEAR                           PIC 9999.
-             10 CUR-DAY                            PIC 99.
-             10 CUR-MONTH                          PIC 99.
-       
+          COPY RUNDATE.
+
+      * 015: grand total across all regions, accumulated on a first
+      * pass over the input file so it is already known by the time
+      * the first region footer (016) needs to show its percent of it.
+
+          05 WS-GRAND-TOTAL-COST                   PIC 9(8)V99
+                                                   VALUE ZEROS.
+          05 WS-GRAND-CLIENT-COUNT                 PIC 9(5)
+                                                   VALUE ZEROS.
+
+      * 016: the current region's percent of the grand total trip cost.
+
+          05 WS-REGION-PERCENT                     PIC ZZ9.99.
+
+      * 017: the booking type on the record just read, as a number, so
+      * it can subscript WS-BOOKING-TABLE below.
+
+          05 WS-BOOKING-TYPE-NUM                   PIC 9.
+
+      * 034: region-table load counters, shared with PROGRAM3 and
+      * PROGRAM5.
+
+          COPY REGIONCT.
+
+      * 017: running subtotal of trip cost by booking type (1-4) for
+      * the region currently being totaled, reset on each control
+      * break the same way WS-REGION-TOTAL is.
+
+       01 WS-BOOKING-TABLE.
+          05 WS-BOOKING-ENTRY OCCURS 4 TIMES INDEXED BY BK-IDX.
+             10 WS-BOOKING-SUBTOTAL                PIC 9(7)V99
+                                                   VALUE ZEROS.
+
+      * 034: shared region-number/region-name lookup table.
+
+       COPY REGIONTB.
+
       * Heading 1
        
        01 HEADING1.
@@ -85,11 +159,7 @@
           05 H-COMPANY-NAME                  PIC X(24) 
                                     VALUE "BON VOYAGE TRAVEL AGENCY".
           05                                 PIC X(8)  VALUE SPACES.
-          05 H-DAY                           PIC 99.
-          05                                 PIC X     VALUE "/".
-          05 H-MONTH                         PIC 99.
-          05                                 PIC X     VALUE "/".
-          05 H-YEAR                          PIC 9999.
+          COPY DATEHDR.
           05                                 PIC X(6) VALUE SPACES.
           
        
@@ -134,7 +204,9 @@
        01 FOOTER1.
           05                                 PIC XXX VALUE '***'.
           05                                 PIC X(6) VALUE "REGION".
-          05 F-REGION-NO                     PIC 99. 
+          05 F-REGION-NO                     PIC 99.
+          05                                 PIC X VALUE SPACES.
+          05 F-REGION-NAME                   PIC X(14).
           05                                 PIC X VALUE SPACES.
           05                                 PIC XXX VALUE '***'.
           05                                 PIC X VALUE SPACES.
@@ -143,7 +215,51 @@
           05                                 PIC X(7) VALUE "CLIENTS".
           05                                 PIC X(4) VALUE SPACES.
           05 F-TOTAL-TRIP-COST               PIC $$$,$$$,$$9.
-          
+          05                                 PIC X(2) VALUE SPACES.
+          05 F-PERCENT-OF-TOTAL              PIC ZZ9.99.
+          05                                 PIC X VALUE "%".
+
+      * 017: booking-type subtotal breakdown, printed right under each
+      * region's FOOTER1.
+
+       01 FOOTER-BOOKING.
+          05                                 PIC X(4) VALUE SPACES.
+          05                                 PIC X(3) VALUE "TY1".
+          05 FB-TYPE1                        PIC $$$,$$9.
+          05                                 PIC X(2) VALUE SPACES.
+          05                                 PIC X(3) VALUE "TY2".
+          05 FB-TYPE2                        PIC $$$,$$9.
+          05                                 PIC X(2) VALUE SPACES.
+          05                                 PIC X(3) VALUE "TY3".
+          05 FB-TYPE3                        PIC $$$,$$9.
+          05                                 PIC X(2) VALUE SPACES.
+          05                                 PIC X(3) VALUE "TY4".
+          05 FB-TYPE4                        PIC $$$,$$9.
+
+      * 043: "total so far this page" line, printed whenever a page
+      * break happens in the middle of a region (too many clients to
+      * fit on one page) so the running total isn't lost until the
+      * region's own footer prints at the actual control break.
+
+       01 FOOTER-PAGE-TOTAL.
+          05                                 PIC X(16)
+                                    VALUE "TOTAL THIS PAGE".
+          05                                 PIC X(13) VALUE SPACES.
+          05 FP-TOTAL-TRIP-COST              PIC $$$,$$$,$$9.
+
+      * 015: grand total across all regions, printed once at the end
+      * of the report.
+
+       01 FOOTER-GRAND.
+          05                                 PIC X(16)
+                                    VALUE "**GRAND TOTAL**".
+          05                                 PIC X(13) VALUE SPACES.
+          05 FG-NO-CLIENTS                   PIC ZZZZ9.
+          05                                 PIC X VALUE SPACES.
+          05                                 PIC X(7) VALUE "CLIENTS".
+          05                                 PIC X(5) VALUE SPACES.
+          05 FG-TOTAL-TRIP-COST              PIC $$,$$$,$$9.
+
       * Files
         
        01 WS-FILES.
@@ -151,7 +267,11 @@
           VALUE "C:\COBOL\strip.dat".
           05 UT-SYS-OUTVFILE                 PIC X(30)
           VALUE "C:\COBOL\out4.doc".
-          
+          05 UT-SYS-REGION                   PIC X(30)
+          VALUE "C:\COBOL\RegionTable.txt".
+          COPY FILECTLWS.
+          COPY RUNLOGWS.
+
       * Start of procedure division
         
        PROCEDURE DIVISION.
@@ -160,16 +280,83 @@
       * 000-MAIN-MODULE RUNS ALL THE KEY MODULES TO PERFORM THE PROGRAMS
       * PURPOSE.
       ******************************************************************
-       000-MAIN-MODULE. 
+       000-MAIN-MODULE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-RUNLOG-START-TIME
+           PERFORM 040-LOAD-FILE-CONTROL THRU 040-EXIT
+           PERFORM 050-COMPUTE-GRAND-TOTAL THRU 050-EXIT
            PERFORM 100-INITIALIZATION-OPEN THRU 100-EXIT
+           PERFORM 150-LOAD-REGION-TABLE THRU 150-EXIT
            PERFORM 200-WRITE-HEADER THRU 200-EXIT
            PERFORM 400-READ-REC UNTIL WS-EOF-FLAG = "YES"
-           PERFORM 900-END-OF-JOB-RTN THRU 900-EXIT.
+           PERFORM 900-END-OF-JOB-RTN THRU 900-EXIT
+           PERFORM 980-WRITE-RUN-LOG THRU 980-EXIT.
        STOP RUN.
-        
-        
+
+      ******************************************************************
+      * 040-LOAD-FILE-CONTROL (036) READS THE SHARED FILE-LOCATION
+      * CONTROL FILE, IF ONE IS PRESENT, AND REPOINTS THIS PROGRAM'S
+      * OWN FILE LOCATIONS BEFORE ANY OF THEM ARE OPENED. THE CONTROL
+      * FILE IS OPTIONAL -- A NONZERO WS-FILECTL-STATUS JUST MEANS
+      * THIS PROGRAM KEEPS ITS OWN WS-FILES DEFAULTS.
+      ******************************************************************
+       040-LOAD-FILE-CONTROL.
+           OPEN INPUT FILE-CONTROL-FILE
+           IF WS-FILECTL-STATUS = "00"
+               PERFORM UNTIL WS-FILECTL-EOF = "YES"
+                   READ FILE-CONTROL-FILE
+                       AT END
+                           MOVE "YES" TO WS-FILECTL-EOF
+                       NOT AT END
+                           PERFORM 045-APPLY-FILE-OVERRIDE THRU 045-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE FILE-CONTROL-FILE
+           END-IF.
+       040-EXIT.
+
+      ******************************************************************
+      * 045-APPLY-FILE-OVERRIDE MATCHES ONE CONTROL-FILE RECORD'S
+      * DD NAME AGAINST THIS PROGRAM'S OWN FILE LOCATIONS.
+      ******************************************************************
+       045-APPLY-FILE-OVERRIDE.
+           EVALUATE FC-DD-NAME
+               WHEN "INVFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-INVFILE
+               WHEN "OUTVFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-OUTVFILE
+               WHEN "REGION"
+                   MOVE FC-DD-PATH TO UT-SYS-REGION
+               WHEN "RUNLOG"
+                   MOVE FC-DD-PATH TO UT-SYS-RUNLOG
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       045-EXIT.
+
       ******************************************************************
-      * 100-INITALIZATION-OPEN SIMPLY OPENS THE INPUT AND OUTPUT 
+      * 050-COMPUTE-GRAND-TOTAL (015) MAKES A FIRST PASS OVER THE INPUT
+      * FILE TO TOTAL UP EVERY REGION'S TRIP COST BEFORE THE REPORT IS
+      * ACTUALLY WRITTEN, SO EACH REGION'S FOOTER (016) CAN SHOW ITS
+      * PERCENT OF THE GRAND TOTAL AS IT GOES.
+      ******************************************************************
+       050-COMPUTE-GRAND-TOTAL.
+           OPEN INPUT INPUT-FILE
+           PERFORM UNTIL WS-EOF-FLAG = "YES"
+               READ INPUT-FILE
+                   AT END
+                       MOVE "YES" TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD IN-COST-OF-TRIP TO WS-GRAND-TOTAL-COST
+                       ADD 1 TO WS-GRAND-CLIENT-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-FILE
+           MOVE "NO" TO WS-EOF-FLAG.
+       050-EXIT.
+
+
+      ******************************************************************
+      * 100-INITALIZATION-OPEN SIMPLY OPENS THE INPUT AND OUTPUT
       * FILE FOR READING. ALSO CONTAINS CODE TO SET UP THE CURRENT DATE.
       ******************************************************************
        100-INITIALIZATION-OPEN.
@@ -180,7 +367,27 @@
            MOVE CUR-MONTH TO H-MONTH
            MOVE CUR-DAY TO H-DAY.
        100-EXIT.
-   
+
+      ******************************************************************
+      * 150-LOAD-REGION-TABLE (034) READS THE SHARED REGION-TABLE INTO
+      * REGION-NUMBER-TABLE, THE SAME WAY PROGRAM5'S 300-LOAD-TITLE-
+      * TABLE DOES, SO THE REGION FOOTER CAN PRINT A REGION'S NAME.
+      ******************************************************************
+       150-LOAD-REGION-TABLE.
+           OPEN INPUT REGION-TABLE
+           PERFORM UNTIL WS-REGION-EOF = "YES"
+               READ REGION-TABLE
+                   AT END
+                       MOVE "YES" TO WS-REGION-EOF
+                   NOT AT END
+                       ADD 1 TO WS-REGION-COUNT
+                       SET X1 TO WS-REGION-COUNT
+                       MOVE REGION-REC TO REGION-ENTRIES(X1)
+               END-READ
+           END-PERFORM
+           CLOSE REGION-TABLE.
+       150-EXIT.
+
       ******************************************************************
       * 200-WRITE-HEADER WRITES THE OUTPUT RECORD FROM THE HEADERS.
       * THIS IS THE PRIMINING MODULE TO PRINT THE FIRST HEADER ON THE 
@@ -208,9 +415,10 @@
       ******************************************************************
        400-READ-REC.
            READ INPUT-FILE
-               AT END 
+               AT END
                    MOVE "YES" TO WS-EOF-FLAG
-               NOT AT END 
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
                    PERFORM 510-WRITE-DETAILS THRU 510-EXIT
            END-READ.
            
@@ -229,6 +437,7 @@
                     PERFORM 600-CONTROL-BREAK THRU 600-EXIT
            END-EVALUATE
            IF WS-CLIENT-COUNT > 15
+               PERFORM 650-WRITE-PAGE-TOTAL THRU 650-EXIT
                PERFORM 700-WRITE-HEADER2 THRU 700-EXIT
            END-IF
            MOVE IN-CLIENT-NO TO D-CLIENT-NO
@@ -238,9 +447,29 @@
                AFTER ADVANCING 2 LINES
            ADD 1 TO WS-LINE-COUNT
            ADD 1 TO WS-CLIENT-COUNT
-           ADD IN-COST-OF-TRIP TO WS-REGION-TOTAL.
+           ADD 1 TO WS-RECORDS-WRITTEN
+           ADD IN-COST-OF-TRIP TO WS-REGION-TOTAL
+           MOVE IN-BOOKING-TYPE TO WS-BOOKING-TYPE-NUM
+           IF WS-BOOKING-TYPE-NUM >= 1 AND WS-BOOKING-TYPE-NUM <= 4
+               ADD IN-COST-OF-TRIP
+                   TO WS-BOOKING-SUBTOTAL(WS-BOOKING-TYPE-NUM)
+           END-IF.
        510-EXIT.
        
+      ******************************************************************
+      * 650-WRITE-PAGE-TOTAL (043) PRINTS A "TOTAL THIS PAGE" LINE WITH
+      * THE REGION'S RUNNING TOTAL SO FAR. CALLED ONLY WHEN
+      * 510-WRITE-DETAILS FORCES A PAGE BREAK IN THE MIDDLE OF A
+      * REGION, SO THE RUNNING TOTAL ISN'T LOST UNTIL THE REGION'S
+      * OWN FOOTER PRINTS AT THE ACTUAL CONTROL BREAK.
+      ******************************************************************
+       650-WRITE-PAGE-TOTAL.
+           MOVE WS-REGION-TOTAL TO FP-TOTAL-TRIP-COST
+           WRITE OUTPUT-RECORD FROM FOOTER-PAGE-TOTAL
+               AFTER ADVANCING 2 LINES
+           ADD 1 TO WS-LINE-COUNT.
+       650-EXIT.
+
       ******************************************************************
       * 600-CONTROL-BREAK RESETS THE CLIENT INFORMATION FOR THE NEXT
       * REGION NUMBER TO BE PROCSSED AND PRINTS THE FOOTER FOR THE 
@@ -249,12 +478,36 @@
        600-CONTROL-BREAK.
        MOVE WS-REGION-TOTAL TO F-TOTAL-TRIP-COST
        MOVE WS-HOLD-REGION TO F-REGION-NO
+       SET X1 TO 1
+       SEARCH REGION-ENTRIES
+           AT END MOVE "UNKNOWN" TO F-REGION-NAME
+           WHEN WS-HOLD-REGION = REGION-NO OF REGION-ENTRIES (X1)
+               MOVE REGION-NAME OF REGION-ENTRIES (X1) TO F-REGION-NAME
+       END-SEARCH
        MOVE WS-CLIENT-COUNT TO F-NO-CLIENTS
+       IF WS-GRAND-TOTAL-COST > ZEROS
+           COMPUTE WS-REGION-PERCENT ROUNDED =
+               (WS-REGION-TOTAL / WS-GRAND-TOTAL-COST) * 100
+       ELSE
+           MOVE ZEROS TO WS-REGION-PERCENT
+       END-IF
+       MOVE WS-REGION-PERCENT TO F-PERCENT-OF-TOTAL
        WRITE OUTPUT-RECORD FROM FOOTER1
-           AFTER ADVANCING 2 LINES 
+           AFTER ADVANCING 2 LINES
+       ADD 1 TO WS-LINE-COUNT
+       MOVE WS-BOOKING-SUBTOTAL(1) TO FB-TYPE1
+       MOVE WS-BOOKING-SUBTOTAL(2) TO FB-TYPE2
+       MOVE WS-BOOKING-SUBTOTAL(3) TO FB-TYPE3
+       MOVE WS-BOOKING-SUBTOTAL(4) TO FB-TYPE4
+       WRITE OUTPUT-RECORD FROM FOOTER-BOOKING
+           AFTER ADVANCING 1 LINE
        ADD 1 TO WS-LINE-COUNT
        MOVE ZEROS TO WS-CLIENT-COUNT
        MOVE ZEROS TO WS-REGION-TOTAL
+       MOVE ZEROS TO WS-BOOKING-SUBTOTAL(1)
+       MOVE ZEROS TO WS-BOOKING-SUBTOTAL(2)
+       MOVE ZEROS TO WS-BOOKING-SUBTOTAL(3)
+       MOVE ZEROS TO WS-BOOKING-SUBTOTAL(4)
        MOVE IN-REGION-NO TO WS-HOLD-REGION
        IF WS-END-OF-JOB = 'NO'
            PERFORM 700-WRITE-HEADER2 THRU 700-EXIT
@@ -287,9 +540,37 @@
       * 900-END-OF-JOB-RTN CLOSES BOTH THE INPUT AND OUTPUT FILES AND
       * PERFROMS THE CONTROL BREAK ONE LAST TIME. 
       ******************************************************************
-       900-END-OF-JOB-RTN. 
+       900-END-OF-JOB-RTN.
        MOVE 'YES' TO WS-END-OF-JOB
        PERFORM 600-CONTROL-BREAK THRU 600-EXIT
+       MOVE WS-GRAND-CLIENT-COUNT TO FG-NO-CLIENTS
+       MOVE WS-GRAND-TOTAL-COST TO FG-TOTAL-TRIP-COST
+       WRITE OUTPUT-RECORD FROM FOOTER-GRAND
+           AFTER ADVANCING 2 LINES
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE.
-       900-EXIT.
\ No newline at end of file
+       900-EXIT.
+
+      ******************************************************************
+      * 980-WRITE-RUN-LOG (048) APPENDS ONE LINE TO THE SHARED RUN-LOG
+      * FILE (SEE COPYBOOKS/RUNLOG.CPY) RECORDING THIS PROGRAM'S
+      * START/END TIME AND ITS RECORDS READ/WRITTEN/REJECTED COUNTS.
+      ******************************************************************
+       980-WRITE-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-RUNLOG-END-TIME
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           MOVE "PROGRAM4" TO RL-PROGRAM-NAME
+           MOVE FUNCTION CURRENT-DATE (1:4) TO RL-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO RL-MONTH
+           MOVE FUNCTION CURRENT-DATE (7:2) TO RL-DAY
+           MOVE WS-RUNLOG-START-TIME TO RL-START-TIME
+           MOVE WS-RUNLOG-END-TIME TO RL-END-TIME
+           MOVE WS-RECORDS-READ TO RL-RECORDS-READ
+           MOVE WS-RECORDS-WRITTEN TO RL-RECORDS-WRITTEN
+           MOVE WS-RECORDS-REJECTED TO RL-RECORDS-REJECTED
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE.
+       980-EXIT.
\ No newline at end of file
