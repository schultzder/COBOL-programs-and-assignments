@@ -101,34 +101,100 @@
       * 59  - 69 commision cost 
       *
       * infile = C:\COBOL
-      * outfile = C:\COBOL 
-      * 
+      * outfile = C:\COBOL
+      * data files: trip input file, commission report output file,
+      * commission exception report, year-to-date commission master
+      *
       *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       
+
       * Select statment for input file.
-        
+
        SELECT INPUT-FILE
                 ASSIGN TO UT-SYS-INVFILE
                 ORGANIZATION IS LINE SEQUENTIAL.
-       
+
       * Select statment for output file.
-        
+
        SELECT OUTPUT-FILE
                 ASSIGN TO UT-SYS-OUTVFILE
                 ORGANIZATION IS LINE SEQUENTIAL.
-                
-      * Beginning of data division. 
-        
+
+      * Select statement for the sort file and the sorted input, used
+      * so the commission report can control-break by salesperson the
+      * same way PROGRAM5 sorts its client input by region.
+
+       SELECT SORT-FILE
+                ASSIGN TO DISK.
+
+       SELECT SORTED-INPUT
+                ASSIGN TO UT-SYS-SORT
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Select statement for the booking/region code exception report.
+
+       SELECT EXCEPTION-FILE
+                ASSIGN TO UT-SYS-EXCFILE
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Select statement for the persisted year-to-date commission
+      * master, one record per salesperson.
+
+       SELECT YTD-MASTER-FILE
+                ASSIGN TO UT-SYS-YTDFILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-YTDFILE-STATUS.
+
+      * Select statement for the shared client master file (see
+      * copybooks/CLIENTMS.cpy), keyed by client number, so this
+      * report shows the same canonical client name PROGRAM1, PROJECT1
+      * and PROJECT3 use instead of whatever name trip.dat happens to
+      * carry for that client.
+
+       SELECT CLIENT-MASTER-FILE
+                ASSIGN TO UT-SYS-CLIENTMS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS CM-CLIENT-NO
+                FILE STATUS IS WS-CLIENTMS-STATUS.
+
+      * Select statement for the shared region-number/region-name
+      * table (see copybooks/REGIONFD.cpy), same table PROGRAM4 and
+      * PROGRAM5 load, so a region's validity no longer depends on a
+      * hardcoded 01-09 range check.
+
+       SELECT REGION-TABLE
+                ASSIGN TO UT-SYS-REGION
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Select statement for the shared file-location control file
+      * (see copybooks/FILECTL.cpy), read at startup so every file
+      * location above can be repointed from one control file instead
+      * of a recompile.
+
+       SELECT FILE-CONTROL-FILE
+                ASSIGN TO UT-SYS-FILECTL
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILECTL-STATUS.
+
+      * 048: shared run-statistics/exception log file.
+
+       SELECT RUN-LOG-FILE
+                ASSIGN TO UT-SYS-RUNLOG
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RUNLOG-STATUS.
+
+      * Beginning of data division.
+
        DATA DIVISION.
        FILE SECTION.
-       
+
       * File description for input file.
-       
+
        FD  INPUT-FILE
-           RECORD CONTAINS 80 CHARACTERS. 
+           RECORD CONTAINS 80 CHARACTERS.
        01  INPUT-RECORD.
            05 IN-BOOKING-TYPE                PIC X.
            05 IN-CLIENT-NO                   PIC XXX.
@@ -137,19 +203,101 @@
            05 IN-REGION-NO                   PIC XX.
            05 IN-FILLER2                     PIC X(11) VALUE SPACES.
            05 IN-COST-OF-TRIP                PIC 9(5).
-           05 IN-FILLER3                     PIC X(37) VALUE SPACES.
-           
-      * File description for output file. 
-        
+           05 IN-SALESPERSON-NAME            PIC X(20) VALUE SPACES.
+           05 IN-FILLER3                     PIC X(17) VALUE SPACES.
+
+      * File description for the sorted input, carrying a salesperson
+      * name so the report can control-break on it (13: multiple
+      * salespeople). Previously-unused filler space at the end of
+      * the 80-byte record now holds the name.
+
+       FD  SORTED-INPUT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  INPUT-SORTED.
+           05 ST-BOOKING-TYPE                PIC X.
+           05 ST-CLIENT-NO                   PIC XXX.
+           05 ST-CLIENT-NAME                 PIC X(19).
+           05 ST-FILLER1                     PIC XX    VALUE SPACES.
+           05 ST-REGION-NO                   PIC XX.
+           05 ST-FILLER2                     PIC X(11) VALUE SPACES.
+           05 ST-COST-OF-TRIP                PIC 9(5).
+           05 ST-SALESPERSON-NAME            PIC X(20) VALUE SPACES.
+           05 ST-FILLER3                     PIC X(17) VALUE SPACES.
+
+      * File description for output file.
+
        FD  OUTPUT-FILE
            RECORD CONTAINS 69 CHARACTERS.
        01  OUTPUT-RECORD                     PIC X(69).
-       
+
+      * File description for the booking/region code exception
+      * report.
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+       01  EXCEPTION-RECORD.
+           05 EXC-CLIENT-NO                  PIC XXX.
+           05 EXC-BOOKING-TYPE               PIC X.
+           05 EXC-REGION-NO                  PIC XX.
+           05 EXC-REASON                     PIC X(30).
+
+      * File description for the persisted year-to-date commission
+      * master - one record per salesperson.
+
+       FD  YTD-MASTER-FILE.
+       01  YTD-RECORD.
+           05 YTD-SALESPERSON-NAME           PIC X(20).
+           05 YTD-TOTAL-COMMISSION           PIC 9(9)V99.
+
+      * File description for the shared client master file.
+
+       FD  CLIENT-MASTER-FILE.
+           COPY CLIENTMS.
+
+      * File description for the shared region table.
+
+       FD  REGION-TABLE.
+           COPY REGIONFD.
+
+      * File description for the shared file-location control file.
+
+       FD  FILE-CONTROL-FILE.
+           COPY FILECTL.
+
+      * 048: file description for the shared run-log file.
+
+       FD  RUN-LOG-FILE.
+           COPY RUNLOG.
+
+      * SD for the sort file used to build SORTED-INPUT.
+
+       SD  SORT-FILE.
+       01  SORT-RECORD.
+           05 S-BOOKING-TYPE                 PIC X.
+           05 S-CLIENT-NO                    PIC XXX.
+           05 S-CLIENT-NAME                  PIC X(19).
+           05 S-FILLER1                      PIC XX    VALUE SPACES.
+           05 S-REGION-NO                    PIC XX.
+           05 S-FILLER2                      PIC X(11) VALUE SPACES.
+           05 S-COST-OF-TRIP                 PIC 9(5).
+           05 S-SALESPERSON-NAME             PIC X(20) VALUE SPACES.
+           05 S-FILLER3                      PIC X(17) VALUE SPACES.
+
       * Working storage variables. 
         
        WORKING-STORAGE SECTION.
         
        01 WS-VARS.
+          05 WS-CLIENTMS-STATUS              PIC XX.
+          05 WS-YTDFILE-STATUS               PIC XX.
+      * 032 (review fix): CM-CLIENT-NO is the shared master's key
+      * (copybooks/CLIENTMS.cpy, PIC X(5)). CLIENT-NO here is only
+      * 3 digits wide (trip.dat's column layout), so a straight MOVE
+      * into CM-CLIENT-NO space-pads it ("023  ") instead of zero-
+      * padding it ("00023") the way PROGRAM1/PROJECT_1's operator-
+      * typed 5-digit numbers do. Routing through a numeric field
+      * lines the two up on the same key for the same client.
+          05 WS-CLIENT-NO-KEY                PIC 9(5).
           05 WS-PAGE-NO                      PIC 999 VALUE 1.
           05 WS-DETAILS-START                PIC 999 VALUE 9.
           05 WS-LINE-COUNT                   PIC 999.
@@ -166,19 +314,76 @@
           05 WS-CLIENT-COUNT                 PIC 999.
           05 WS-FULL-PAGE                    PIC 99   VALUE 55.
           05 WS-COMMISSION-TOTAL             PIC 9(9)V99.
-          05 WS-CUR-DATE.
-             10 CUR-YEAR                     PIC 9999.
-             10 CUR-DAY                      PIC 99.
-             10 CUR-MONTH                    PIC 99.
-          
-      * Heading 1 
+          COPY RUNDATE.
+
+      * 045: independent running total of every salesperson subtotal
+      * actually printed by 620-SALESPERSON-CONTROL-BREAK, kept apart
+      * from WS-TOTAL-COST (which is accumulated per detail line in
+      * 610-CALUCULATE-TOTALS). At the end of the run the two totals
+      * should agree -- if they don't, a subtotal was printed with the
+      * wrong figure or a control break was missed, and 900-END-OF-
+      * JOB-RTN's balancing check flags it on FOOTER-BALANCE.
+
+          05 WS-BALANCE-CHECK-COST           PIC 9(9)V99 VALUE 0.
+
+      * 012: valid booking types are 1-4; valid region numbers are now
+      * whatever is on file in the shared REGION-TABLE (see 034 below)
+      * instead of a hardcoded 01-09 range.
+
+          05 WS-VALID-RECORD                 PIC XXX VALUE "YES".
+
+      * 034: region-table load counters, shared with PROGRAM4 and
+      * PROGRAM5.
+
+          COPY REGIONCT.
+
+      * 013: control-break fields for the multiple-salespeople
+      * commission subtotal, following the same pattern PROGRAM4
+      * uses for its region control break.
+
+          05 WS-FIRST-RECORD                 PIC XXX VALUE "YES".
+          05 WS-HOLD-SALESPERSON             PIC X(20) VALUE SPACES.
+          05 WS-SALESPERSON-COMMISSION       PIC 9(9)V99.
+          05 WS-SALESPERSON-COST             PIC 9(9)V99.
+          05 WS-SALESPERSON-COUNT            PIC 999.
+          05 WS-END-OF-JOB                   PIC XXX VALUE "NO".
+
+      * 014: every commission is floored and capped so a badly-priced
+      * trip can't produce a commission of zero or an unreasonably
+      * large payout.
+
+          05 WS-COMMISSION-FLOOR             PIC 999 VALUE 25.
+          05 WS-COMMISSION-CAP               PIC 9(5) VALUE 5000.
+
+      * 011: today's and year-to-date commission for the salesperson
+      * currently being totaled, read from/written to YTD-MASTER-FILE.
+
+          05 WS-YTD-COMMISSION                PIC 9(9)V99.
+          05 WS-YTD-EOF-FLAG                  PIC XXX VALUE "NO".
+          05 WS-YTD-FOUND                     PIC XXX VALUE "NO".
+          05 WS-YTD-SUB                       PIC 99.
+
+      * 011: table of salespeople and their year-to-date commission,
+      * loaded from YTD-MASTER-FILE at start and rewritten at the end
+      * of the run. OCCURS DEPENDING ON keeps the table sized to
+      * however many salespeople are already on file.
+
+       01 WS-YTD-TABLE.
+          05 WS-YTD-ENTRY-COUNT               PIC 99 VALUE 0.
+          05 WS-YTD-ENTRIES OCCURS 0 TO 20 TIMES
+               DEPENDING ON WS-YTD-ENTRY-COUNT
+               INDEXED BY YTD-IDX.
+             10 WS-YTD-TBL-SALESPERSON        PIC X(20).
+             10 WS-YTD-TBL-COMMISSION         PIC 9(9)V99.
+
+      * 034: shared region-number/region-name lookup table.
+
+       COPY REGIONTB.
+
+      * Heading 1
           
        01 HEADING1.
-          05 H-DAY                           PIC 99.
-          05                                 PIC X     VALUE "/".
-          05 H-MONTH                         PIC 99.
-          05                                 PIC X     VALUE "/".
-          05 H-YEAR                          PIC 9999.
+          COPY DATEHDR.
           05                                 PIC X(10) VALUE SPACES.
           05 H-COMPANY-NAME                  PIC X(24) 
                                     VALUE "BON VOYAGE TRAVEL AGENCY".
@@ -189,10 +394,10 @@
       * Heading 2
         
        01 HEADING2.
-          05                                 PIC X(20) 
-                                    VALUE "DEREK SCHULTZ". 
+          05                                 PIC X(20)
+                                    VALUE "BON VOYAGE TRAVEL".
           05                                 PIC X(4)  VALUE SPACES.
-          05                                 PIC X(17) 
+          05                                 PIC X(17)
                                     VALUE "COMMISSION REPORT".
           05                                 PIC X(28) VALUE SPACES.
           
@@ -240,9 +445,14 @@
        01 DEATIL1.
           05                                 PIC X      VALUE SPACES.
           05 CLIENT-NO                       PIC XXX.
-          05                                 PIC XXX    VALUE SPACES.
-          05 CLIENT-NAME                     PIC X(20). 
-          05                                 PIC XXXX   VALUE SPACES.
+          05                                 PIC X      VALUE SPACES.
+      * 032 (review fix): widened from X(20) to X(25) to match the
+      * shared master's CM-CLIENT-NAME so a canonical name synced in
+      * from copybooks/CLIENTMS.cpy is never truncated. The two
+      * neighboring fillers were shrunk to keep BOOKING-TYPE and every
+      * field after it at the same column position as before.
+          05 CLIENT-NAME                     PIC X(25).
+          05                                 PIC X      VALUE SPACES.
           05 BOOKING-TYPE                    PIC 9.
           05                                 PIC X(8)   VALUE SPACES.
           05 REGION-NO                       PIC 99. 
@@ -251,33 +461,74 @@
           05                                 PIC XXX    VALUE SPACES.
           05 COMMISSION                      PIC ZZZ,ZZ9.99.
           
-      * Footer 
-        
+      * Footer
+
        01 FOOTER.
           05                                 PIC X(69) VALUE SPACES.
-          
+
+      * 013: per-salesperson commission subtotal, written on the
+      * control break every time the salesperson name changes.
+
+       01 FOOTER-SALESPERSON.
+          05                                 PIC X(5)   VALUE "---- ".
+          05 FSP-SALESPERSON                 PIC X(20).
+          05                                 PIC X(4)   VALUE SPACES.
+          05 FSP-NO-OF-CLIENTS
+             COPY NUMEDIT REPLACING ==EDIT-PIC== BY ==ZZ9==.
+          05                                 PIC X      VALUE SPACES.
+          05                                 PIC X(7)   VALUE "CLIENTS".
+          05                                 PIC X(2)   VALUE SPACES.
+          05 FSP-TRIP-COST                   PIC $$$,$$9.
+          05                                 PIC X      VALUE SPACES.
+          05 FSP-COMMISSION
+             COPY NUMEDIT REPLACING ==EDIT-PIC== BY ==$$$,$$9.99==.
+          05                                 PIC X      VALUE SPACES.
+          05 FSP-YTD-COMMISSION              PIC $$,$$$,$$9.99.
+
       * Footer
-        
+
        01 FOOTER1.
-          05                                 PIC X(16) 
+          05                                 PIC X(16)
                                     VALUE "*****TOTALS*****".
           05                                 PIC X(13)  VALUE SPACES.
-          05 NO-OF-CLIENTS                   PIC ZZ9.
+          05 NO-OF-CLIENTS
+             COPY NUMEDIT REPLACING ==EDIT-PIC== BY ==ZZ9==.
           05                                 PIC X      VALUE SPACES.
           05                                 PIC X(7)   VALUE "CLIENTS".
           05                                 PIC X(5)   VALUE SPACES.
           05 TOTAL-TRIP-COST                 PIC $$$,$$$,$99.
           05                                 PIC XX     VALUE SPACES.
           05 TOTAL-COMMISION-COST            PIC $$$$,$$9.99.
-          
+
+      * 045: closing balancing check -- compares the grand total
+      * against the sum of every salesperson subtotal that was
+      * actually printed.
+
+       01 FOOTER-BALANCE.
+          05                                 PIC X(15)
+                                    VALUE "BALANCE CHECK: ".
+          05 FBAL-STATUS                     PIC X(15).
+
       * Files
-        
+
        01 WS-FILES.
           05 UT-SYS-INVFILE                  PIC X(60)
           VALUE "C:\Users\schultzder\trip.dat".
           05 UT-SYS-OUTVFILE                 PIC X(60)
           VALUE "C:\Users\schultzder\tripout.doc".
-       
+          05 UT-SYS-SORT                     PIC X(60)
+          VALUE "C:\Users\schultzder\sortedtrip.dat".
+          05 UT-SYS-EXCFILE                  PIC X(60)
+          VALUE "C:\Users\schultzder\tripexceptions.txt".
+          05 UT-SYS-YTDFILE                  PIC X(60)
+          VALUE "C:\Users\schultzder\commissionytd.txt".
+          05 UT-SYS-CLIENTMS                 PIC X(60)
+          VALUE "C:\COBOL\ClientMaster.dat".
+          05 UT-SYS-REGION                   PIC X(60)
+          VALUE "C:\COBOL\RegionTable.txt".
+          COPY FILECTLWS.
+          COPY RUNLOGWS.
+
       * Start of procedure division
         
        PROCEDURE DIVISION.
@@ -286,28 +537,157 @@
       * 000-MAIN-MODULE RUNS ALL THE KEY MODULES TO PERFORM THE PROGRAMS
       * PURPOSE.
       ******************************************************************
-       000-MAIN-MODULE. 
+       000-MAIN-MODULE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-RUNLOG-START-TIME
+           PERFORM 070-LOAD-FILE-CONTROL THRU 070-EXIT
+           PERFORM 050-SORT-BY-SALESPERSON THRU 050-EXIT
            PERFORM 100-INITIALIZATION-OPEN THRU 100-EXIT
+           PERFORM 150-LOAD-YTD-TABLE THRU 150-EXIT
+           PERFORM 160-LOAD-REGION-TABLE THRU 160-EXIT
            PERFORM 200-WRITE-HEADER THRU 200-EXIT
            PERFORM 400-READ-REC UNTIL WS-EOF-FLAG = "YES"
-           PERFORM 700-PRINT-FOOTER1 THRU 700-EXIT
-           PERFORM 900-TERMINATION-MODULE THRU 900-EXIT
+           PERFORM 900-END-OF-JOB-RTN THRU 900-EXIT
+           PERFORM 950-REWRITE-YTD-TABLE THRU 950-EXIT
+           PERFORM 980-WRITE-RUN-LOG THRU 980-EXIT
+           PERFORM 990-TERMINATION-MODULE THRU 990-EXIT
        STOP RUN.
-        
-        
+
+      ******************************************************************
+      * 050-SORT-BY-SALESPERSON SORTS THE RAW INPUT FILE BY SALESPERSON
+      * NAME SO THE REPORT CAN CONTROL-BREAK ON IT (013), THE SAME WAY
+      * PROGRAM5 SORTS ITS CLIENT INPUT BY REGION BEFORE REPORTING ON IT.
+      ******************************************************************
+       050-SORT-BY-SALESPERSON.
+           SORT SORT-FILE
+               ON ASCENDING KEY S-SALESPERSON-NAME
+               USING INPUT-FILE
+               GIVING SORTED-INPUT.
+       050-EXIT.
+
       ******************************************************************
-      * 100-INITALIZATION-OPEN SIMPLY OPENS THE INPUT AND OUTPUT 
+      * 070-LOAD-FILE-CONTROL (036) READS THE SHARED FILE-LOCATION
+      * CONTROL FILE, IF ONE IS PRESENT, AND REPOINTS THIS PROGRAM'S
+      * OWN FILE LOCATIONS BEFORE ANY OF THEM ARE OPENED. THE CONTROL
+      * FILE IS OPTIONAL -- A NONZERO WS-FILECTL-STATUS JUST MEANS
+      * THIS PROGRAM KEEPS ITS OWN WS-FILES DEFAULTS.
+      ******************************************************************
+       070-LOAD-FILE-CONTROL.
+           OPEN INPUT FILE-CONTROL-FILE
+           IF WS-FILECTL-STATUS = "00"
+               PERFORM UNTIL WS-FILECTL-EOF = "YES"
+                   READ FILE-CONTROL-FILE
+                       AT END
+                           MOVE "YES" TO WS-FILECTL-EOF
+                       NOT AT END
+                           PERFORM 075-APPLY-FILE-OVERRIDE THRU 075-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE FILE-CONTROL-FILE
+           END-IF.
+       070-EXIT.
+
+      ******************************************************************
+      * 075-APPLY-FILE-OVERRIDE MATCHES ONE CONTROL-FILE RECORD'S
+      * DD NAME AGAINST THIS PROGRAM'S OWN FILE LOCATIONS.
+      ******************************************************************
+       075-APPLY-FILE-OVERRIDE.
+           EVALUATE FC-DD-NAME
+               WHEN "INVFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-INVFILE
+               WHEN "OUTVFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-OUTVFILE
+               WHEN "SORT"
+                   MOVE FC-DD-PATH TO UT-SYS-SORT
+               WHEN "EXCFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-EXCFILE
+               WHEN "YTDFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-YTDFILE
+               WHEN "CLIENTMS"
+                   MOVE FC-DD-PATH TO UT-SYS-CLIENTMS
+               WHEN "REGION"
+                   MOVE FC-DD-PATH TO UT-SYS-REGION
+               WHEN "RUNLOG"
+                   MOVE FC-DD-PATH TO UT-SYS-RUNLOG
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       075-EXIT.
+
+      ******************************************************************
+      * 100-INITALIZATION-OPEN SIMPLY OPENS THE INPUT AND OUTPUT
       * FILE FOR READING. ALSO CONTAINS CODE TO SET UP THE CURRENT DATE.
       ******************************************************************
        100-INITIALIZATION-OPEN.
-           OPEN INPUT INPUT-FILE
+           OPEN INPUT SORTED-INPUT
            OPEN OUTPUT OUTPUT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           OPEN I-O CLIENT-MASTER-FILE
+           IF WS-CLIENTMS-STATUS NOT = "00"
+               OPEN OUTPUT CLIENT-MASTER-FILE
+               CLOSE CLIENT-MASTER-FILE
+               OPEN I-O CLIENT-MASTER-FILE
+           END-IF
            MOVE FUNCTION CURRENT-DATE TO WS-CUR-DATE
            MOVE CUR-YEAR TO H-YEAR
            MOVE CUR-DAY TO H-DAY
            MOVE CUR-MONTH TO H-MONTH.
        100-EXIT.
-   
+
+      ******************************************************************
+      * 150-LOAD-YTD-TABLE READS THE EXISTING YEAR-TO-DATE COMMISSION
+      * MASTER INTO WS-YTD-TABLE (011), ONE ENTRY PER SALESPERSON
+      * ALREADY ON FILE. ON A FIRST-EVER RUN THE FILE DOESN'T EXIST
+      * YET, SO THE LOAD IS SKIPPED AND WS-YTD-ENTRY-COUNT IS LEFT AT
+      * ZERO; 950-REWRITE-YTD-TABLE THEN CREATES IT.
+      ******************************************************************
+       150-LOAD-YTD-TABLE.
+           MOVE "NO" TO WS-YTD-EOF-FLAG
+           OPEN INPUT YTD-MASTER-FILE
+           IF WS-YTDFILE-STATUS = "00"
+               PERFORM UNTIL WS-YTD-EOF-FLAG = "YES"
+                   READ YTD-MASTER-FILE
+                       AT END
+                           MOVE "YES" TO WS-YTD-EOF-FLAG
+                       NOT AT END
+                           IF WS-YTD-ENTRY-COUNT >= 20
+                               DISPLAY "YTD TABLE IS FULL - "
+                                   "REMAINING SALESPEOPLE SKIPPED"
+                               MOVE "YES" TO WS-YTD-EOF-FLAG
+                           ELSE
+                               ADD 1 TO WS-YTD-ENTRY-COUNT
+                               SET YTD-IDX TO WS-YTD-ENTRY-COUNT
+                               MOVE YTD-SALESPERSON-NAME
+                                   TO WS-YTD-TBL-SALESPERSON(YTD-IDX)
+                               MOVE YTD-TOTAL-COMMISSION
+                                   TO WS-YTD-TBL-COMMISSION(YTD-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE YTD-MASTER-FILE
+           END-IF.
+       150-EXIT.
+
+      ******************************************************************
+      * 160-LOAD-REGION-TABLE (034) READS THE SHARED REGION-TABLE INTO
+      * REGION-NUMBER-TABLE, THE SAME WAY PROGRAM5'S 300-LOAD-TITLE-
+      * TABLE DOES, SO 420-VALIDATE-RECORD CAN SEARCH IT INSTEAD OF A
+      * HARDCODED REGION-NUMBER RANGE.
+      ******************************************************************
+       160-LOAD-REGION-TABLE.
+           OPEN INPUT REGION-TABLE
+           PERFORM UNTIL WS-REGION-EOF = "YES"
+               READ REGION-TABLE
+                   AT END
+                       MOVE "YES" TO WS-REGION-EOF
+                   NOT AT END
+                       ADD 1 TO WS-REGION-COUNT
+                       SET X1 TO WS-REGION-COUNT
+                       MOVE REGION-REC TO REGION-ENTRIES(X1)
+               END-READ
+           END-PERFORM
+           CLOSE REGION-TABLE.
+       160-EXIT.
+
       ******************************************************************
       * 200-WRITE-HEADER WRITES THE OUTPUT RECORD FROM THE HEADERS SET
       * UP IN THE WORKING STORAGE SECTION. AT THE BEGGINING IT MOVES 
@@ -336,93 +716,252 @@
        200-EXIT.
            
       ******************************************************************
-      * 500-WRITE-HEADERS TAKES THE HEADERS SET UP IN WS-VARS AND WRITES
-      * THEM TO THE OUTPUT FILE WITH THE CORRECT FORMAT.
+      * 400-READ-REC READS THE SORTED INPUT AND ROUTES EACH RECORD TO
+      * EITHER THE DETAIL REPORT OR, IF ITS BOOKING TYPE OR REGION
+      * NUMBER IS INVALID (012), TO THE EXCEPTION REPORT.
       ******************************************************************
        400-READ-REC.
-           READ INPUT-FILE
-               AT END 
+           READ SORTED-INPUT
+               AT END
                    MOVE "YES" TO WS-EOF-FLAG
-               NOT AT END 
-                   PERFORM 510-WRITE-DETAILS THRU 510-EXIT
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 420-VALIDATE-RECORD THRU 420-EXIT
+                   IF WS-VALID-RECORD = "YES"
+                       PERFORM 510-WRITE-DETAILS THRU 510-EXIT
+                   ELSE
+                       PERFORM 430-WRITE-EXCEPTION THRU 430-EXIT
+                   END-IF
            END-READ.
-           
-           
+
+      ******************************************************************
+      * 420-VALIDATE-RECORD (012) CHECKS THE BOOKING TYPE (1-4) AND
+      * REGION NUMBER BEFORE A RECORD IS ALLOWED TO HAVE A COMMISSION
+      * CALCULATED. 034: THE REGION NUMBER IS NOW LOOKED UP IN THE
+      * SHARED REGION-TABLE INSTEAD OF A HARDCODED 01-09 RANGE, THE
+      * SAME SEARCH PROGRAM5 USES TO FIND A REGION'S NAME.
+      ******************************************************************
+       420-VALIDATE-RECORD.
+           MOVE "YES" TO WS-VALID-RECORD
+           IF ST-BOOKING-TYPE < 1 OR ST-BOOKING-TYPE > 4
+               MOVE "NO" TO WS-VALID-RECORD
+           END-IF
+           SET X1 TO 1
+           SEARCH REGION-ENTRIES
+               AT END
+                   MOVE "NO" TO WS-VALID-RECORD
+               WHEN ST-REGION-NO = REGION-NO OF REGION-ENTRIES (X1)
+                   CONTINUE
+           END-SEARCH.
+       420-EXIT.
+
+      ******************************************************************
+      * 430-WRITE-EXCEPTION (012) LOGS A RECORD WITH A BAD BOOKING TYPE
+      * OR REGION NUMBER TO THE EXCEPTION REPORT INSTEAD OF LETTING IT
+      * FALL INTO THE COMMISSION CALCULATION'S WHEN OTHER CATCH-ALL.
+      ******************************************************************
+       430-WRITE-EXCEPTION.
+           MOVE ST-CLIENT-NO TO EXC-CLIENT-NO
+           MOVE ST-BOOKING-TYPE TO EXC-BOOKING-TYPE
+           MOVE ST-REGION-NO TO EXC-REGION-NO
+           MOVE "INVALID BOOKING TYPE/REGION NO" TO EXC-REASON
+           WRITE EXCEPTION-RECORD
+           ADD 1 TO WS-RECORDS-REJECTED.
+       430-EXIT.
+
       ******************************************************************
-      * 510-WRITE-DETAILS WRITES THE DETAILS OF THE INPUT RECORD TO 
+      * 510-WRITE-DETAILS WRITES THE DETAILS OF THE INPUT RECORD TO
       * THE OUTPUT RECORD FOR HOWEVER MANY RECORD ARE IN THE INPUT FILE.
+      * IT ALSO DETECTS THE SALESPERSON CONTROL BREAK (013), THE SAME
+      * WAY PROGRAM4 DETECTS ITS REGION CONTROL BREAK.
       ******************************************************************
        510-WRITE-DETAILS.
+           EVALUATE TRUE
+               WHEN WS-FIRST-RECORD = "YES"
+                   MOVE ST-SALESPERSON-NAME TO WS-HOLD-SALESPERSON
+                   MOVE "NO" TO WS-FIRST-RECORD
+               WHEN ST-SALESPERSON-NAME NOT = WS-HOLD-SALESPERSON
+                   PERFORM 620-SALESPERSON-CONTROL-BREAK THRU 620-EXIT
+           END-EVALUATE
            IF WS-LINE-COUNT > WS-FULL-PAGE
                PERFORM 200-WRITE-HEADER
            END-IF
-           MOVE IN-BOOKING-TYPE TO BOOKING-TYPE
-           MOVE IN-CLIENT-NO TO CLIENT-NO
-           MOVE IN-CLIENT-NAME TO CLIENT-NAME
-           MOVE IN-REGION-NO TO REGION-NO
-           MOVE IN-COST-OF-TRIP TO TRIP-COST.
+           MOVE ST-BOOKING-TYPE TO BOOKING-TYPE
+           MOVE ST-CLIENT-NO TO CLIENT-NO
+           MOVE ST-CLIENT-NAME TO CLIENT-NAME
+           PERFORM 615-SYNC-CLIENT-MASTER THRU 615-EXIT
+           MOVE ST-REGION-NO TO REGION-NO OF DEATIL1
+           MOVE ST-COST-OF-TRIP TO TRIP-COST.
            PERFORM 600-CALCULATE-COMMISSION THRU 600-EXIT
+           PERFORM 605-APPLY-COMMISSION-LIMITS THRU 605-EXIT
            MOVE WS-COMMISSION-COST TO COMMISSION
            PERFORM 610-CALUCULATE-TOTALS THRU 610-EXIT
             WRITE OUTPUT-RECORD FROM DEATIL1
              AFTER ADVANCING 1 LINE
             ADD 1 TO WS-LINE-COUNT
-            ADD 1 TO WS-CLIENT-COUNT.
+            ADD 1 TO WS-CLIENT-COUNT
+            ADD 1 TO WS-RECORDS-WRITTEN.
        510-EXIT.
-       
+
       ******************************************************************
-      * 600-CALCULATE-COMMISION HAS AN EVALUATE SATEMENT TO DETERMINE 
-      * WHAT COMMISSION RATE TO GIVE TO THE EMPLOYEE. THE COMMISSION 
-      * RATE IS BASED ON THE BOOKING TYPE AND THE REGION NUMBER. 
+      * 600-CALCULATE-COMMISION HAS AN EVALUATE SATEMENT TO DETERMINE
+      * WHAT COMMISSION RATE TO GIVE TO THE EMPLOYEE. THE COMMISSION
+      * RATE IS BASED ON THE BOOKING TYPE AND THE REGION NUMBER.
       ******************************************************************
-       
+
        600-CALCULATE-COMMISSION.
-       Evaluate IN-BOOKING-TYPE
-	   WHEN 1 
-		IF IN-REGION-NO = 01 OR 03
-			COMPUTE WS-COMMISSION-COST = IN-COST-OF-TRIP * 
+       Evaluate ST-BOOKING-TYPE
+	   WHEN 1
+		IF ST-REGION-NO = 01 OR 03
+			COMPUTE WS-COMMISSION-COST = ST-COST-OF-TRIP *
             WS-COMMISSION1-3
-		ELSE 
+		ELSE
 			MOVE WS-COMMISSION1-O TO WS-COMMISSION-COST
 		END-IF
 	   WHEN 2
-		IF IN-REGION-NO = 01 OR 02 
-			COMPUTE WS-COMMISSION-COST = IN-COST-OF-TRIP * 
-            WS-COMMISSION2-3	
-		ELSE 
+		IF ST-REGION-NO = 01 OR 02
+			COMPUTE WS-COMMISSION-COST = ST-COST-OF-TRIP *
+            WS-COMMISSION2-3
+		ELSE
 			 MOVE WS-COMMISSION2-O TO WS-COMMISSION-COST
 	    END-IF
 	   WHEN 3
-		IF IN-REGION-NO = 01
-			COMPUTE WS-COMMISSION-COST = IN-COST-OF-TRIP *  
+		IF ST-REGION-NO = 01
+			COMPUTE WS-COMMISSION-COST = ST-COST-OF-TRIP *
            WS-COMMISSION3-1
-		ELSE 
-           COMPUTE WS-COMMISSION-COST = IN-COST-OF-TRIP *
+		ELSE
+           COMPUTE WS-COMMISSION-COST = ST-COST-OF-TRIP *
            WS-COMMISSION-O
         END-IF
 	   WHEN 4
-		IF IN-REGION-NO = 02 
+		IF ST-REGION-NO = 02
 			MOVE WS-COMMISSION4-2 TO WS-COMMISSION-COST
-        ELSE 
-            COMPUTE WS-COMMISSION-COST = IN-COST-OF-TRIP *
+        ELSE
+            COMPUTE WS-COMMISSION-COST = ST-COST-OF-TRIP *
             WS-COMMISSION-O
 		END-IF
 	   WHEN OTHER
-		COMPUTE WS-COMMISSION-COST = IN-COST-OF-TRIP * WS-COMMISSION-O
+		COMPUTE WS-COMMISSION-COST = ST-COST-OF-TRIP *
+           WS-COMMISSION-O
        END-EVALUATE.
        600-EXIT.
-       
+
       ******************************************************************
-      * 610-CLACLUATE-TOTALS KEEPS A RUNNING TOTAL OF THE TOTAL TRIP 
-      * COST FOR ALL EMPLOYEES AS WELL AS A TOTAL COMMISION COST.
+      * 605-APPLY-COMMISSION-LIMITS (014) FLOORS AND CAPS THE CALCULATED
+      * COMMISSION SO A BADLY-PRICED TRIP CAN'T PRODUCE AN UNREASONABLY
+      * SMALL OR LARGE PAYOUT.
       ******************************************************************
-       
+       605-APPLY-COMMISSION-LIMITS.
+           IF WS-COMMISSION-COST < WS-COMMISSION-FLOOR
+               MOVE WS-COMMISSION-FLOOR TO WS-COMMISSION-COST
+           END-IF
+           IF WS-COMMISSION-COST > WS-COMMISSION-CAP
+               MOVE WS-COMMISSION-CAP TO WS-COMMISSION-COST
+           END-IF.
+       605-EXIT.
+
+      ******************************************************************
+      * 610-CLACLUATE-TOTALS KEEPS A RUNNING TOTAL OF THE TOTAL TRIP
+      * COST FOR ALL EMPLOYEES AS WELL AS A TOTAL COMMISION COST. IT
+      * ALSO ACCUMULATES THE CURRENT SALESPERSON'S SUBTOTAL (013) USED
+      * BY THE CONTROL BREAK AND THE YTD MASTER (011).
+      ******************************************************************
+
        610-CALUCULATE-TOTALS.
-       COMPUTE WS-TOTAL-COST = WS-TOTAL-COST + IN-COST-OF-TRIP
-       COMPUTE WS-COMMISSION-TOTAL = WS-COMMISSION-TOTAL + 
-               WS-COMMISSION-COST.
+       COMPUTE WS-TOTAL-COST = WS-TOTAL-COST + ST-COST-OF-TRIP
+       COMPUTE WS-COMMISSION-TOTAL = WS-COMMISSION-TOTAL +
+               WS-COMMISSION-COST
+       COMPUTE WS-SALESPERSON-COST = WS-SALESPERSON-COST +
+               ST-COST-OF-TRIP
+       COMPUTE WS-SALESPERSON-COMMISSION = WS-SALESPERSON-COMMISSION +
+               WS-COMMISSION-COST
+       ADD 1 TO WS-SALESPERSON-COUNT.
        610-EXIT.
-       
+
+      ******************************************************************
+      * 615-SYNC-CLIENT-MASTER (032) LOOKS THE TRIP'S CLIENT NUMBER UP
+      * AGAINST THE SHARED CLIENT MASTER FILE (SEE PROGRAM1'S
+      * 110-SYNC-CLIENT-MASTER FOR THE SAME PATTERN). IF THE CLIENT IS
+      * ALREADY ON THE MASTER THE REPORT PRINTS ITS CANONICAL NAME; IF
+      * NOT, TODAY'S trip.dat NAME BECOMES THE NEW MASTER RECORD.
+      ******************************************************************
+       615-SYNC-CLIENT-MASTER.
+           MOVE CLIENT-NO TO WS-CLIENT-NO-KEY
+           MOVE WS-CLIENT-NO-KEY TO CM-CLIENT-NO
+           READ CLIENT-MASTER-FILE
+               INVALID KEY
+                   MOVE CLIENT-NAME TO CM-CLIENT-NAME
+                   WRITE CM-MASTER-RECORD
+               NOT INVALID KEY
+                   MOVE CM-CLIENT-NAME TO CLIENT-NAME
+           END-READ.
+       615-EXIT.
+
+      ******************************************************************
+      * 620-SALESPERSON-CONTROL-BREAK (013) PRINTS THE SUBTOTAL FOR THE
+      * SALESPERSON WHOSE GROUP OF RECORDS JUST ENDED, ROLLS THEIR
+      * COMMISSION INTO THE YTD TABLE (011), AND RESETS THE SUBTOTAL
+      * COUNTERS FOR THE NEXT SALESPERSON -- MIRRORS PROGRAM4'S
+      * 600-CONTROL-BREAK REGION SUBTOTAL.
+      ******************************************************************
+       620-SALESPERSON-CONTROL-BREAK.
+           MOVE WS-HOLD-SALESPERSON TO FSP-SALESPERSON
+           MOVE WS-SALESPERSON-COUNT TO FSP-NO-OF-CLIENTS
+           MOVE WS-SALESPERSON-COST TO FSP-TRIP-COST
+           MOVE WS-SALESPERSON-COMMISSION TO FSP-COMMISSION
+           PERFORM 625-UPDATE-YTD-TABLE THRU 625-EXIT
+           MOVE WS-YTD-COMMISSION TO FSP-YTD-COMMISSION
+           WRITE OUTPUT-RECORD FROM FOOTER-SALESPERSON
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD WS-SALESPERSON-COST TO WS-BALANCE-CHECK-COST
+           MOVE 0 TO WS-SALESPERSON-COST
+           MOVE 0 TO WS-SALESPERSON-COMMISSION
+           MOVE 0 TO WS-SALESPERSON-COUNT
+           MOVE ST-SALESPERSON-NAME TO WS-HOLD-SALESPERSON
+           IF WS-END-OF-JOB = "NO"
+               IF WS-LINE-COUNT > WS-FULL-PAGE
+                   PERFORM 200-WRITE-HEADER
+               END-IF
+           END-IF.
+       620-EXIT.
+
+      ******************************************************************
+      * 625-UPDATE-YTD-TABLE (011) ADDS THE SALESPERSON'S COMMISSION
+      * FOR THIS RUN TO THEIR RUNNING YEAR-TO-DATE TOTAL IN WS-YTD-TABLE,
+      * ADDING A NEW ENTRY IF THIS IS THEIR FIRST APPEARANCE ON FILE.
+      ******************************************************************
+       625-UPDATE-YTD-TABLE.
+           MOVE "NO" TO WS-YTD-FOUND
+           PERFORM VARYING WS-YTD-SUB FROM 1 BY 1
+               UNTIL WS-YTD-SUB > WS-YTD-ENTRY-COUNT
+               IF WS-YTD-TBL-SALESPERSON(WS-YTD-SUB)
+                       = WS-HOLD-SALESPERSON
+                   COMPUTE WS-YTD-TBL-COMMISSION(WS-YTD-SUB) =
+                       WS-YTD-TBL-COMMISSION(WS-YTD-SUB) +
+                       WS-SALESPERSON-COMMISSION
+                   MOVE WS-YTD-TBL-COMMISSION(WS-YTD-SUB)
+                       TO WS-YTD-COMMISSION
+                   MOVE "YES" TO WS-YTD-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-YTD-FOUND = "NO"
+               IF WS-YTD-ENTRY-COUNT >= 20
+                   DISPLAY "YTD TABLE IS FULL - " WS-HOLD-SALESPERSON
+                       " NOT ADDED"
+                   MOVE WS-SALESPERSON-COMMISSION TO WS-YTD-COMMISSION
+               ELSE
+                   ADD 1 TO WS-YTD-ENTRY-COUNT
+                   SET YTD-IDX TO WS-YTD-ENTRY-COUNT
+                   MOVE WS-HOLD-SALESPERSON
+                       TO WS-YTD-TBL-SALESPERSON(YTD-IDX)
+                   MOVE WS-SALESPERSON-COMMISSION
+                       TO WS-YTD-TBL-COMMISSION(YTD-IDX)
+                   MOVE WS-SALESPERSON-COMMISSION TO WS-YTD-COMMISSION
+               END-IF
+           END-IF.
+       625-EXIT.
+
       ******************************************************************
       * 650-PRINT-FOOTER PRINTS A BLANK LINE BEFORE PRINTNING THE FINAL
       * FOOTER OF THE PROGRAM
@@ -431,9 +970,10 @@
        WRITE OUTPUT-RECORD FROM FOOTER.
        650-EXIT.
       ******************************************************************
-      * 700-PRINT-FOOTER PRINTS THE FINAL FOOTER OF THE REPORT. 
+      * 700-PRINT-FOOTER1 PRINTS THE GRAND TOTAL FOOTER OF THE REPORT,
+      * ACROSS ALL SALESPEOPLE.
       ******************************************************************
-       
+
        700-PRINT-FOOTER1.
        WRITE OUTPUT-RECORD FROM FOOTER
            AFTER ADVANCING 1 LINE
@@ -442,13 +982,86 @@
        MOVE WS-COMMISSION-TOTAL TO TOTAL-COMMISION-COST
        WRITE OUTPUT-RECORD FROM FOOTER1.
        700-EXIT.
-       
+
       ******************************************************************
-      * 900-TERMINATION-MODULE CLOSES BOTH THE INPUT AND OUTPUT FILES
+      * 710-BALANCE-CHECK (045) CROSS-CHECKS WS-BALANCE-CHECK-COST (THE
+      * SUM OF EVERY SALESPERSON SUBTOTAL ACTUALLY PRINTED) AGAINST
+      * WS-TOTAL-COST (THE GRAND TOTAL ACCUMULATED PER DETAIL LINE) AND
+      * PRINTS WHETHER THE REPORT BALANCES.
       ******************************************************************
-       
-       900-TERMINATION-MODULE. 
-           CLOSE INPUT-FILE
-           CLOSE OUTPUT-FILE.
+       710-BALANCE-CHECK.
+           IF WS-BALANCE-CHECK-COST = WS-TOTAL-COST
+               MOVE "IN BALANCE" TO FBAL-STATUS
+           ELSE
+               MOVE "OUT OF BALANCE" TO FBAL-STATUS
+           END-IF
+           WRITE OUTPUT-RECORD FROM FOOTER-BALANCE
+               AFTER ADVANCING 1 LINE.
+       710-EXIT.
+
+      ******************************************************************
+      * 900-END-OF-JOB-RTN (013) FLUSHES THE LAST SALESPERSON'S
+      * SUBTOTAL (THE CONTROL BREAK ONLY FIRES WHEN THE SALESPERSON
+      * NAME CHANGES, SO THE FINAL GROUP NEEDS ONE LAST CALL), PRINTS
+      * THE GRAND TOTAL FOOTER, THEN RUNS THE CLOSING BALANCING CHECK
+      * (045) -- MIRRORS PROGRAM4'S 900-END-OF-JOB-RTN.
+      ******************************************************************
+       900-END-OF-JOB-RTN.
+           MOVE "YES" TO WS-END-OF-JOB
+           PERFORM 620-SALESPERSON-CONTROL-BREAK THRU 620-EXIT
+           PERFORM 700-PRINT-FOOTER1 THRU 700-EXIT
+           PERFORM 710-BALANCE-CHECK THRU 710-EXIT.
        900-EXIT.
-       
\ No newline at end of file
+
+      ******************************************************************
+      * 950-REWRITE-YTD-TABLE (011) WRITES WS-YTD-TABLE BACK OUT TO THE
+      * YEAR-TO-DATE COMMISSION MASTER SO THE NEXT RUN PICKS UP WHERE
+      * THIS ONE LEFT OFF.
+      ******************************************************************
+       950-REWRITE-YTD-TABLE.
+           OPEN OUTPUT YTD-MASTER-FILE
+           PERFORM VARYING YTD-IDX FROM 1 BY 1
+               UNTIL YTD-IDX > WS-YTD-ENTRY-COUNT
+               MOVE WS-YTD-TBL-SALESPERSON(YTD-IDX)
+                   TO YTD-SALESPERSON-NAME
+               MOVE WS-YTD-TBL-COMMISSION(YTD-IDX)
+                   TO YTD-TOTAL-COMMISSION
+               WRITE YTD-RECORD
+           END-PERFORM
+           CLOSE YTD-MASTER-FILE.
+       950-EXIT.
+
+      ******************************************************************
+      * 980-WRITE-RUN-LOG (048) APPENDS ONE LINE TO THE SHARED RUN-LOG
+      * FILE (SEE COPYBOOKS/RUNLOG.CPY) RECORDING THIS PROGRAM'S
+      * START/END TIME AND ITS RECORDS READ/WRITTEN/REJECTED COUNTS.
+      ******************************************************************
+       980-WRITE-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-RUNLOG-END-TIME
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           MOVE "PROGRAM3" TO RL-PROGRAM-NAME
+           MOVE FUNCTION CURRENT-DATE (1:4) TO RL-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO RL-MONTH
+           MOVE FUNCTION CURRENT-DATE (7:2) TO RL-DAY
+           MOVE WS-RUNLOG-START-TIME TO RL-START-TIME
+           MOVE WS-RUNLOG-END-TIME TO RL-END-TIME
+           MOVE WS-RECORDS-READ TO RL-RECORDS-READ
+           MOVE WS-RECORDS-WRITTEN TO RL-RECORDS-WRITTEN
+           MOVE WS-RECORDS-REJECTED TO RL-RECORDS-REJECTED
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE.
+       980-EXIT.
+
+      ******************************************************************
+      * 990-TERMINATION-MODULE CLOSES ALL THE FILES THE REPORT USED.
+      ******************************************************************
+
+       990-TERMINATION-MODULE.
+           CLOSE SORTED-INPUT
+           CLOSE OUTPUT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE CLIENT-MASTER-FILE.
+       990-EXIT.
