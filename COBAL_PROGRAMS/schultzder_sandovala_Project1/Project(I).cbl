@@ -56,10 +56,7 @@
           05 WS-PAGE-NO                      PIC 999   VALUE 1.
           05 WS-DETAILS-START                PIC 999   VALUE 8.
           05 WS-LINE-COUNT                   PIC 999.
-          05 WS-CUR-DATE.
-             10 CUR-YEAR                     PIC 9999.
-             10 CUR-DAY                      PIC 99.
-             10 CUR-MONTH                    PIC 99. 
+          COPY RUNDATE.
           05 WS-FULL-PAGE                    PIC 99    VALUE 55.
           05 WS-CLIENT-COUNT                 PIC 999.
           05 WS-TOTAL-SALE                   PIC 9999V99.
@@ -98,11 +95,7 @@
        
        01 HEADING3.
           05                                 PIC X(59) VALUE SPACES.
-          05 H-MONTH                         PIC 99.
-          05                                 PIC X     VALUE "/".
-          05 H-DAY                           PIC 99.
-          05                                 PIC X     VALUE "/".
-          05 H-YEAR                          PIC 9999.
+          COPY DATEHDR.
           
       * Heading 4   
           
