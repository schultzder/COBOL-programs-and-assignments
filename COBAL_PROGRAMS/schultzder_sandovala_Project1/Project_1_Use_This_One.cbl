@@ -24,11 +24,36 @@
                 
       * Select statment for the data output file
         
-       SELECT OUTPUT-FILE-DATA 
+       SELECT OUTPUT-FILE-DATA
                 ASSIGN TO UT-SYS-OUTVFILEDAT
-                ORGANIZATION IS SEQUENTIAL.
-                
-      * Beginning of data division. 
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-OUTDAT-STATUS.
+
+      * Select statment for the batch input file
+
+       SELECT BATCH-INPUT-FILE
+                ASSIGN TO UT-SYS-BATCHFILE
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Select statment for the shared client master file (see
+      * copybooks/CLIENTMS.cpy), keyed by client number, so a client's
+      * name is the same one PROGRAM1, PROGRAM3, and PROJECT3 use.
+
+       SELECT CLIENT-MASTER-FILE
+                ASSIGN TO UT-SYS-CLIENTMS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS CM-CLIENT-NO
+                FILE STATUS IS WS-CLIENTMS-STATUS.
+
+      * 036: shared file-location control file.
+
+       SELECT FILE-CONTROL-FILE
+                ASSIGN TO UT-SYS-FILECTL
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILECTL-STATUS.
+
+      * Beginning of data division.
         
        DATA DIVISION.
        FILE SECTION.
@@ -36,10 +61,16 @@
       * File decription for data output file
         
        FD  OUTPUT-FILE-DATA
-           RECORD CONTAINS 67 CHARACTERS.
+           RECORD CONTAINS 70 CHARACTERS.
        01 OUTPUT-RECORD-DATA.
-          05 O-CLIENT-NO                         PIC X(4).
-          05                                     PIC X VALUE SPACES.
+      * 023 (review fix): widened to match WS-CLIENT-NO/BI-CLIENT-NO
+      * (both PIC X(5)) and the shared CM-CLIENT-NO key width -- this
+      * field used to truncate the last digit on disk, so
+      * 110-LOAD-CLIENT-TABLE could never read back a client number
+      * that matched what the operator keyed in, and cross-session
+      * duplicate detection never fired. FILLER below shrinks by one
+      * byte so RECORD CONTAINS 70 CHARACTERS still holds.
+          05 O-CLIENT-NO                         PIC X(5).
           05 O-CLIENT-NAME                       PIC X(25).
           05 O-UNIT-PRICE                        PIC 9(4)V99.
           05                                     PIC X(3) VALUE SPACES.
@@ -48,13 +79,35 @@
           05 O-TOTAL-SALE                        PIC S9(4)V99.
           05 O-SALES-TAX                         PIC S9(3)V99.
           05 O-FINAL-SALE                        PIC S9(4)V99.
-          
-       
-       
+          05 O-TRANS-TYPE                        PIC XXX.
+
+
+
        FD  OUTPUT-FILE-REPORT
-           RECORD CONTAINS 99 CHARACTERS.
-       01  OUTPUT-RECORD-REPORT                     PIC X(99).
-       
+           RECORD CONTAINS 106 CHARACTERS.
+       01  OUTPUT-RECORD-REPORT                     PIC X(106).
+
+      * File description for the batch input file
+
+       FD  BATCH-INPUT-FILE.
+       01  BATCH-INPUT-RECORD.
+           05 BI-CLIENT-NO                        PIC X(5).
+           05 BI-CLIENT-NAME                      PIC X(25).
+           05 BI-UNIT-PRICE                       PIC 9999V99.
+           05 BI-QUANTITY-SOLD                    PIC S9999.
+           05 BI-RETURN-FLAG                      PIC XXX.
+
+      * File description for the shared client master file.
+
+       FD  CLIENT-MASTER-FILE.
+           COPY CLIENTMS.
+
+      * 036: file description for the shared file-location control
+      * file.
+
+       FD  FILE-CONTROL-FILE.
+           COPY FILECTL.
+
       * Working storage variables.
         
        WORKING-STORAGE SECTION.
@@ -63,10 +116,7 @@
           05 WS-PAGE-NO                      PIC 999   VALUE 1.
           05 WS-DETAILS-START                PIC 999   VALUE 8.
           05 WS-LINE-COUNT                   PIC 999.
-          05 WS-CUR-DATE.
-             10 CUR-YEAR                     PIC 9999.
-             10 CUR-DAY                      PIC 99.
-             10 CUR-MONTH                    PIC 99. 
+          COPY RUNDATE.
           05 WS-FULL-PAGE                    PIC 99    VALUE 55.
           05 WS-CLIENT-COUNT                 PIC 999.
           05 WS-TOTAL-SALE                   PIC S9999V99.
@@ -75,14 +125,40 @@
           05 WS-SALES-TAX-SUM                PIC S9999V99.
           05 WS-TOTAL-SALES-SUM              PIC S9999V99.
           05 WS-CLIENT-NO                    PIC X(5).
+      * 032 (review fix): CM-CLIENT-NO is the shared master's key
+      * (copybooks/CLIENTMS.cpy, PIC X(5)). WS-CLIENT-NO is filled
+      * by ACCEPT, which left-justifies and space-pads whatever
+      * digits the operator types, while PROGRAM3/PROJECT3's
+      * file-sourced client numbers are zero-padded. Routing the
+      * value through a numeric field before the master-file key so
+      * every program's client "23" collapses to the same "00023"
+      * key, matching req032's intent.
+          05 WS-CLIENT-NO-KEY                PIC 9(5).
           05 WS-CLIENT-NAME                  PIC X(25).
           05 WS-UNIT-PRICE                   PIC 9999V99.
           05 WS-QUANTITY-SOLD                PIC S9999.
           05 WS-ADD-REC-FILE                 PIC XXX.
           05 WS-EOF-FLAG                     PIC XXX VALUE "YES".
           05 WS-FINAL-SALE                   PIC S9999V99.
-          
-       
+          05 WS-RETURN-FLAG                  PIC XXX   VALUE "NO".
+          05 WS-VALID-ENTRY                  PIC XXX   VALUE "NO".
+          05 WS-RETURN-TOTAL-SUM             PIC S9999V99.
+          05 WS-RUN-MODE                     PIC X     VALUE "I".
+             88 WS-MODE-INTERACTIVE                    VALUE "I" "i".
+             88 WS-MODE-BATCH                          VALUE "B" "b".
+          05 WS-BATCH-EOF                    PIC XXX   VALUE "NO".
+          05 WS-DUP-FOUND                    PIC XXX   VALUE "NO".
+          05 WS-DUP-CLIENT-COUNT             PIC 9(5)  VALUE 0.
+          05 WS-LOAD-EOF                     PIC XXX   VALUE "NO".
+          05 WS-OUTDAT-STATUS                PIC XX.
+          05 WS-CLIENTMS-STATUS              PIC XX.
+
+       01 WS-CLIENT-TABLE.
+          05 WS-CLIENT-ENTRY OCCURS 0 TO 500 TIMES
+                DEPENDING ON WS-DUP-CLIENT-COUNT
+                INDEXED BY CL-IDX.
+             10 WS-TBL-CLIENT-NO              PIC X(5).
+
       * Heading 1
         
        01 HEADING1.
@@ -107,11 +183,7 @@
        
        01 HEADING3.
           05                                 PIC X(89) VALUE SPACES.
-          05 H-DAY                           PIC 99.
-          05                                 PIC X     VALUE "/".
-          05 H-MONTH                         PIC 99.
-          05                                 PIC X     VALUE "/".
-          05 H-YEAR                          PIC 9999.
+          COPY DATEHDR.
           
       * Heading 4   
           
@@ -139,7 +211,9 @@
                                              VALUE "FINAL SALE".
           05                                 PIC X(2) VALUE SPACES.
           05                                 PIC X(6) VALUE "ADDED?".
-      * Heading 6                                      
+          05                                 PIC X(2) VALUE SPACES.
+          05                                 PIC X(4) VALUE "TYPE".
+      * Heading 6
                                              
        01 HEADING6.
           05                                 PIC XX    VALUE SPACES.
@@ -173,7 +247,9 @@
           05 D-FINAL-SALE                    PIC -$$$,$$9.99.
           05                                 PIC X(4)  VALUE SPACES.
           05 D-ADDED                         PIC XXX.
-       
+          05                                 PIC X(3)  VALUE SPACES.
+          05 D-TRANS-TYPE                    PIC X(6).
+
       * Footer
         
        01 FOOTER.
@@ -184,7 +260,8 @@
        01 FOOTER1.
           05                                 PIC X(12)
                                              VALUE "****CLIENTS ".
-          05 NO-OF-CLIENTS                   PIC ZZ9.
+          05 NO-OF-CLIENTS
+             COPY NUMEDIT REPLACING ==EDIT-PIC== BY ==ZZ9==.
           05                                 PIC X(4)  VALUE "****".
           05                                 PIC X(10) VALUE SPACES.
           05                                 PIC X(15) 
@@ -194,7 +271,15 @@
           05                                 PIC X(16)
                                              VALUE "TOAL FINAL SALE ".
           05 F-FINAL-SALE                    PIC -$$$,$$9.99.
-       
+
+      * Footer 2 -- returns/refunds subtotal
+
+       01 FOOTER2.
+          05                                 PIC X(20)
+                                             VALUE "****TOTAL RETURNS ".
+          05 F-RETURN-TOTAL                  PIC -$$$,$$9.99.
+          05                                 PIC X(4)  VALUE "****".
+
       * Files
         
        01 WS-FILES.
@@ -202,7 +287,12 @@
           VALUE "C:\COBOL\tirpoutRPT.txt".
           05 UT-SYS-OUTVFILEDAT              PIC X(76)
           VALUE "C:\COBOL\outDAT.txt".
-          
+          05 UT-SYS-BATCHFILE                PIC X(76)
+          VALUE "C:\COBOL\salesBatch.txt".
+          05 UT-SYS-CLIENTMS                 PIC X(76)
+          VALUE "C:\COBOL\ClientMaster.dat".
+          COPY FILECTLWS.
+
       * Start of procedure division
         
        PROCEDURE DIVISION.
@@ -213,27 +303,107 @@
       ******************************************************************
        
        000-MAIN-MODULE.
+           PERFORM 070-LOAD-FILE-CONTROL THRU 070-EXIT
            PERFORM 100-INITIALIZATION-OPEN THRU 100-EXIT
            PERFORM 200-WRITE-HEADER THRU 200-EXIT
-           PERFORM 400-PROMPT-USER THRU 400-EXIT
-                   UNTIL WS-EOF-FLAG = "NO"
+           DISPLAY "RUN MODE - (I)NTERACTIVE OR (B)ATCH?"
+           ACCEPT WS-RUN-MODE
+           IF WS-MODE-BATCH
+               PERFORM 450-BATCH-READ-LOOP THRU 450-EXIT
+           ELSE
+               PERFORM 400-PROMPT-USER THRU 400-EXIT
+                       UNTIL WS-EOF-FLAG = "NO"
+           END-IF
            PERFORM 900-WRITE-FOOTER THRU 900-EXIT
            PERFORM 950-TERMINATION-MODULE THRU 950-EXIT
-              
+
        STOP RUN.
-          
+
+      ******************************************************************
+      * 070-LOAD-FILE-CONTROL (036) READS THE SHARED FILE-LOCATION
+      * CONTROL FILE, IF ONE IS PRESENT, AND OVERRIDES THE COMPILED-IN
+      * UT-SYS-* DEFAULTS ABOVE.
       ******************************************************************
-      * 100-INITIALIZATION-OPEN SIMPLY OPENS BOTH OUTPUTFILES FOR 
-      * READING. ALSO CONTAINS CODE TO STEP UP THE CURRENT DATE.
+       070-LOAD-FILE-CONTROL.
+           OPEN INPUT FILE-CONTROL-FILE
+           IF WS-FILECTL-STATUS = "00"
+               PERFORM UNTIL WS-FILECTL-EOF = "YES"
+                   READ FILE-CONTROL-FILE
+                       AT END
+                           MOVE "YES" TO WS-FILECTL-EOF
+                       NOT AT END
+                           PERFORM 075-APPLY-FILE-OVERRIDE THRU 075-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE FILE-CONTROL-FILE
+           END-IF.
+       070-EXIT.
+
+       075-APPLY-FILE-OVERRIDE.
+           EVALUATE FC-DD-NAME
+               WHEN "OUTVFILERPT"
+                   MOVE FC-DD-PATH TO UT-SYS-OUTVFILERPT
+               WHEN "OUTVFILEDAT"
+                   MOVE FC-DD-PATH TO UT-SYS-OUTVFILEDAT
+               WHEN "BATCHFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-BATCHFILE
+               WHEN "CLIENTMS"
+                   MOVE FC-DD-PATH TO UT-SYS-CLIENTMS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       075-EXIT.
+
+      ******************************************************************
+      * 100-INITIALIZATION-OPEN LOADS THE EXISTING CLIENT NUMBERS FROM
+      * OUTPUT-FILE-DATA INTO WS-CLIENT-TABLE FOR DUPLICATE CHECKING,
+      * THEN OPENS OUTPUT-FILE-DATA FOR EXTEND (SO PRIOR SESSIONS'
+      * RECORDS ARE KEPT) AND OUTPUT-FILE-REPORT FOR OUTPUT. ALSO
+      * CONTAINS CODE TO STEP UP THE CURRENT DATE.
       ******************************************************************
-       100-INITIALIZATION-OPEN. 
-           OPEN OUTPUT OUTPUT-FILE-DATA 
+       100-INITIALIZATION-OPEN.
+           PERFORM 110-LOAD-CLIENT-TABLE THRU 110-EXIT
+           OPEN EXTEND OUTPUT-FILE-DATA
+           IF WS-OUTDAT-STATUS NOT = "00"
+               OPEN OUTPUT OUTPUT-FILE-DATA
+           END-IF
            OPEN OUTPUT OUTPUT-FILE-REPORT
+           OPEN I-O CLIENT-MASTER-FILE
+           IF WS-CLIENTMS-STATUS NOT = "00"
+               OPEN OUTPUT CLIENT-MASTER-FILE
+               CLOSE CLIENT-MASTER-FILE
+               OPEN I-O CLIENT-MASTER-FILE
+           END-IF
            MOVE FUNCTION CURRENT-DATE TO WS-CUR-DATE
            MOVE CUR-YEAR TO H-YEAR
            MOVE CUR-MONTH TO H-MONTH
            MOVE CUR-DAY TO H-DAY.
        100-EXIT.
+
+      ******************************************************************
+      * 110-LOAD-CLIENT-TABLE READS ANY CLIENT NUMBERS ALREADY IN
+      * OUTPUT-FILE-DATA FROM A PRIOR SESSION INTO WS-CLIENT-TABLE SO
+      * 690-CHECK-DUPLICATE-CLIENT CAN FLAG A REPEATED CLIENT NUMBER
+      * BEFORE 700-ADD-DATA WRITES IT.
+      ******************************************************************
+       110-LOAD-CLIENT-TABLE.
+           MOVE 0 TO WS-DUP-CLIENT-COUNT
+           MOVE "NO" TO WS-LOAD-EOF
+           OPEN INPUT OUTPUT-FILE-DATA
+           IF WS-OUTDAT-STATUS = "00"
+               PERFORM UNTIL WS-LOAD-EOF = "YES"
+                   READ OUTPUT-FILE-DATA
+                       AT END
+                           MOVE "YES" TO WS-LOAD-EOF
+                       NOT AT END
+                           ADD 1 TO WS-DUP-CLIENT-COUNT
+                           SET CL-IDX TO WS-DUP-CLIENT-COUNT
+                           MOVE O-CLIENT-NO TO WS-TBL-CLIENT-NO(CL-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE OUTPUT-FILE-DATA
+           END-IF.
+       110-EXIT.
  
       ******************************************************************
       * 200-WRITE-HEADER WRITES THE OUTPUT RECORD FROM THE HEADERS SET
@@ -274,18 +444,100 @@
            ACCEPT WS-CLIENT-NO
            DISPLAY "ENTER CLIENT NAME"
            ACCEPT WS-CLIENT-NAME
-           DISPLAY "ENTER UNIT PRICE"
-           ACCEPT WS-UNIT-PRICE
-           DISPLAY "ENTER QUANTITY SOLD"
-           ACCEPT WS-QUANTITY-SOLD
+           DISPLAY "IS THIS A RETURN/REFUND?  (YES/NO)"
+           ACCEPT WS-RETURN-FLAG
+           PERFORM 410-ACCEPT-PRICE-QTY THRU 410-EXIT
            DISPLAY "ADD RECORD TO FILE?  (YES/NO)"
            ACCEPT WS-ADD-REC-FILE
            DISPLAY "ENTER MORE RECORDS?  (YES/NO)"
            ACCEPT WS-EOF-FLAG
            PERFORM 600-DETAIL THRU 600-EXIT.
        400-EXIT.
-       
-       
+
+      ******************************************************************
+      * 410-ACCEPT-PRICE-QTY ACCEPTS THE UNIT PRICE AND QUANTITY SOLD,
+      * RE-PROMPTING UNTIL 415-VALIDATE-PRICE-QTY ACCEPTS THE ENTRY.
+      ******************************************************************
+       410-ACCEPT-PRICE-QTY.
+           MOVE "NO" TO WS-VALID-ENTRY
+           PERFORM UNTIL WS-VALID-ENTRY = "YES"
+               DISPLAY "ENTER UNIT PRICE"
+               ACCEPT WS-UNIT-PRICE
+               DISPLAY "ENTER QUANTITY SOLD"
+               ACCEPT WS-QUANTITY-SOLD
+               PERFORM 415-VALIDATE-PRICE-QTY THRU 415-EXIT
+           END-PERFORM.
+       410-EXIT.
+
+      ******************************************************************
+      * 415-VALIDATE-PRICE-QTY (035 review fix) HOLDS THE VALIDATION AND
+      * SIGN-FORCING RULES SHARED BY THE INTERACTIVE PROMPT (410) AND
+      * THE BATCH LOAD (450), SO A BATCH TICKET IS HELD TO THE SAME
+      * PRICE-MUST-BE-POSITIVE/QUANTITY-MUST-NOT-BE-ZERO RULES AS AN
+      * OPERATOR-KEYED SALE INSTEAD OF BYPASSING THEM. SETS
+      * WS-VALID-ENTRY TO "YES" ONLY WHEN WS-UNIT-PRICE/
+      * WS-QUANTITY-SOLD ARE ACCEPTABLE, FORCING THE QUANTITY NEGATIVE
+      * ON A RETURN SO THE TOTALS COME OUT AS A CREDIT.
+      ******************************************************************
+       415-VALIDATE-PRICE-QTY.
+           MOVE "NO" TO WS-VALID-ENTRY
+           IF WS-RETURN-FLAG = "YES"
+               IF WS-UNIT-PRICE NOT > 0 OR WS-QUANTITY-SOLD = 0
+                   DISPLAY "INVALID ENTRY - PRICE MUST BE POSITIVE "
+                       "AND QUANTITY MUST NOT BE ZERO"
+               ELSE
+                   IF WS-QUANTITY-SOLD > 0
+                       COMPUTE WS-QUANTITY-SOLD =
+                           WS-QUANTITY-SOLD * -1
+                   END-IF
+                   MOVE "YES" TO WS-VALID-ENTRY
+               END-IF
+           ELSE
+               IF WS-UNIT-PRICE > 0 AND WS-QUANTITY-SOLD > 0
+                   MOVE "YES" TO WS-VALID-ENTRY
+               ELSE
+                   DISPLAY "INVALID ENTRY - PRICE MUST BE POSITIVE "
+                       "AND QUANTITY MUST BE GREATER THAN ZERO"
+               END-IF
+           END-IF.
+       415-EXIT.
+
+      ******************************************************************
+      * 450-BATCH-READ-LOOP READS CLIENT NUMBER/NAME/PRICE/QUANTITY
+      * RECORDS FROM BATCH-INPUT-FILE, RUNS THEM THROUGH THE SAME
+      * 415-VALIDATE-PRICE-QTY RULES THE INTERACTIVE PROMPT USES, AND
+      * DRIVES 600-DETAIL FOR EACH RECORD THAT PASSES, SO END-OF-DAY
+      * PAPER TICKETS CAN BE LOADED WITHOUT ANYONE SITTING AT THE
+      * TERMINAL. A RECORD THAT FAILS VALIDATION IS SKIPPED AND LOGGED
+      * INSTEAD OF WRITTEN, SINCE THERE IS NO OPERATOR TO RE-PROMPT.
+      ******************************************************************
+       450-BATCH-READ-LOOP.
+           MOVE "NO" TO WS-BATCH-EOF
+           OPEN INPUT BATCH-INPUT-FILE
+           PERFORM UNTIL WS-BATCH-EOF = "YES"
+               READ BATCH-INPUT-FILE
+                   AT END
+                       MOVE "YES" TO WS-BATCH-EOF
+                   NOT AT END
+                       MOVE BI-CLIENT-NO TO WS-CLIENT-NO
+                       MOVE BI-CLIENT-NAME TO WS-CLIENT-NAME
+                       MOVE BI-UNIT-PRICE TO WS-UNIT-PRICE
+                       MOVE BI-QUANTITY-SOLD TO WS-QUANTITY-SOLD
+                       MOVE BI-RETURN-FLAG TO WS-RETURN-FLAG
+                       PERFORM 415-VALIDATE-PRICE-QTY THRU 415-EXIT
+                       IF WS-VALID-ENTRY = "YES"
+                           MOVE "YES" TO WS-ADD-REC-FILE
+                           PERFORM 600-DETAIL THRU 600-EXIT
+                       ELSE
+                           DISPLAY "BATCH RECORD REJECTED - CLIENT "
+                               BI-CLIENT-NO
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BATCH-INPUT-FILE.
+       450-EXIT.
+
+
       ******************************************************************
       * 600-DETAIL WRITES THE DETAILS OF THE TRANSACTIONS INCLUDING 
       * THE CUSTOMER NUMBER, NAME, UNIT PRICE, QUANTITY SOLD / RETURNED,
@@ -301,29 +553,78 @@
            MOVE WS-UNIT-PRICE TO D-UNIT-PRICE
            MOVE WS-QUANTITY-SOLD TO D-QUANTITY-SOLD
            MOVE WS-ADD-REC-FILE TO D-ADDED
+           IF WS-RETURN-FLAG = "YES"
+               MOVE "RETURN" TO D-TRANS-TYPE
+           ELSE
+               MOVE "SALE" TO D-TRANS-TYPE
+           END-IF
            PERFORM 800-CALCULATIONS THRU 800-EXIT
            MOVE WS-TOTAL-SALE TO D-TOTAL-SALE
            MOVE WS-SALES-TAX TO D-SALES-TAX
            MOVE WS-FINAL-SALE TO D-FINAL-SALE
            PERFORM 850-CLACLUATE-TOTALS THRU 850-EXIT
               WRITE OUTPUT-RECORD-REPORT FROM DETAILS1
-               AFTER ADVANCING 1 LINE 
+               AFTER ADVANCING 1 LINE
            ADD 1 TO WS-LINE-COUNT
-           ADD 1 TO WS-CLIENT-COUNT   
-           
+           ADD 1 TO WS-CLIENT-COUNT
+
            IF WS-ADD-REC-FILE = "YES"
-              PERFORM 700-ADD-DATA THRU 700-EXIT
-           END-IF.  
-           
+              PERFORM 690-CHECK-DUPLICATE-CLIENT THRU 690-EXIT
+              IF WS-DUP-FOUND = "YES"
+                 DISPLAY "CLIENT NUMBER ALREADY EXISTS - "
+                     "RECORD NOT ADDED TO FILE"
+              ELSE
+                 PERFORM 700-ADD-DATA THRU 700-EXIT
+              END-IF
+           END-IF.
+
        600-EXIT.
-       
+
+      ******************************************************************
+      * 690-CHECK-DUPLICATE-CLIENT LOOKS UP WS-CLIENT-NO AGAINST EVERY
+      * CLIENT NUMBER ALREADY LOADED INTO WS-CLIENT-TABLE (RECORDS FROM
+      * PRIOR SESSIONS PLUS ANY ADDED SO FAR THIS SESSION) SO A
+      * DUPLICATE IS FLAGGED BEFORE 700-ADD-DATA WRITES IT.
+      ******************************************************************
+       690-CHECK-DUPLICATE-CLIENT.
+           MOVE "NO" TO WS-DUP-FOUND
+           IF WS-DUP-CLIENT-COUNT > 0
+               SET CL-IDX TO 1
+               SEARCH WS-CLIENT-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-TBL-CLIENT-NO(CL-IDX) = WS-CLIENT-NO
+                       MOVE "YES" TO WS-DUP-FOUND
+               END-SEARCH
+           END-IF.
+       690-EXIT.
+
       ******************************************************************
-      * 700-ADD-DATA ADDS THE INPUT DATA TO THE SEQUNTIAL FILE ONLY 
+      * 695-SYNC-CLIENT-MASTER (032) LOOKS WS-CLIENT-NO UP AGAINST THE
+      * SHARED CLIENT MASTER FILE. AN EXISTING CLIENT'S NAME BECOMES
+      * CANONICAL (OVERRIDING WHATEVER WAS JUST KEYED IN); A NEW
+      * CLIENT NUMBER SEEDS THE MASTER WITH TODAY'S NAME.
+      ******************************************************************
+       695-SYNC-CLIENT-MASTER.
+           MOVE WS-CLIENT-NO TO WS-CLIENT-NO-KEY
+           MOVE WS-CLIENT-NO-KEY TO CM-CLIENT-NO
+           READ CLIENT-MASTER-FILE
+               INVALID KEY
+                   MOVE WS-CLIENT-NAME TO CM-CLIENT-NAME
+                   WRITE CM-MASTER-RECORD
+               NOT INVALID KEY
+                   MOVE CM-CLIENT-NAME TO WS-CLIENT-NAME
+           END-READ.
+       695-EXIT.
+
+      ******************************************************************
+      * 700-ADD-DATA ADDS THE INPUT DATA TO THE SEQUNTIAL FILE ONLY
       * IF THE USER TELLS THE PROGRAM TO DO SO. OTHERWISE IT WILL NOT 
       * ADD THE DATA TO THE OUTPUT FILE
       ******************************************************************
        
        700-ADD-DATA.
+           PERFORM 695-SYNC-CLIENT-MASTER THRU 695-EXIT
            MOVE WS-CLIENT-NO TO O-CLIENT-NO
            MOVE WS-CLIENT-NAME TO O-CLIENT-NAME
            MOVE WS-UNIT-PRICE TO O-UNIT-PRICE
@@ -331,7 +632,15 @@
            MOVE WS-TOTAL-SALE TO O-TOTAL-SALE
            MOVE WS-SALES-TAX TO O-SALES-TAX
            MOVE WS-FINAL-SALE TO O-FINAL-SALE
-           WRITE  OUTPUT-RECORD-DATA.
+           IF WS-RETURN-FLAG = "YES"
+               MOVE "RET" TO O-TRANS-TYPE
+           ELSE
+               MOVE "SAL" TO O-TRANS-TYPE
+           END-IF
+           WRITE  OUTPUT-RECORD-DATA
+           ADD 1 TO WS-DUP-CLIENT-COUNT
+           SET CL-IDX TO WS-DUP-CLIENT-COUNT
+           MOVE WS-CLIENT-NO TO WS-TBL-CLIENT-NO(CL-IDX).
        700-EXIT.
        
       ******************************************************************
@@ -361,22 +670,28 @@
        
        850-CLACLUATE-TOTALS.
            COMPUTE WS-SALES-TAX-SUM = WS-SALES-TAX-SUM + WS-SALES-TAX
-           COMPUTE WS-TOTAL-SALES-SUM = WS-TOTAL-SALES-SUM + 
-                   WS-FINAL-SALE.
-       850-EXIT.     
+           COMPUTE WS-TOTAL-SALES-SUM = WS-TOTAL-SALES-SUM +
+                   WS-FINAL-SALE
+           IF WS-RETURN-FLAG = "YES"
+               COMPUTE WS-RETURN-TOTAL-SUM = WS-RETURN-TOTAL-SUM +
+                       WS-FINAL-SALE
+           END-IF.
+       850-EXIT.
        
       ******************************************************************
       * 900-WRITE-FOOTER WRITES THE FOOTER FOR THE REPORT OUTPUT FILE.
-      * THE FOOTER CONTAINS THE TOTAL NUMBER OF CLIENTS, TOTAL SALES TAX
-      * AND THE TOTAL FINAL SALES AMOUNT.
+      * THE FOOTER CONTAINS THE TOTAL NUMBER OF CLIENTS, TOTAL SALES TAX,
+      * THE TOTAL FINAL SALES AMOUNT, AND THE RETURNS/REFUNDS SUBTOTAL.
       ******************************************************************
        900-WRITE-FOOTER.
            MOVE WS-CLIENT-COUNT TO NO-OF-CLIENTS
            MOVE WS-SALES-TAX-SUM TO F-SALES-TAX
            MOVE WS-TOTAL-SALES-SUM TO F-FINAL-SALE
+           MOVE WS-RETURN-TOTAL-SUM TO F-RETURN-TOTAL
            WRITE OUTPUT-RECORD-REPORT FROM FOOTER
            WRITE OUTPUT-RECORD-REPORT FROM FOOTER
-           WRITE OUTPUT-RECORD-REPORT FROM FOOTER1.
+           WRITE OUTPUT-RECORD-REPORT FROM FOOTER1
+           WRITE OUTPUT-RECORD-REPORT FROM FOOTER2.
        900-EXIT.
        
       ******************************************************************
@@ -385,5 +700,6 @@
        
        950-TERMINATION-MODULE.
            CLOSE OUTPUT-FILE-DATA
-           CLOSE OUTPUT-FILE-REPORT.
+           CLOSE OUTPUT-FILE-REPORT
+           CLOSE CLIENT-MASTER-FILE.
        950-EXIT.
\ No newline at end of file
