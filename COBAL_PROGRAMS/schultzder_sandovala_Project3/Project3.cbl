@@ -56,10 +56,60 @@
        
        SELECT INPUT-TRANS-FILE
               ASSIGN TO UT-SYS-INTRANS
-              ORGANIZATION IS LINE SEQUENTIAL. 
-              
-              
-      * Beginning of data division. 
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Select statement for the code-validated transaction file fed
+      * into 100-SORT (see 050-VALIDATE-TRANS-CODES).
+
+       SELECT VALIDATED-TRANS-FILE
+              ASSIGN TO UT-SYS-VALIDTRANS
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Select statement for rejected transaction codes.
+
+       SELECT TRANS-EXCEPTION-FILE
+              ASSIGN TO UT-SYS-TRANSEXC
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Select statement for the before/after audit trail.
+
+       SELECT AUDIT-FILE
+              ASSIGN TO UT-SYS-AUDITFILE
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Select statement for the dated backup of the old master.
+
+       SELECT BACKUP-OLD-MASTER-FILE
+              ASSIGN TO WS-BACKUP-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Select statement for the merge restart/checkpoint file.
+
+       SELECT CHECKPOINT-FILE
+              ASSIGN TO UT-SYS-CKPTFILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CKPTFILE-STATUS.
+
+      * Select statement for the shared client master file (see
+      * copybooks/CLIENTMS.cpy), keyed by client number, so the same
+      * client name PROGRAM1, PROGRAM3, and PROJECT1 use is the one
+      * carried onto NEW-MASTER-REC here.
+
+       SELECT CLIENT-MASTER-FILE
+              ASSIGN TO UT-SYS-CLIENTMS
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS CM-CLIENT-NO
+              FILE STATUS IS WS-CLIENTMS-STATUS.
+
+      * 036: shared file-location control file.
+
+       SELECT FILE-CONTROL-FILE
+              ASSIGN TO UT-SYS-FILECTL
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FILECTL-STATUS.
+
+      * Beginning of data division.
         
        DATA DIVISION.
        FILE SECTION.
@@ -155,7 +205,73 @@
              88 S-DELETE-RECORD              VALUE "D".
              88 S-ADD-RECORD                 VALUE "A".
              88 S-UPDATE-RECORD              VALUE "C".
-       
+
+      * File description for the code-validated transaction file
+
+       FD VALIDATED-TRANS-FILE
+          RECORD CONTAINS 68 CHARACTERS.
+       01 VALIDATED-TRANS-RECORD                     PIC X(68).
+
+      * File description for rejected transaction codes
+
+       FD TRANS-EXCEPTION-FILE.
+       01 TRANS-EXCEPTION-RECORD.
+          05 EXC-CLIENT-NO                       PIC X(4).
+          05                                     PIC X VALUE SPACES.
+          05 EXC-TRANS-CODE                      PIC X.
+          05                                     PIC X VALUE SPACES.
+          05 EXC-REASON                          PIC X(30).
+
+      * File description for the before/after audit trail
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+          05 AUD-TRANS-TYPE                      PIC X(8).
+          05                                     PIC X VALUE SPACES.
+          05 AUD-BEFORE-CLIENT-NO                PIC X(4).
+          05                                     PIC X VALUE SPACES.
+          05 AUD-BEFORE-CLIENT-NAME               PIC X(25).
+          05 AUD-BEFORE-UNIT-PRICE                PIC 9(4)V99.
+          05 AUD-BEFORE-QUANTITY-SOLD             PIC S9999.
+          05 AUD-BEFORE-FINAL-SALE                PIC S9(4)V99.
+          05                                     PIC X VALUE SPACES.
+          05 AUD-AFTER-CLIENT-NO                 PIC X(4).
+          05                                     PIC X VALUE SPACES.
+          05 AUD-AFTER-CLIENT-NAME               PIC X(25).
+          05 AUD-AFTER-UNIT-PRICE                PIC 9(4)V99.
+          05 AUD-AFTER-QUANTITY-SOLD             PIC S9999.
+          05 AUD-AFTER-FINAL-SALE                PIC S9(4)V99.
+
+      * File description for the dated backup of the old master
+
+       FD BACKUP-OLD-MASTER-FILE
+          RECORD CONTAINS 67 CHARACTERS.
+       01 BACKUP-RECORD                              PIC X(67).
+
+      * File description for the merge restart/checkpoint file
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+          05 CKPT-OLD-CLIENT-NO                  PIC X(4).
+          05 CKPT-TRANS-CLIENT-NO                 PIC X(4).
+          05 CKPT-COUNT-ADDED                    PIC 9(5).
+          05 CKPT-COUNT-CHANGED                  PIC 9(5).
+          05 CKPT-COUNT-DELETED                  PIC 9(5).
+          05 CKPT-COUNT-UNCHANGED                PIC 9(5).
+          05 CKPT-COUNT-TRANS-IN                 PIC 9(5).
+          05 CKPT-STATUS                         PIC X(8).
+
+      * File description for the shared client master file.
+
+       FD CLIENT-MASTER-FILE.
+          COPY CLIENTMS.
+
+      * 036: file description for the shared file-location control
+      * file.
+
+       FD FILE-CONTROL-FILE.
+          COPY FILECTL.
+
        WORKING-STORAGE SECTION.
        
        01 WS-VARS.
@@ -163,22 +279,62 @@
           05 LINE-COUNT                             PIC 99  VALUE 1.
           05 DETAILS-START                          PIC 999 VALUE 9.
           05 FULL-PAGE-COUNT                        PIC 99  VALUE 55.
-          05 WS-CLIENT-COUNT                        PIC 999. 
-          05 WS-SALES-TAX-SUM                       PIC S9999V99.
-          05 WS-TOTAL-SALES-SUM                     PIC S9999V99.
-          05 WS-SALES-TAX-CONST                     PIC 9V999 
+          05 WS-CLIENT-COUNT                        PIC 999.
+          05 WS-SALES-TAX-CONST                     PIC 9V999
                                                     VALUE 0.065.
           05 WS-HIGH-VALUES                         PIC 9999
                                                     VALUE 9999.
           05 WS-PREVEOUS-REC                        PIC 9999.
-          05 WS-CUR-DATE.
-             10 CUR-YEAR                            PIC 9999.
-             10 CUR-DAY                             PIC 99.
-             10 CUR-MONTH                           PIC 99.
-          
-          
-          
-          
+          COPY RUNDATE.
+          05 WS-COUNT-ADDED                         PIC 9(5) VALUE 0.
+          05 WS-COUNT-CHANGED                       PIC 9(5) VALUE 0.
+          05 WS-COUNT-DELETED                       PIC 9(5) VALUE 0.
+          05 WS-COUNT-UNCHANGED                     PIC 9(5) VALUE 0.
+          05 WS-COUNT-TRANS-IN                      PIC 9(5) VALUE 0.
+          05 WS-PENDING-DELETE                      PIC XXX  VALUE "NO".
+      * 029 (review fix): set only when 400-UPDATE-TEST's loop applies
+      * a real update (WHEN OTHER/705-APPLY-UPDATE) for the current
+      * client. A client whose only transactions were rejected adds
+      * (ST-ADD-RECORD against an existing master, logged by
+      * 600-ERROR-RTN) leaves this "NO", so the master record carries
+      * forward as UNCHANGED instead of a spurious counted/audited
+      * UPDATE.
+          05 WS-REAL-CHANGE-MADE                    PIC XXX  VALUE "NO".
+          05 WS-AUDIT-TYPE                          PIC X(8).
+          05 WS-VALID-EOF                           PIC XXX  VALUE "NO".
+          05 WS-BACKUP-EOF                          PIC XXX  VALUE "NO".
+          05 WS-BACKUP-DATE.
+             10 WS-BKP-YEAR                         PIC 9999.
+             10 WS-BKP-MONTH                        PIC 99.
+             10 WS-BKP-DAY                          PIC 99.
+          05 WS-BACKUP-FILENAME                     PIC X(76).
+          05 WS-CHECKPOINT-INTERVAL                 PIC 999  VALUE 050.
+          05 WS-RECS-SINCE-CHECKPOINT               PIC 999  VALUE 0.
+          05 WS-RESTART-MODE                        PIC XXX  VALUE "NO".
+          05 WS-CKPTFILE-STATUS                     PIC XX.
+          05 WS-CLIENTMS-STATUS                     PIC XX.
+      * 032 (review fix): CM-CLIENT-NO is the shared master's key
+      * (copybooks/CLIENTMS.cpy, PIC X(5)). A-CLIENT-NO here is only
+      * 4 digits wide (this program's own input layout), so a
+      * straight MOVE into CM-CLIENT-NO space-pads it ("0023 ")
+      * instead of zero-padding it ("00023") the way PROGRAM1's
+      * operator-typed 5-digit numbers do. Routing through a numeric
+      * field lines the two up on the same key for the same client.
+          05 WS-CLIENT-NO-KEY                       PIC 9(5).
+          05 WS-CKPT-EOF                            PIC XXX  VALUE "NO".
+          05 WS-CKPT-FOUND                          PIC XXX  VALUE "NO".
+          05 WS-CKPT-OLD-CLIENT-NO                  PIC X(4).
+          05 WS-CKPT-TRANS-CLIENT-NO                PIC X(4).
+
+      * 046: client-number inquiry/lookup mode, run interactively
+      * after the update run finishes, so an operator can look a
+      * client up on the new master without paging through the report.
+
+          05 WS-INQUIRY-AGAIN                       PIC X   VALUE "Y".
+          05 WS-INQUIRY-CLIENT-NO                    PIC X(4).
+          05 WS-INQUIRY-FOUND                        PIC XXX VALUE "NO".
+          05 WS-INQUIRY-EOF                          PIC XXX VALUE "NO".
+
        01 HEADING1.
           05                                 PIC X(13)
                                              VALUE "DEREK SCHULTZ".
@@ -200,11 +356,7 @@
        
        01 HEADING3.
           05                                 PIC X(114) VALUE SPACES.
-          05 H-DAY                           PIC 99.
-          05                                 PIC X     VALUE "/".
-          05 H-MONTH                         PIC 99.
-          05                                 PIC X     VALUE "/".
-          05 H-YEAR                          PIC 9999.
+          COPY DATEHDR.
           
           
        01 HEADING4. 
@@ -268,22 +420,27 @@
        01 FOOTER.
           05                                 PIC X(124) VALUE SPACES.
           
-       01 FOOTER1.
-          05                                 PIC X(12)
-                                             VALUE "****CLIENTS ".
-          05 NO-OF-CLIENTS                   PIC ZZ9.
-          05                                 PIC X(4)  VALUE "****".
-          05                                 PIC X(10) VALUE SPACES.
-          05                                 PIC X(15) 
-                                             VALUE "TOAL SALES TAX ".
-          05 F-SALES-TAX                     PIC -$,$$9.99.
-          05                                 PIC X(2)  VALUE SPACES.
-          05                                 PIC X(16)
-                                             VALUE "TOAL FINAL SALE ".
-          05 F-FINAL-SALE                    PIC -$$$,$$9.99.
+      * Footer 2 -- transaction control-total report (request 026)
+
+       01 FOOTER2.
+          05                                 PIC X(18)
+                                             VALUE "TRANSACTIONS READ ".
+          05 F-COUNT-TRANS-IN                PIC ZZZZ9.
+          05                                 PIC X(4)  VALUE SPACES.
+          05                                 PIC X(7)  VALUE "ADDED  ".
+          05 F-COUNT-ADDED                   PIC ZZZZ9.
+          05                                 PIC X(4)  VALUE SPACES.
+          05                                 PIC X(8)  VALUE "CHANGED ".
+          05 F-COUNT-CHANGED                 PIC ZZZZ9.
+          05                                 PIC X(4)  VALUE SPACES.
+          05                                 PIC X(8)  VALUE "DELETED ".
+          05 F-COUNT-DELETED                 PIC ZZZZ9.
+          05                                 PIC X(4)  VALUE SPACES.
+          05                                 PIC X(10)
+                                             VALUE "UNCHANGED ".
+          05 F-COUNT-UNCHANGED               PIC ZZZZ9.
+
 
-       
-       
        01 WS-FILES.
           05 UT-SYS-NEW-OUTVFILE             PIC X(76)
           VALUE "C:\COBOL\out_new_mst.txt".
@@ -295,49 +452,269 @@
           VALUE "C:\COBOL\transactionFile.txt".
           05 UT-SYS-TRANSVFILE               PIC X(76)
           VALUE "C:\COBOL\sortedInput.txt".
- 
-          
+          05 UT-SYS-VALIDTRANS               PIC X(76)
+          VALUE "C:\COBOL\validTrans.txt".
+          05 UT-SYS-TRANSEXC                 PIC X(76)
+          VALUE "C:\COBOL\transCodeExceptions.txt".
+          05 UT-SYS-AUDITFILE                PIC X(76)
+          VALUE "C:\COBOL\auditTrail.txt".
+          05 UT-SYS-CKPTFILE                 PIC X(76)
+          VALUE "C:\COBOL\mergeCheckpoint.txt".
+          05 UT-SYS-CLIENTMS                 PIC X(76)
+          VALUE "C:\COBOL\ClientMaster.dat".
+          COPY FILECTLWS.
+
+
       * Start of procedure division
         
        PROCEDURE DIVISION.
        
        000-MAIN-MODULE.
+           PERFORM 040-LOAD-FILE-CONTROL THRU 040-EXIT
+           PERFORM 050-VALIDATE-TRANS-CODES THRU 050-EXIT
+           PERFORM 060-BACKUP-OLD-MASTER THRU 060-EXIT
            PERFORM 100-SORT THRU 100-EXIT
+           PERFORM 150-CHECK-RESTART THRU 150-EXIT
            PERFORM 200-OPEN THRU 200-EXIT
-           PERFORM 250-WRITE-HEADER THRU 250-EXIT
+           IF WS-RESTART-MODE NOT = "YES"
+               PERFORM 250-WRITE-HEADER THRU 250-EXIT
+           END-IF
            PERFORM 300-UPDATE-RTN THRU 300-EXIT
                    UNTIL O-CLIENT-NO = WS-HIGH-VALUES
                    AND ST-CLIENT-NO = WS-HIGH-VALUES
+           PERFORM 950-WRITE-SUMMARY THRU 950-EXIT
+           PERFORM 960-CLIENT-INQUIRY THRU 960-EXIT
            PERFORM 1000-TERMINATION-MODULE THRU 1000-EXIT.
        STOP RUN.
-       
+
+      ******************************************************************
+      * 040-LOAD-FILE-CONTROL (036) READS THE SHARED FILE-LOCATION
+      * CONTROL FILE, IF ONE IS PRESENT, AND OVERRIDES THE COMPILED-IN
+      * UT-SYS-* DEFAULTS ABOVE BEFORE ANY OTHER FILE IS OPENED.
+      ******************************************************************
+       040-LOAD-FILE-CONTROL.
+           OPEN INPUT FILE-CONTROL-FILE
+           IF WS-FILECTL-STATUS = "00"
+               PERFORM UNTIL WS-FILECTL-EOF = "YES"
+                   READ FILE-CONTROL-FILE
+                       AT END
+                           MOVE "YES" TO WS-FILECTL-EOF
+                       NOT AT END
+                           PERFORM 045-APPLY-FILE-OVERRIDE THRU 045-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE FILE-CONTROL-FILE
+           END-IF.
+       040-EXIT.
+
+       045-APPLY-FILE-OVERRIDE.
+           EVALUATE FC-DD-NAME
+               WHEN "NEW-OUTVFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-NEW-OUTVFILE
+               WHEN "INVFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-INVFILE
+               WHEN "OUTVFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-OUTVFILE
+               WHEN "INTRANS"
+                   MOVE FC-DD-PATH TO UT-SYS-INTRANS
+               WHEN "TRANSVFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-TRANSVFILE
+               WHEN "VALIDTRANS"
+                   MOVE FC-DD-PATH TO UT-SYS-VALIDTRANS
+               WHEN "TRANSEXC"
+                   MOVE FC-DD-PATH TO UT-SYS-TRANSEXC
+               WHEN "AUDITFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-AUDITFILE
+               WHEN "CKPTFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-CKPTFILE
+               WHEN "CLIENTMS"
+                   MOVE FC-DD-PATH TO UT-SYS-CLIENTMS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       045-EXIT.
+
+      ******************************************************************
+      * 050-VALIDATE-TRANS-CODES READS THE RAW INPUT-TRANS-FILE BEFORE
+      * THE SORT RUNS, LETTING ONLY RECORDS WHOSE T-TRANS-CODE IS A, C,
+      * OR D FLOW INTO VALIDATED-TRANS-FILE (WHICH 100-SORT NOW SORTS
+      * INSTEAD OF INPUT-TRANS-FILE DIRECTLY). ANY OTHER CODE IS
+      * REJECTED TO TRANS-EXCEPTION-FILE SO IT NEVER FALLS INTO
+      * 400-UPDATE-TEST'S "OTHER" (UPDATE) PATH BY ACCIDENT.
+      ******************************************************************
+       050-VALIDATE-TRANS-CODES.
+           MOVE "NO" TO WS-VALID-EOF
+           OPEN INPUT INPUT-TRANS-FILE
+           OPEN OUTPUT VALIDATED-TRANS-FILE
+           OPEN OUTPUT TRANS-EXCEPTION-FILE
+           PERFORM UNTIL WS-VALID-EOF = "YES"
+               READ INPUT-TRANS-FILE
+                   AT END
+                       MOVE "YES" TO WS-VALID-EOF
+                   NOT AT END
+                       IF T-ADD-RECORD OR T-UPDATE-RECORD
+                               OR T-DELETE-RECORD
+                           MOVE TRANSACTION-FILE TO
+                               VALIDATED-TRANS-RECORD
+                           WRITE VALIDATED-TRANS-RECORD
+                       ELSE
+                           MOVE T-CLIENT-NO TO EXC-CLIENT-NO
+                           MOVE T-TRANS-CODE TO EXC-TRANS-CODE
+                           MOVE "INVALID TRANSACTION CODE" TO
+                               EXC-REASON
+                           WRITE TRANS-EXCEPTION-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-TRANS-FILE
+           CLOSE VALIDATED-TRANS-FILE
+           CLOSE TRANS-EXCEPTION-FILE.
+       050-EXIT.
+
+      ******************************************************************
+      * 060-BACKUP-OLD-MASTER COPIES INPUT-OLD-MASTER, AS IT STANDS
+      * BEFORE THIS RUN'S MERGE, TO A FILE NAMED WITH TODAY'S DATE SO A
+      * BAD TRANSACTION FILE CAN BE RECOVERED FROM BY RESTORING
+      * YESTERDAY'S MASTER.
+      ******************************************************************
+       060-BACKUP-OLD-MASTER.
+           MOVE "NO" TO WS-BACKUP-EOF
+           ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD
+           STRING "C:\COBOL\oldMaster_" DELIMITED BY SIZE
+                  WS-BKP-YEAR DELIMITED BY SIZE
+                  WS-BKP-MONTH DELIMITED BY SIZE
+                  WS-BKP-DAY DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-BACKUP-FILENAME
+           END-STRING
+           OPEN INPUT INPUT-OLD-MASTER
+           OPEN OUTPUT BACKUP-OLD-MASTER-FILE
+           PERFORM UNTIL WS-BACKUP-EOF = "YES"
+               READ INPUT-OLD-MASTER
+                   AT END
+                       MOVE "YES" TO WS-BACKUP-EOF
+                   NOT AT END
+                       MOVE OUTPUT-RECORD-DATA TO BACKUP-RECORD
+                       WRITE BACKUP-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-OLD-MASTER
+           CLOSE BACKUP-OLD-MASTER-FILE.
+       060-EXIT.
+
       ******************************************************************
       * Sorts the records by client number in ascendng order and writes
       * it to the output master file
       ******************************************************************
        100-SORT.
-          SORT SORT-X 
-               ON ASCENDING KEY S-CLIENT-NO 
-               USING INPUT-TRANS-FILE
+          SORT SORT-X
+               ON ASCENDING KEY S-CLIENT-NO
+               USING VALIDATED-TRANS-FILE
                GIVING SORTED-IN-TRANS-FILE.
        100-EXIT.
-       
+
+      ******************************************************************
+      * 150-CHECK-RESTART LOOKS AT CHECKPOINT-FILE FOR A DANGLING
+      * CHECKPOINT LEFT BY A RUN THAT NEVER REACHED 1000-TERMINATION-
+      * MODULE (ITS LAST RECORD'S STATUS WOULD NOT BE "COMPLETE"). IF
+      * ONE IS FOUND, WS-RESTART-MODE IS SET SO 200-OPEN REOPENS THE
+      * OUTPUT FILES FOR EXTEND AND 160-SKIP-TO-CHECKPOINT FAST-FORWARDS
+      * PAST THE ALREADY-PROCESSED PORTION OF BOTH INPUT FILES.
+      ******************************************************************
+       150-CHECK-RESTART.
+           MOVE "NO" TO WS-CKPT-FOUND
+           MOVE "NO" TO WS-RESTART-MODE
+           MOVE "NO" TO WS-CKPT-EOF
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPTFILE-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-EOF = "YES"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "YES" TO WS-CKPT-EOF
+                       NOT AT END
+                           MOVE "YES" TO WS-CKPT-FOUND
+                           MOVE CKPT-OLD-CLIENT-NO TO
+                               WS-CKPT-OLD-CLIENT-NO
+                           MOVE CKPT-TRANS-CLIENT-NO TO
+                               WS-CKPT-TRANS-CLIENT-NO
+                           MOVE CKPT-COUNT-ADDED TO WS-COUNT-ADDED
+                           MOVE CKPT-COUNT-CHANGED TO WS-COUNT-CHANGED
+                           MOVE CKPT-COUNT-DELETED TO WS-COUNT-DELETED
+                           MOVE CKPT-COUNT-UNCHANGED TO
+                               WS-COUNT-UNCHANGED
+                           MOVE CKPT-COUNT-TRANS-IN TO WS-COUNT-TRANS-IN
+                           IF CKPT-STATUS = "COMPLETE"
+                               MOVE "NO" TO WS-CKPT-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-CKPT-FOUND = "YES"
+               MOVE "YES" TO WS-RESTART-MODE
+               DISPLAY "RESTARTING MERGE FROM LAST CHECKPOINT - "
+                   "OLD MASTER " WS-CKPT-OLD-CLIENT-NO
+                   " TRANS " WS-CKPT-TRANS-CLIENT-NO
+           ELSE
+               MOVE 0 TO WS-COUNT-ADDED
+               MOVE 0 TO WS-COUNT-CHANGED
+               MOVE 0 TO WS-COUNT-DELETED
+               MOVE 0 TO WS-COUNT-UNCHANGED
+               MOVE 0 TO WS-COUNT-TRANS-IN
+           END-IF.
+       150-EXIT.
+
       ******************************************************************
       * Opens the input and output files and moves the current date to
-      * the correct spot 
+      * the correct spot
       ******************************************************************
        200-OPEN.
            OPEN INPUT INPUT-OLD-MASTER
            OPEN INPUT SORTED-IN-TRANS-FILE
-           OPEN OUTPUT NEW-MASTER-REC
-           OPEN OUTPUT MASTER-REC-REPORT
+           OPEN I-O CLIENT-MASTER-FILE
+           IF WS-CLIENTMS-STATUS NOT = "00"
+               OPEN OUTPUT CLIENT-MASTER-FILE
+               CLOSE CLIENT-MASTER-FILE
+               OPEN I-O CLIENT-MASTER-FILE
+           END-IF
            MOVE FUNCTION CURRENT-DATE TO WS-CUR-DATE
            MOVE CUR-YEAR TO H-YEAR
            MOVE CUR-MONTH TO H-MONTH
-           MOVE CUR-DAY TO H-DAY.
-           PERFORM 800-READ-MASTER THRU 800-EXIT
-           PERFORM 900-READ-TRANS THRU 900-EXIT.
+           MOVE CUR-DAY TO H-DAY
+           IF WS-RESTART-MODE = "YES"
+               OPEN EXTEND NEW-MASTER-REC
+               OPEN EXTEND MASTER-REC-REPORT
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+               PERFORM 800-READ-MASTER THRU 800-EXIT
+               PERFORM 900-READ-TRANS THRU 900-EXIT
+               PERFORM 160-SKIP-TO-CHECKPOINT THRU 160-EXIT
+           ELSE
+               OPEN OUTPUT NEW-MASTER-REC
+               OPEN OUTPUT MASTER-REC-REPORT
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               PERFORM 800-READ-MASTER THRU 800-EXIT
+               PERFORM 900-READ-TRANS THRU 900-EXIT
+           END-IF.
        200-EXIT.
+
+      ******************************************************************
+      * 160-SKIP-TO-CHECKPOINT RE-READS INPUT-OLD-MASTER AND
+      * SORTED-IN-TRANS-FILE, DISCARDING EACH RECORD, UNTIL BOTH REACH
+      * THE CLIENT NUMBERS RECORDED IN THE LAST CHECKPOINT, SO THE
+      * ALREADY-COMMITTED PORTION OF THE MERGE IS NOT REPROCESSED.
+      ******************************************************************
+       160-SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL O-CLIENT-NO >= WS-CKPT-OLD-CLIENT-NO
+                   OR O-CLIENT-NO = WS-HIGH-VALUES
+               PERFORM 800-READ-MASTER THRU 800-EXIT
+           END-PERFORM
+           PERFORM UNTIL ST-CLIENT-NO >= WS-CKPT-TRANS-CLIENT-NO
+                   OR ST-CLIENT-NO = WS-HIGH-VALUES
+               PERFORM 900-READ-TRANS THRU 900-EXIT
+           END-PERFORM.
+       160-EXIT.
        
       ******************************************************************
       * Reads in the records from the sorted master file and outputs 
@@ -368,29 +745,72 @@
   
        
        300-UPDATE-RTN.
-          EVALUATE TRUE 
+          EVALUATE TRUE
               WHEN O-CLIENT-NO = ST-CLIENT-NO
                    PERFORM 400-UPDATE-TEST THRU 400-EXIT
               WHEN O-CLIENT-NO > ST-CLIENT-NO
                    PERFORM 550-ADD-RTN THRU 550-EXIT
-              WHEN OTHER 
+              WHEN OTHER
                    PERFORM 650-WRITE-OLD-REC THRU 650-EXIT
-          END-EVALUATE. 
+          END-EVALUATE
+           ADD 1 TO WS-RECS-SINCE-CHECKPOINT
+           IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 730-WRITE-CHECKPOINT THRU 730-EXIT
+               MOVE 0 TO WS-RECS-SINCE-CHECKPOINT
+           END-IF.
        300-EXIT.
-       
-       
+
+      ******************************************************************
+      * 400-UPDATE-TEST HANDLES EVERY TRANSACTION THAT SHARES THE
+      * CURRENT OLD-MASTER CLIENT NUMBER, NOT JUST THE FIRST ONE, SO A
+      * CLIENT WITH BOTH AN UPDATE AND A LATER DELETE IN THE SAME RUN
+      * ENDS UP DELETED RATHER THAN WITH A STRANDED UPDATED RECORD.
+      * A-* IS SEEDED FROM O-* AND THEN CARRIED FORWARD ACROSS
+      * SUCCESSIVE UPDATES SO THEY COMPOSE; THE OUTCOME (WRITE OR
+      * SKIP) AND THE AUDIT RECORD ARE ONLY DECIDED ONCE ALL OF THIS
+      * CLIENT'S TRANSACTIONS HAVE BEEN SEEN.
+      ******************************************************************
        400-UPDATE-TEST.
-           EVALUATE TRUE
-              WHEN ST-DELETE-RECORD
-                   MOVE "DELETED" TO D-TRANS-CODE
-                   PERFORM 510-WRITE-DETAILS-DELETE THRU 510-EXIT
-              WHEN ST-ADD-RECORD
-                   PERFORM 600-ERROR-RTN THRU 600-EXIT
-              WHEN OTHER 
-                   PERFORM 700-UPDATE-RECORD THRU 700-EXIT
-           END-EVALUATE
-           PERFORM 800-READ-MASTER THRU 800-EXIT
-           PERFORM 900-READ-TRANS THRU 900-EXIT.
+           MOVE O-CLIENT-NO TO A-CLIENT-NO
+           MOVE O-CLIENT-NAME TO A-CLIENT-NAME
+           PERFORM 715-SYNC-CLIENT-MASTER THRU 715-EXIT
+           MOVE O-UNIT-PRICE TO A-UNIT-PRICE
+           MOVE O-QUANTITY-SOLD TO A-QUANTITY-SOLD
+           MOVE O-TOTAL-SALE TO A-TOTAL-SALE
+           MOVE O-SALES-TAX TO A-SALES-TAX
+           MOVE O-FINAL-SALE TO A-FINAL-SALE
+           MOVE "NO" TO WS-PENDING-DELETE
+           MOVE "NO" TO WS-REAL-CHANGE-MADE
+           PERFORM UNTIL ST-CLIENT-NO NOT = O-CLIENT-NO
+              EVALUATE TRUE
+                 WHEN ST-DELETE-RECORD
+                      MOVE "YES" TO WS-PENDING-DELETE
+                      MOVE "DELETED" TO D-TRANS-CODE
+                      PERFORM 510-WRITE-DETAILS-DELETE THRU 510-EXIT
+                 WHEN ST-ADD-RECORD
+                      PERFORM 600-ERROR-RTN THRU 600-EXIT
+                 WHEN OTHER
+                      MOVE "NO" TO WS-PENDING-DELETE
+                      MOVE "YES" TO WS-REAL-CHANGE-MADE
+                      PERFORM 705-APPLY-UPDATE THRU 705-EXIT
+              END-EVALUATE
+              PERFORM 900-READ-TRANS THRU 900-EXIT
+           END-PERFORM
+           IF WS-PENDING-DELETE = "YES"
+               ADD 1 TO WS-COUNT-DELETED
+               MOVE "DELETE" TO WS-AUDIT-TYPE
+               PERFORM 720-WRITE-AUDIT-RECORD THRU 720-EXIT
+           ELSE
+               WRITE NEW-RECORD-DATA
+               IF WS-REAL-CHANGE-MADE = "YES"
+                   ADD 1 TO WS-COUNT-CHANGED
+                   MOVE "UPDATE" TO WS-AUDIT-TYPE
+                   PERFORM 720-WRITE-AUDIT-RECORD THRU 720-EXIT
+               ELSE
+                   ADD 1 TO WS-COUNT-UNCHANGED
+               END-IF
+           END-IF
+           PERFORM 800-READ-MASTER THRU 800-EXIT.
        400-EXIT.
        
        
@@ -463,10 +883,11 @@
                    PERFORM 570-ERROR-CODE THRU 570-EXIT
             END-EVALUATE
            
-          ELSE  
+          ELSE
            MOVE "ADDED" TO D-TRANS-CODE
            MOVE ST-CLIENT-NO TO A-CLIENT-NO
            MOVE ST-CLIENT-NAME TO A-CLIENT-NAME
+           PERFORM 715-SYNC-CLIENT-MASTER THRU 715-EXIT
            MOVE ST-UNIT-PRICE TO A-UNIT-PRICE
            MOVE ST-QUANTITY-SOLD TO A-QUANTITY-SOLD
            MOVE ST-SALES-TAX TO A-SALES-TAX
@@ -474,6 +895,7 @@
            MOVE ST-FINAL-SALE TO A-FINAL-SALE
            WRITE NEW-RECORD-DATA
            PERFORM 500-WRITE-DETAILS THRU 500-EXIT
+           ADD 1 TO WS-COUNT-ADDED
            PERFORM 900-READ-TRANS THRU 900-EXIT
           END-IF.
        550-EXIT.
@@ -492,17 +914,9 @@
        
        600-ERROR-RTN.
            MOVE "RECORD ALREADY EXITS-NO ADD" TO D-TRANS-CODE
-           PERFORM 510-WRITE-DETAILS-DELETE THRU 510-EXIT
-           MOVE O-CLIENT-NO TO A-CLIENT-NO
-           MOVE O-CLIENT-NAME TO A-CLIENT-NAME
-           MOVE O-UNIT-PRICE TO A-UNIT-PRICE
-           MOVE O-QUANTITY-SOLD TO A-QUANTITY-SOLD
-           MOVE O-SALES-TAX TO A-SALES-TAX
-           MOVE O-TOTAL-SALE TO A-TOTAL-SALE
-           MOVE O-FINAL-SALE TO A-FINAL-SALE
-           WRITE NEW-RECORD-DATA.
+           PERFORM 510-WRITE-DETAILS-DELETE THRU 510-EXIT.
        600-EXIT.
-       
+
        650-WRITE-OLD-REC.
            MOVE O-CLIENT-NO TO A-CLIENT-NO
            MOVE O-CLIENT-NAME TO A-CLIENT-NAME
@@ -513,30 +927,52 @@
            MOVE O-FINAL-SALE TO A-FINAL-SALE
            WRITE NEW-RECORD-DATA
            MOVE "UNCHANGED" TO D-TRANS-CODE
-           PERFORM 500-WRITE-DETAILS THRU 500-EXIT.
+           PERFORM 500-WRITE-DETAILS THRU 500-EXIT
+           ADD 1 TO WS-COUNT-UNCHANGED.
            PERFORM 800-READ-MASTER THRU 800-EXIT.
        650-EXIT.
-       
-       700-UPDATE-RECORD.
-           MOVE O-CLIENT-NO TO A-CLIENT-NO
-           MOVE O-CLIENT-NAME TO A-CLIENT-NAME
+
+      ******************************************************************
+      * 705-APPLY-UPDATE APPLIES ONE UPDATE TRANSACTION'S NEW PRICE TO
+      * THE RUNNING A-* IMAGE (NOT THE ORIGINAL O-*), SO A SECOND
+      * UPDATE FOR THE SAME CLIENT IN 400-UPDATE-TEST'S LOOP CHAINS OFF
+      * THE FIRST UPDATE'S RESULT INSTEAD OF OVERWRITING IT.
+      ******************************************************************
+       705-APPLY-UPDATE.
            MOVE ST-UNIT-PRICE TO A-UNIT-PRICE
-           MOVE O-QUANTITY-SOLD TO A-QUANTITY-SOLD
-            MULTIPLY O-QUANTITY-SOLD BY ST-UNIT-PRICE GIVING 
-           A-TOTAL-SALE 
+           MULTIPLY A-QUANTITY-SOLD BY ST-UNIT-PRICE GIVING
+           A-TOTAL-SALE
                ON SIZE ERROR MOVE ZEROS TO A-TOTAL-SALE
            END-MULTIPLY
-           MULTIPLY A-TOTAL-SALE BY WS-SALES-TAX-CONST GIVING 
-           A-SALES-TAX 
+           MULTIPLY A-TOTAL-SALE BY WS-SALES-TAX-CONST GIVING
+           A-SALES-TAX
                ON SIZE ERROR MOVE ZEROS TO A-SALES-TAX
            END-MULTIPLY
            ADD A-TOTAL-SALE TO A-SALES-TAX GIVING A-FINAL-SALE
                ON SIZE ERROR MOVE ZEROS TO A-FINAL-SALE
            END-ADD
-           WRITE NEW-RECORD-DATA 
            MOVE "UPDATED" TO D-TRANS-CODE
            PERFORM 520-WRITE-DETAILS-UPDATE THRU 520-EXIT.
-       700-EXIT.
+       705-EXIT.
+
+      ******************************************************************
+      * 715-SYNC-CLIENT-MASTER (032) LOOKS A-CLIENT-NO UP AGAINST THE
+      * SHARED CLIENT MASTER FILE (SAME PATTERN AS PROGRAM1'S
+      * 110-SYNC-CLIENT-MASTER). AN EXISTING CLIENT'S NAME BECOMES
+      * CANONICAL ON THE NEW MASTER RECORD; A CLIENT NOT YET ON THE
+      * SHARED MASTER SEEDS IT WITH THE NAME CARRIED ON A-CLIENT-NAME.
+      ******************************************************************
+       715-SYNC-CLIENT-MASTER.
+           MOVE A-CLIENT-NO TO WS-CLIENT-NO-KEY
+           MOVE WS-CLIENT-NO-KEY TO CM-CLIENT-NO
+           READ CLIENT-MASTER-FILE
+               INVALID KEY
+                   MOVE A-CLIENT-NAME TO CM-CLIENT-NAME
+                   WRITE CM-MASTER-RECORD
+               NOT INVALID KEY
+                   MOVE CM-CLIENT-NAME TO A-CLIENT-NAME
+           END-READ.
+       715-EXIT.
        
            
 
@@ -557,21 +993,143 @@
        900-READ-TRANS.
            READ SORTED-IN-TRANS-FILE
                AT END MOVE WS-HIGH-VALUES TO ST-CLIENT-NO
+               NOT AT END ADD 1 TO WS-COUNT-TRANS-IN
            END-READ.
        900-EXIT.
-       
-       
+
       ******************************************************************
-      * Writes the footer to the output record 
-      *****************************************************************
-       
+      * 720-WRITE-AUDIT-RECORD WRITES A BEFORE/AFTER IMAGE OF THE
+      * CURRENT OLD-MASTER CLIENT. THE CALLER SETS WS-AUDIT-TYPE TO
+      * "UPDATE" OR "DELETE" BEFOREHAND; A DELETE HAS NO AFTER-IMAGE SO
+      * THOSE FIELDS ARE LEFT BLANK/ZERO.
+      ******************************************************************
+       720-WRITE-AUDIT-RECORD.
+           MOVE WS-AUDIT-TYPE TO AUD-TRANS-TYPE
+           MOVE O-CLIENT-NO TO AUD-BEFORE-CLIENT-NO
+           MOVE O-CLIENT-NAME TO AUD-BEFORE-CLIENT-NAME
+           MOVE O-UNIT-PRICE TO AUD-BEFORE-UNIT-PRICE
+           MOVE O-QUANTITY-SOLD TO AUD-BEFORE-QUANTITY-SOLD
+           MOVE O-FINAL-SALE TO AUD-BEFORE-FINAL-SALE
+           IF WS-AUDIT-TYPE = "DELETE"
+               MOVE SPACES TO AUD-AFTER-CLIENT-NO
+               MOVE SPACES TO AUD-AFTER-CLIENT-NAME
+               MOVE ZEROS TO AUD-AFTER-UNIT-PRICE
+               MOVE ZEROS TO AUD-AFTER-QUANTITY-SOLD
+               MOVE ZEROS TO AUD-AFTER-FINAL-SALE
+           ELSE
+               MOVE A-CLIENT-NO TO AUD-AFTER-CLIENT-NO
+               MOVE A-CLIENT-NAME TO AUD-AFTER-CLIENT-NAME
+               MOVE A-UNIT-PRICE TO AUD-AFTER-UNIT-PRICE
+               MOVE A-QUANTITY-SOLD TO AUD-AFTER-QUANTITY-SOLD
+               MOVE A-FINAL-SALE TO AUD-AFTER-FINAL-SALE
+           END-IF
+           WRITE AUDIT-RECORD.
+       720-EXIT.
+
+      ******************************************************************
+      * 730-WRITE-CHECKPOINT RECORDS THE CURRENT MERGE POSITION AND
+      * RUNNING COUNTS EVERY WS-CHECKPOINT-INTERVAL MASTER RECORDS SO
+      * 150-CHECK-RESTART/160-SKIP-TO-CHECKPOINT CAN RESUME A RUN THAT
+      * DIES PARTWAY THROUGH WITHOUT REPROCESSING FROM THE BEGINNING.
+      ******************************************************************
+       730-WRITE-CHECKPOINT.
+           MOVE O-CLIENT-NO TO CKPT-OLD-CLIENT-NO
+           MOVE ST-CLIENT-NO TO CKPT-TRANS-CLIENT-NO
+           MOVE WS-COUNT-ADDED TO CKPT-COUNT-ADDED
+           MOVE WS-COUNT-CHANGED TO CKPT-COUNT-CHANGED
+           MOVE WS-COUNT-DELETED TO CKPT-COUNT-DELETED
+           MOVE WS-COUNT-UNCHANGED TO CKPT-COUNT-UNCHANGED
+           MOVE WS-COUNT-TRANS-IN TO CKPT-COUNT-TRANS-IN
+           MOVE "RUNNING" TO CKPT-STATUS
+           WRITE CHECKPOINT-RECORD.
+       730-EXIT.
+
+      ******************************************************************
+      * 950-WRITE-SUMMARY PRINTS THE CONTROL-TOTAL FOOTER AND WRITES
+      * THE FINAL "COMPLETE" CHECKPOINT RECORD MARKING THIS RUN AS
+      * FULLY PROCESSED, SO A FUTURE 150-CHECK-RESTART WILL NOT TREAT
+      * IT AS AN INTERRUPTED RUN.
+      ******************************************************************
+       950-WRITE-SUMMARY.
+           MOVE WS-COUNT-TRANS-IN TO F-COUNT-TRANS-IN
+           MOVE WS-COUNT-ADDED TO F-COUNT-ADDED
+           MOVE WS-COUNT-CHANGED TO F-COUNT-CHANGED
+           MOVE WS-COUNT-DELETED TO F-COUNT-DELETED
+           MOVE WS-COUNT-UNCHANGED TO F-COUNT-UNCHANGED
+           WRITE OUTPUT-REC FROM FOOTER2
+             AFTER ADVANCING 2 LINES
+           MOVE WS-HIGH-VALUES TO CKPT-OLD-CLIENT-NO
+           MOVE WS-HIGH-VALUES TO CKPT-TRANS-CLIENT-NO
+           MOVE WS-COUNT-ADDED TO CKPT-COUNT-ADDED
+           MOVE WS-COUNT-CHANGED TO CKPT-COUNT-CHANGED
+           MOVE WS-COUNT-DELETED TO CKPT-COUNT-DELETED
+           MOVE WS-COUNT-UNCHANGED TO CKPT-COUNT-UNCHANGED
+           MOVE WS-COUNT-TRANS-IN TO CKPT-COUNT-TRANS-IN
+           MOVE "COMPLETE" TO CKPT-STATUS
+           WRITE CHECKPOINT-RECORD.
+       950-EXIT.
+
+      ******************************************************************
+      * 960-CLIENT-INQUIRY (046) LETS THE OPERATOR LOOK UP A CLIENT ON
+      * THE NEW MASTER FILE BY CLIENT NUMBER AFTER THE UPDATE RUN HAS
+      * FINISHED. NEW-MASTER-REC IS LINE SEQUENTIAL, SO EACH LOOKUP
+      * CLOSES IT AND RE-OPENS IT INPUT TO SCAN FROM THE TOP -- THE
+      * SAME REWIND-AND-SCAN APPROACH PROGRAM1'S 810-FIND-AND-PRINT
+      * USES ON ITS INVOICE HISTORY FILE.
+      ******************************************************************
+       960-CLIENT-INQUIRY.
+           CLOSE NEW-MASTER-REC
+           DISPLAY "LOOK UP A CLIENT NUMBER? (Y/N)"
+           ACCEPT WS-INQUIRY-AGAIN
+           PERFORM UNTIL WS-INQUIRY-AGAIN NOT = "Y"
+                   AND WS-INQUIRY-AGAIN NOT = "y"
+               DISPLAY "ENTER CLIENT NUMBER TO LOOK UP"
+               ACCEPT WS-INQUIRY-CLIENT-NO
+               MOVE "NO" TO WS-INQUIRY-FOUND
+               MOVE "NO" TO WS-INQUIRY-EOF
+               OPEN INPUT NEW-MASTER-REC
+               PERFORM 965-FIND-CLIENT THRU 965-EXIT
+                   UNTIL WS-INQUIRY-FOUND = "YES"
+                       OR WS-INQUIRY-EOF = "YES"
+               CLOSE NEW-MASTER-REC
+               IF WS-INQUIRY-FOUND = "NO"
+                   DISPLAY "CLIENT NUMBER NOT FOUND"
+               END-IF
+               DISPLAY "LOOK UP ANOTHER CLIENT NUMBER? (Y/N)"
+               ACCEPT WS-INQUIRY-AGAIN
+           END-PERFORM
+           OPEN INPUT NEW-MASTER-REC.
+       960-EXIT.
+
+       965-FIND-CLIENT.
+           READ NEW-MASTER-REC
+               AT END
+                   MOVE "YES" TO WS-INQUIRY-EOF
+               NOT AT END
+                   IF A-CLIENT-NO = WS-INQUIRY-CLIENT-NO
+                       MOVE "YES" TO WS-INQUIRY-FOUND
+                       DISPLAY "CLIENT NO:    " A-CLIENT-NO
+                       DISPLAY "CLIENT NAME:  " A-CLIENT-NAME
+                       DISPLAY "UNIT PRICE:   " A-UNIT-PRICE
+                       DISPLAY "QUANTITY:     " A-QUANTITY-SOLD
+                       DISPLAY "TOTAL SALE:   " A-TOTAL-SALE
+                       DISPLAY "SALES TAX:    " A-SALES-TAX
+                       DISPLAY "FINAL SALE:   " A-FINAL-SALE
+                   END-IF
+           END-READ.
+       965-EXIT.
+
       ******************************************************************
       * Closes all the files and terminates the program
       ******************************************************************
        1000-TERMINATION-MODULE.
            CLOSE INPUT-OLD-MASTER
            CLOSE SORTED-IN-TRANS-FILE
-           CLOSE NEW-MASTER-REC.
+           CLOSE NEW-MASTER-REC
+           CLOSE MASTER-REC-REPORT
+           CLOSE AUDIT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE CLIENT-MASTER-FILE.
        1000-EXIT.
        
        
\ No newline at end of file
