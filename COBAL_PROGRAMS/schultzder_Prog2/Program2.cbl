@@ -19,6 +19,8 @@
       * 21  - 25  price per share (numeric, 2 decimal places)
       * 26  - 30  unused
       * 31  - 35  latests earnings per share (numeric, 2 decimal places)
+      * 36  - 40  dividend per share (numeric, 2 decimal places)
+      * 41  - 49  shares outstanding (numeric)
       * Output
       *  1  -  3  stock code (alphanumeric)
       *  4  - 20  stock name (alphanumeric)
@@ -26,30 +28,76 @@
       * 26  - 40  unused
       * 41  - 48  current date (numeric, MMDDYYYY)
       * 49  - 58  latest earnings per share (numeric, 2 decimal places)
-      * 59  - 65  P/E ratio (numeric, 3 decimal places) 
+      * 59  - 65  P/E ratio (numeric, 3 decimal places)
+      * dividend per share, shares outstanding, dividend yield and
+      * market capitalization follow the P/E ratio (047)
       *
       * infile = C:\COBOL
-      * outfile = C:\COBOL 
-      * 
+      * outfile = C:\COBOL
+      * data files: stock input file, P/E output file, P/E exception
+      * file (zero/negative EPS records), P/E trend history file
+      *
       *****************************************************************
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       
+
       * Select statment for input file.
-        
+
        SELECT INPUT-FILE
                 ASSIGN TO UT-SYS-INVFILE
                 ORGANIZATION IS LINE SEQUENTIAL.
-       
+
       * Select statment for output file.
-        
+
        SELECT OUTPUT-FILE
                 ASSIGN TO UT-SYS-OUTVFILE
                 ORGANIZATION IS SEQUENTIAL.
-                
-      * Beginning of data division. 
+
+      * Select statment for the exception report. Stocks with a
+      * zero or negative latest-earnings-per-share can't go through
+      * the normal P/E calculation without risking a divide abend,
+      * so they are routed here instead.
+
+       SELECT PE-EXCEPTION-FILE
+                ASSIGN TO UT-SYS-EXCFILE
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Select statment for the P/E trend history file. Each run
+      * appends today's price/EPS/P-E per stock code so the trend
+      * can eventually be charted across runs.
+
+       SELECT PE-TREND-FILE
+                ASSIGN TO UT-SYS-TRNFILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TRNFILE-STATUS.
+
+      * Select statement for the sort file and the sorted value-picks
+      * report, built the same way PROGRAM5 sorts its client input.
+
+       SELECT SORT-FILE
+                ASSIGN TO DISK.
+
+       SELECT VALUE-PICKS-FILE
+                ASSIGN TO UT-SYS-VALFILE
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+      * 036: shared file-location control file.
+
+       SELECT FILE-CONTROL-FILE
+                ASSIGN TO UT-SYS-FILECTL
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILECTL-STATUS.
+
+      * 048: shared run-statistics/exception log file.
+
+       SELECT RUN-LOG-FILE
+                ASSIGN TO UT-SYS-RUNLOG
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RUNLOG-STATUS.
+
+      * Beginning of data division.
         
        DATA DIVISION.
        FILE SECTION.
@@ -57,18 +105,25 @@
       * File description for input file.
         
        FD  INPUT-FILE
-           RECORD CONTAINS 35 CHARACTERS. 
+           RECORD CONTAINS 49 CHARACTERS.
        01  INPUT-RECORD.
            05 IN-STOCK-CODE                      PIC X(3).
            05 IN-STOCK-NAME                      PIC X(17).
            05 IN-PRICE-PER-SHARE                 PIC 999V99.
            05 IN-UN-USED                         PIC X(5).
-           05 IN-LATEST-EARININGS-PER-SHARE      PIC 9(3)V99.
+           05 IN-LATEST-EARININGS-PER-SHARE      PIC S9(3)V99.
+
+      * 047: dividend per share and shares outstanding, added so the
+      * output/trend/value-picks records can carry dividend yield and
+      * market capitalization alongside the existing P/E ratio.
+
+           05 IN-DIVIDEND-PER-SHARE              PIC 9(3)V99.
+           05 IN-SHARES-OUTSTANDING              PIC 9(9).
            
       * File description for output file. 
         
        FD  OUTPUT-FILE
-           RECORD CONTAINS 60 CHARACTERS.
+           RECORD CONTAINS 93 CHARACTERS.
        01  OUTPUT-RECORD.
            05 OUT-STOCK-CODE                     PIC X(3).
            05 OUT-STOCK-NAME                     PIC X(17).
@@ -78,20 +133,154 @@
                10 CUR-DAY                        PIC X(2).
                10 CUR-MONTH                      PIC X(2).
                10 CUR-YEAR                       PIC X(4).
-           05 OUT-LATEST-EARINGINS-PER-SHARE     PIC 9(3)V99.
+           05 OUT-LATEST-EARINGINS-PER-SHARE     PIC S9(3)V99.
            05 OUT-PE-RATIO                       PIC 9(4)V999.
-       
-      * Working storage variables. 
+
+      * 047: dividend per share and shares outstanding carried through
+      * from the input, plus the dividend yield and market cap
+      * computed from them.
+
+           05 OUT-DIVIDEND-PER-SHARE             PIC 9(3)V99.
+           05 OUT-SHARES-OUTSTANDING             PIC 9(9).
+           05 OUT-DIVIDEND-YIELD                 PIC 9(3)V99.
+           05 OUT-MARKET-CAP                     PIC 9(12)V99.
+
+      * File description for the P/E exception report. Holds the
+      * stocks whose latest-earnings-per-share is zero or negative,
+      * so they never go through the P/E divide.
+
+       FD  PE-EXCEPTION-FILE
+           RECORD CONTAINS 45 CHARACTERS.
+       01  EXCEPTION-RECORD.
+           05 EXC-STOCK-CODE                     PIC X(3).
+           05 EXC-STOCK-NAME                     PIC X(17).
+           05 EXC-LATEST-EARININGS-PER-SHARE     PIC S9(3)V99.
+           05 EXC-REASON                         PIC X(20).
+
+      * File description for the P/E trend history file. One line is
+      * appended per stock processed each run so the P/E can be
+      * charted across runs.
+
+       FD  PE-TREND-FILE
+           RECORD CONTAINS 61 CHARACTERS.
+       01  TREND-RECORD.
+           05 TRD-STOCK-CODE                     PIC X(3).
+           05 TRD-CUR-DATE.
+               10 TRD-DAY                        PIC X(2).
+               10 TRD-MONTH                      PIC X(2).
+               10 TRD-YEAR                       PIC X(4).
+           05 TRD-PRICE-PER-SHARE                PIC 999V99.
+           05 TRD-LATEST-EARININGS-PER-SHARE     PIC S9(3)V99.
+           05 TRD-PE-RATIO                       PIC 9(4)V999.
+
+      * 047: dividend yield and market cap, tracked in the trend
+      * history the same way the P/E ratio already is.
+
+           05 TRD-DIVIDEND-PER-SHARE             PIC 9(3)V99.
+           05 TRD-SHARES-OUTSTANDING             PIC 9(9).
+           05 TRD-DIVIDEND-YIELD                 PIC 9(3)V99.
+           05 TRD-MARKET-CAP                     PIC 9(12)V99.
+
+      * File description for the sorted value-picks report.
+
+       FD  VALUE-PICKS-FILE
+           RECORD CONTAINS 93 CHARACTERS.
+       01  VALUE-PICKS-RECORD.
+           05 VP-STOCK-CODE                      PIC X(3).
+           05 VP-STOCK-NAME                      PIC X(17).
+           05 VP-PRICE-PER-SHARE                 PIC 999V99.
+           05 VP-UN-USED                         PIC X(15).
+           05 VP-CUR-DATE.
+               10 VP-DAY                         PIC X(2).
+               10 VP-MONTH                       PIC X(2).
+               10 VP-YEAR                        PIC X(4).
+           05 VP-LATEST-EARINGINS-PER-SHARE      PIC S9(3)V99.
+           05 VP-PE-RATIO                        PIC 9(4)V999.
+
+      * 047: same dividend yield/market cap fields as OUTPUT-RECORD --
+      * this layout has to stay byte-for-byte identical to it, since
+      * 950-BUILD-VALUE-PICKS sorts straight from OUTPUT-FILE into
+      * VALUE-PICKS-FILE through SORT-RECORD below.
+
+           05 VP-DIVIDEND-PER-SHARE              PIC 9(3)V99.
+           05 VP-SHARES-OUTSTANDING              PIC 9(9).
+           05 VP-DIVIDEND-YIELD                  PIC 9(3)V99.
+           05 VP-MARKET-CAP                      PIC 9(12)V99.
+
+      * 036: file description for the shared file-location control
+      * file.
+
+       FD  FILE-CONTROL-FILE.
+           COPY FILECTL.
+
+      * 048: file description for the shared run-log file.
+
+       FD  RUN-LOG-FILE.
+           COPY RUNLOG.
+
+      * SD for the sort file used to build the value-picks report.
+
+       SD  SORT-FILE.
+       01  SORT-RECORD.
+           05 S-STOCK-CODE                       PIC X(3).
+           05 S-STOCK-NAME                       PIC X(17).
+           05 S-PRICE-PER-SHARE                  PIC 999V99.
+           05 S-UN-USED                          PIC X(15).
+           05 S-CUR-DATE.
+               10 S-DAY                          PIC X(2).
+               10 S-MONTH                        PIC X(2).
+               10 S-YEAR                         PIC X(4).
+           05 S-LATEST-EARINGINS-PER-SHARE       PIC S9(3)V99.
+           05 S-PE-RATIO                         PIC 9(4)V999.
+           05 S-DIVIDEND-PER-SHARE               PIC 9(3)V99.
+           05 S-SHARES-OUTSTANDING               PIC 9(9).
+           05 S-DIVIDEND-YIELD                   PIC 9(3)V99.
+           05 S-MARKET-CAP                       PIC 9(12)V99.
+
+      * Working storage variables.
         
        WORKING-STORAGE SECTION.
        01 EOF-FLAG                              PIC XXX VALUE "NO".
        01 PER-CALC                              PIC 9(4)V99.
+
+      * Accumulators for the end-of-run P/E summary trailer.
+
+       01 WS-SUMMARY-TOTALS.
+           05 WS-STOCK-COUNT                    PIC 9(5) VALUE ZEROS.
+           05 WS-PE-SUM                         PIC 9(8)V999
+                                                 VALUE ZEROS.
+           05 WS-PE-HIGH                        PIC 9(4)V999
+                                                 VALUE ZEROS.
+           05 WS-PE-LOW                         PIC 9(4)V999
+                                                 VALUE ZEROS.
+           05 WS-PE-AVERAGE                     PIC 9(4)V999
+                                                 VALUE ZEROS.
+           05 WS-FIRST-CALC                     PIC XXX VALUE "YES".
+
        01 WS-FILES.
-           05 UT-SYS-INVFILE                    PIC X(60) 
+           05 UT-SYS-INVFILE                    PIC X(60)
            VALUE "C:\COBOL".
            05 UT-SYS-OUTVFILE                   PIC X(60)
            VALUE "C:\COBOL".
-           
+           05 UT-SYS-EXCFILE                    PIC X(60)
+           VALUE "C:\COBOL\PEExceptions.txt".
+           05 UT-SYS-TRNFILE                    PIC X(60)
+           VALUE "C:\COBOL\PETrend.txt".
+           05 UT-SYS-VALFILE                    PIC X(60)
+           VALUE "C:\COBOL\ValuePicks.txt".
+           05 WS-TRNFILE-STATUS                 PIC XX.
+           COPY FILECTLWS.
+           COPY RUNLOGWS.
+
+      * 009: the two file locations above were compiled-in literals.
+      * 100-INITIALIZATION-OPEN now lets operations repoint them at
+      * run time (e.g. from a JCL SYSIN parameter card) without a
+      * recompile; hitting Enter on either prompt keeps the default.
+
+       01 WS-LOCATION-PROMPT.
+           05 WS-NEW-INVFILE                    PIC X(60) VALUE SPACES.
+           05 WS-NEW-OUTVFILE                   PIC X(60) VALUE SPACES.
+
 
        PROCEDURE DIVISION.
       
@@ -100,60 +289,271 @@
       * PURPOSE. 
       ******************************************************************
        000-MAIN-MODULE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-RUNLOG-START-TIME
+           PERFORM 040-LOAD-FILE-CONTROL THRU 040-EXIT
+           PERFORM 050-GET-FILE-LOCATIONS
            PERFORM 100-INITIALIZATION-OPEN
            PERFORM 200-READ-INPUT-FILE
            PERFORM 500-WRITE-OUTPUT
                    UNTIL EOF-FLAG = "YES"
            PERFORM 900-TERMINATION-MODULE
+           PERFORM 950-BUILD-VALUE-PICKS
+           PERFORM 980-WRITE-RUN-LOG THRU 980-EXIT
        STOP RUN.
-       
+
+
+      ******************************************************************
+      * 040-LOAD-FILE-CONTROL (036) READS THE SHARED FILE-LOCATION
+      * CONTROL FILE, IF ONE IS PRESENT, AND OVERRIDES THE COMPILED-IN
+      * UT-SYS-* DEFAULTS ABOVE. 050-GET-FILE-LOCATIONS STILL RUNS
+      * AFTERWARD SO OPERATIONS CAN OVERRIDE THE CONTROL FILE'S
+      * VALUES INTERACTIVELY, PER RUN, ON TOP OF THAT.
+      ******************************************************************
+       040-LOAD-FILE-CONTROL.
+           OPEN INPUT FILE-CONTROL-FILE
+           IF WS-FILECTL-STATUS = "00"
+               PERFORM UNTIL WS-FILECTL-EOF = "YES"
+                   READ FILE-CONTROL-FILE
+                       AT END
+                           MOVE "YES" TO WS-FILECTL-EOF
+                       NOT AT END
+                           PERFORM 045-APPLY-FILE-OVERRIDE THRU 045-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE FILE-CONTROL-FILE
+           END-IF.
+       040-EXIT.
+
+       045-APPLY-FILE-OVERRIDE.
+           EVALUATE FC-DD-NAME
+               WHEN "INVFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-INVFILE
+               WHEN "OUTVFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-OUTVFILE
+               WHEN "EXCFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-EXCFILE
+               WHEN "TRNFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-TRNFILE
+               WHEN "VALFILE"
+                   MOVE FC-DD-PATH TO UT-SYS-VALFILE
+               WHEN "RUNLOG"
+                   MOVE FC-DD-PATH TO UT-SYS-RUNLOG
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       045-EXIT.
+
+      ******************************************************************
+      * 050-GET-FILE-LOCATIONS LETS OPERATIONS REPOINT THE INPUT AND
+      * OUTPUT FILE LOCATIONS AT RUN TIME (E.G. FROM A JCL SYSIN
+      * PARAMETER CARD) INSTEAD OF HAVING THE PROGRAM RECOMPILED EVERY
+      * TIME THE DROP LOCATION MOVES. HITTING ENTER KEEPS THE DEFAULT.
+      ******************************************************************
+       050-GET-FILE-LOCATIONS.
+           DISPLAY "INPUT FILE LOCATION (ENTER TO KEEP DEFAULT): "
+               UT-SYS-INVFILE
+           ACCEPT WS-NEW-INVFILE
+           IF WS-NEW-INVFILE NOT = SPACES
+               MOVE WS-NEW-INVFILE TO UT-SYS-INVFILE
+           END-IF
+           DISPLAY "OUTPUT FILE LOCATION (ENTER TO KEEP DEFAULT): "
+               UT-SYS-OUTVFILE
+           ACCEPT WS-NEW-OUTVFILE
+           IF WS-NEW-OUTVFILE NOT = SPACES
+               MOVE WS-NEW-OUTVFILE TO UT-SYS-OUTVFILE
+           END-IF.
 
       ******************************************************************
-      * 100-INITALIZAZION-OPEN SIMPLY OPENS THE INPUT AND OUTPUT 
+      * 100-INITALIZAZION-OPEN SIMPLY OPENS THE INPUT AND OUTPUT
       * FILE FOR READING.
       ******************************************************************
-       
+
        100-INITIALIZATION-OPEN.
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE.
-       
+           OPEN OUTPUT OUTPUT-FILE
+           OPEN OUTPUT PE-EXCEPTION-FILE
+           OPEN EXTEND PE-TREND-FILE
+           IF WS-TRNFILE-STATUS NOT = "00"
+               OPEN OUTPUT PE-TREND-FILE
+           END-IF.
+
       ******************************************************************
       * 200-READ-INPUT-FILE STARTS THE READ FOR THE INPUT FILE AND MOVES
       * THE VALUES CONTAINED WINTHIN THE FILE TO THE VARIABLES FOR THE
-      * INPUT. CHECKS FOR AN EOF FLAG. 
+      * INPUT. CHECKS FOR AN EOF FLAG.
       ******************************************************************
-       
-           
+
+
        200-READ-INPUT-FILE.
            READ INPUT-FILE
-           AT END MOVE "YES" TO EOF-FLAG.
-           
+               AT END MOVE "YES" TO EOF-FLAG
+               NOT AT END ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
       ******************************************************************
       * 500-WRITE-OUTPUT DOES A CALCULATION FOR THE PRICE EARNINGS RATIO
       * AND THEN TRANSFERS THE INPUT VARIABLES TO THE OUTPUT VARIABLES.
       * THE MODULE THEN PROMPTS THE USER FOR THE CURRENT DATE. IT THEN
-      * CONTINUES UNTILL THERE ARE NO MORE RECORDS IN THE FILE. 
+      * CONTINUES UNTILL THERE ARE NO MORE RECORDS IN THE FILE.
+      *
+      * A STOCK WITH A ZERO OR NEGATIVE LATEST-EARNINGS-PER-SHARE IS
+      * ROUTED TO THE EXCEPTION REPORT INSTEAD OF THROUGH THE DIVIDE,
+      * SINCE THAT IS WHAT WOULD OTHERWISE ABEND THE RUN OR PRODUCE A
+      * NONSENSE P/E RATIO.
       ******************************************************************
-           
+
        500-WRITE-OUTPUT.
-           DIVIDE IN-PRICE-PER-SHARE BY IN-LATEST-EARININGS-PER-SHARE 
-               GIVING PER-CALC.
-           MOVE IN-STOCK-CODE TO OUT-STOCK-CODE
-           MOVE IN-STOCK-NAME TO OUT-STOCK-NAME
-           MOVE IN-PRICE-PER-SHARE TO OUT-PRICE-PER-SHARE
-           MOVE ZEROS TO OUT-UN-USED
-           MOVE FUNCTION CURRENT-DATE TO OUT-CUR-DATE
-           MOVE IN-LATEST-EARININGS-PER-SHARE TO 
-                OUT-LATEST-EARINGINS-PER-SHARE
-           MOVE PER-CALC TO OUT-PE-RATIO
-           WRITE OUTPUT-RECORD.
+           IF IN-LATEST-EARININGS-PER-SHARE NOT > ZEROS
+               PERFORM 510-WRITE-EXCEPTION THRU 510-EXIT
+           ELSE
+               DIVIDE IN-PRICE-PER-SHARE BY
+                   IN-LATEST-EARININGS-PER-SHARE GIVING PER-CALC
+               MOVE IN-STOCK-CODE TO OUT-STOCK-CODE
+               MOVE IN-STOCK-NAME TO OUT-STOCK-NAME
+               MOVE IN-PRICE-PER-SHARE TO OUT-PRICE-PER-SHARE
+               MOVE ZEROS TO OUT-UN-USED
+               MOVE FUNCTION CURRENT-DATE TO OUT-CUR-DATE
+               MOVE IN-LATEST-EARININGS-PER-SHARE TO
+                    OUT-LATEST-EARINGINS-PER-SHARE
+               MOVE PER-CALC TO OUT-PE-RATIO
+               PERFORM 540-CALC-YIELD-AND-CAP THRU 540-EXIT
+               WRITE OUTPUT-RECORD
+               ADD 1 TO WS-RECORDS-WRITTEN
+               PERFORM 520-ACCUMULATE-SUMMARY THRU 520-EXIT
+               PERFORM 530-WRITE-TREND THRU 530-EXIT
+           END-IF
            READ INPUT-FILE
-                AT END MOVE "YES" TO EOF-FLAG.
-       
+               AT END MOVE "YES" TO EOF-FLAG
+               NOT AT END ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
       ******************************************************************
-      * 900-TERMINATION-MODULE CLOSES THE INPUT AND OUTPUT FILES. 
+      * 510-WRITE-EXCEPTION WRITES ONE LINE TO THE P/E EXCEPTION REPORT
+      * FOR A STOCK THAT CANNOT SAFELY GO THROUGH THE P/E CALCULATION.
       ******************************************************************
-       
+       510-WRITE-EXCEPTION.
+           MOVE IN-STOCK-CODE TO EXC-STOCK-CODE
+           MOVE IN-STOCK-NAME TO EXC-STOCK-NAME
+           MOVE IN-LATEST-EARININGS-PER-SHARE TO
+               EXC-LATEST-EARININGS-PER-SHARE
+           MOVE "ZERO/NEGATIVE EPS" TO EXC-REASON
+           WRITE EXCEPTION-RECORD
+           ADD 1 TO WS-RECORDS-REJECTED.
+       510-EXIT.
+
+      ******************************************************************
+      * 520-ACCUMULATE-SUMMARY KEEPS A RUNNING COUNT, SUM, HIGH AND LOW
+      * OF THE P/E RATIOS WRITTEN THIS RUN FOR THE END-OF-JOB SUMMARY.
+      ******************************************************************
+       520-ACCUMULATE-SUMMARY.
+           ADD 1 TO WS-STOCK-COUNT
+           ADD PER-CALC TO WS-PE-SUM
+           IF WS-FIRST-CALC = "YES"
+               MOVE PER-CALC TO WS-PE-HIGH
+               MOVE PER-CALC TO WS-PE-LOW
+               MOVE "NO" TO WS-FIRST-CALC
+           ELSE
+               IF PER-CALC > WS-PE-HIGH
+                   MOVE PER-CALC TO WS-PE-HIGH
+               END-IF
+               IF PER-CALC < WS-PE-LOW
+                   MOVE PER-CALC TO WS-PE-LOW
+               END-IF
+           END-IF.
+       520-EXIT.
+
+      ******************************************************************
+      * 530-WRITE-TREND APPENDS TODAY'S PRICE/EPS/P-E FOR THIS STOCK TO
+      * THE TREND HISTORY FILE SO IT CAN BE CHARTED ACROSS RUNS.
+      ******************************************************************
+       530-WRITE-TREND.
+           MOVE IN-STOCK-CODE TO TRD-STOCK-CODE
+           MOVE OUT-CUR-DATE TO TRD-CUR-DATE
+           MOVE IN-PRICE-PER-SHARE TO TRD-PRICE-PER-SHARE
+           MOVE IN-LATEST-EARININGS-PER-SHARE TO
+               TRD-LATEST-EARININGS-PER-SHARE
+           MOVE PER-CALC TO TRD-PE-RATIO
+           MOVE OUT-DIVIDEND-PER-SHARE TO TRD-DIVIDEND-PER-SHARE
+           MOVE OUT-SHARES-OUTSTANDING TO TRD-SHARES-OUTSTANDING
+           MOVE OUT-DIVIDEND-YIELD TO TRD-DIVIDEND-YIELD
+           MOVE OUT-MARKET-CAP TO TRD-MARKET-CAP
+           WRITE TREND-RECORD.
+       530-EXIT.
+
+      ******************************************************************
+      * 540-CALC-YIELD-AND-CAP (047) CARRIES THE DIVIDEND PER SHARE AND
+      * SHARES OUTSTANDING THROUGH TO THE OUTPUT RECORD AND COMPUTES THE
+      * DIVIDEND YIELD (DIVIDEND / PRICE, AS A PERCENTAGE) AND THE
+      * MARKET CAPITALIZATION (PRICE * SHARES OUTSTANDING) FROM THEM.
+      * A ZERO PRICE PER SHARE CAN'T GO THROUGH THE YIELD DIVIDE, THE
+      * SAME REASON 500-WRITE-OUTPUT ROUTES A ZERO/NEGATIVE EPS AWAY
+      * FROM THE P/E DIVIDE.
+      ******************************************************************
+       540-CALC-YIELD-AND-CAP.
+           MOVE IN-DIVIDEND-PER-SHARE TO OUT-DIVIDEND-PER-SHARE
+           MOVE IN-SHARES-OUTSTANDING TO OUT-SHARES-OUTSTANDING
+           IF IN-PRICE-PER-SHARE > ZEROS
+               COMPUTE OUT-DIVIDEND-YIELD ROUNDED =
+                   (IN-DIVIDEND-PER-SHARE / IN-PRICE-PER-SHARE) * 100
+           ELSE
+               MOVE ZEROS TO OUT-DIVIDEND-YIELD
+           END-IF
+           COMPUTE OUT-MARKET-CAP ROUNDED =
+               IN-PRICE-PER-SHARE * IN-SHARES-OUTSTANDING.
+       540-EXIT.
+
+      ******************************************************************
+      * 900-TERMINATION-MODULE CLOSES THE INPUT AND OUTPUT FILES AND
+      * DISPLAYS THE END-OF-RUN P/E SUMMARY TRAILER.
+      ******************************************************************
+
        900-TERMINATION-MODULE.
+           IF WS-STOCK-COUNT > ZEROS
+               DIVIDE WS-PE-SUM BY WS-STOCK-COUNT GIVING WS-PE-AVERAGE
+           END-IF
+           DISPLAY "=========================================="
+           DISPLAY "P/E RUN SUMMARY"
+           DISPLAY "STOCKS PROCESSED . . . . . : " WS-STOCK-COUNT
+           DISPLAY "AVERAGE P/E RATIO . . . . . : " WS-PE-AVERAGE
+           DISPLAY "HIGHEST P/E RATIO . . . . . : " WS-PE-HIGH
+           DISPLAY "LOWEST P/E RATIO  . . . . . : " WS-PE-LOW
+           DISPLAY "=========================================="
            CLOSE INPUT-FILE
-           CLOSE OUTPUT-FILE.
+           CLOSE OUTPUT-FILE
+           CLOSE PE-EXCEPTION-FILE
+           CLOSE PE-TREND-FILE.
+
+      ******************************************************************
+      * 950-BUILD-VALUE-PICKS SORTS THE OUTPUT FILE ASCENDING BY P/E
+      * RATIO SO THE LOWEST-P/E (POTENTIALLY UNDERVALUED) STOCKS ARE AT
+      * THE TOP, THE SAME WAY PROGRAM5 SORTS ITS CLIENT INPUT.
+      ******************************************************************
+       950-BUILD-VALUE-PICKS.
+           SORT SORT-FILE
+           ON ASCENDING KEY S-PE-RATIO
+           USING OUTPUT-FILE
+           GIVING VALUE-PICKS-FILE.
+
+      ******************************************************************
+      * 980-WRITE-RUN-LOG (048) APPENDS ONE LINE TO THE SHARED RUN-LOG
+      * FILE (SEE COPYBOOKS/RUNLOG.CPY) RECORDING THIS PROGRAM'S
+      * START/END TIME AND ITS RECORDS READ/WRITTEN/REJECTED COUNTS.
+      ******************************************************************
+       980-WRITE-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-RUNLOG-END-TIME
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           MOVE "PROGRAM2" TO RL-PROGRAM-NAME
+           MOVE FUNCTION CURRENT-DATE (1:4) TO RL-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO RL-MONTH
+           MOVE FUNCTION CURRENT-DATE (7:2) TO RL-DAY
+           MOVE WS-RUNLOG-START-TIME TO RL-START-TIME
+           MOVE WS-RUNLOG-END-TIME TO RL-END-TIME
+           MOVE WS-RECORDS-READ TO RL-RECORDS-READ
+           MOVE WS-RECORDS-WRITTEN TO RL-RECORDS-WRITTEN
+           MOVE WS-RECORDS-REJECTED TO RL-RECORDS-REJECTED
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE.
+       980-EXIT.
